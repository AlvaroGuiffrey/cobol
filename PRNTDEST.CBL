@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PRNTDEST.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Subrutina invocable de redireccion de impresion: hasta
+      * ahora cada listado tenia el ASSIGN a "PRINTER" fijo en el
+      * programa, asi que para mandar un listado a archivo en vez
+      * de a la impresora de siempre habia que tocar el fuente.
+      * PRNTCFG guarda, por codigo de listado, el destino
+      * configurado (P=impresora del dia, F=archivo, D=pantalla
+      * diferida), y esta subrutina devuelve el nombre de
+      * dispositivo u archivo que el programa llamador debe
+      * usar en su propio ASSIGN dinamico.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRNTCFG   ASSIGN TO "PRNTCFG"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WPD-COD-LISTADO
+                             FILE STATUS IS WPD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRNTCFG.
+       01  REG-PRNTCFG.
+           05  WPD-COD-LISTADO       PIC X(08).
+           05  WPD-DESTINO           PIC X(01).
+               88  WPD-DEST-IMPRESORA VALUE "P".
+               88  WPD-DEST-ARCHIVO   VALUE "F".
+               88  WPD-DEST-PANTALLA  VALUE "D".
+           05  WPD-NOMBRE-DISPOSITIVO PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WPD-STATUS                PIC X(02).
+
+       LINKAGE SECTION.
+       01  LK-COD-LISTADO            PIC X(08).
+       01  LK-DISPOSITIVO-RESUELTO   PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COD-LISTADO
+                                 LK-DISPOSITIVO-RESUELTO.
+       DECLARATIVES.
+       PRNTCFG-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON PRNTCFG.
+           DISPLAY "ERROR E/S PRNTCFG: " WPD-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           OPEN INPUT PRNTCFG.
+           MOVE LK-COD-LISTADO TO WPD-COD-LISTADO.
+           READ PRNTCFG KEY IS WPD-COD-LISTADO
+               INVALID KEY
+                   MOVE "PRINTER" TO LK-DISPOSITIVO-RESUELTO
+                   GO TO 0000-MAINLINE-EXIT
+           END-READ.
+           MOVE WPD-NOMBRE-DISPOSITIVO TO LK-DISPOSITIVO-RESUELTO.
+       0000-MAINLINE-EXIT.
+           CLOSE PRNTCFG.
+           EXIT PROGRAM.
