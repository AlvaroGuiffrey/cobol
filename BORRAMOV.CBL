@@ -26,6 +26,12 @@
        01  ESTE              PIC 9(6) VALUE 0.
        01  IMPORTE           PIC S9(12)V99 VALUE 0.
        01  ELIMP             PIC 9(12)V99  VALUE 0.
+
+       01  WBR-PARAM-UNDOLOG.
+           03  WBR-ARCHIVO-ORIGEN PIC X(08) VALUE "MOVI".
+           03  WBR-OPERADOR       PIC X(08) VALUE SPACES.
+           03  WBR-PROGRAMA       PIC X(08) VALUE "RESCTA".
+           03  WBR-IMAGEN         PIC X(300).
        PROCEDURE DIVISION.
        ABRO.  
             OPEN INPUT MOVI
@@ -72,6 +78,14 @@
             IF TIPO-MOV < 2 COMPUTE IMPORTE = IMPORTE + IMPORTE-MOV
               ELSE          COMPUTE IMPORTE = IMPORTE - IMPORTE-MOV.
 
+            MOVE REG-MOV TO ELREG.
+            MOVE ELREG   TO WBR-IMAGEN.
+            CALL "UNDOLOG" USING WBR-ARCHIVO-ORIGEN
+                                  WBR-OPERADOR
+                                  WBR-PROGRAMA
+                                  WBR-IMAGEN
+            END-CALL.
+
             GO TO LEA.
        CIERRA.
             IF IMPORTE = 0 GO TO CIERRA-F.
