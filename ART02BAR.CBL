@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ART02BAR.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Codigo de barras (EAN) para articulos: ART02/CAP02 no
+      * tienen hoy un campo de codigo de barras propio, asi que
+      * esto mantiene una tabla de cruce codigo de barra -->
+      * articulo (ARTBARRA) para que la venta por mostrador pueda
+      * tipear o escanear el EAN y resolver el articulo sin tener
+      * que conocer de memoria el codigo interno. No duplica la
+      * descripcion ni el precio del articulo: eso sigue viviendo
+      * en ART02/CAP02, esta tabla solo resuelve el codigo de
+      * barra al numero de articulo.
+      * Se invoca por CALL desde CAP02: modo "C" resuelve un
+      * codigo de barra escaneado al numero de articulo, modo "A"
+      * da de alta el cruce codigo de barra / articulo.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTBARRA  ASSIGN TO "ARTBARRA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WAB-ARTICULO
+                             ALTERNATE RECORD KEY IS WAB-CODBARRA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WAB-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARTBARRA.
+       01  REG-ARTBARRA.
+           05  WAB-ARTICULO          PIC 9(06).
+           05  WAB-CODBARRA          PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       77  WAB-STATUS                PIC X(02).
+       77  WBA-ARTICULO-PARAM        PIC 9(06).
+       77  WBA-CODBARRA-PARAM        PIC X(13).
+       77  WBA-CODBARRA-CONSULTA     PIC X(13).
+
+       LINKAGE SECTION.
+       01  LK-MODO                   PIC X(01).
+           88  LK-MODO-ALTA            VALUE "A".
+           88  LK-MODO-CONSULTA        VALUE "C".
+       01  LK-ARTICULO-PARAM         PIC 9(06).
+       01  LK-CODBARRA-PARAM         PIC X(13).
+       01  LK-ENCONTRADO             PIC X(01).
+           88  LK-SI-ENCONTRADO        VALUE "S".
+
+       PROCEDURE DIVISION USING LK-MODO
+                                 LK-ARTICULO-PARAM
+                                 LK-CODBARRA-PARAM
+                                 LK-ENCONTRADO.
+       DECLARATIVES.
+       ARTBARRA-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ARTBARRA.
+           DISPLAY "ERROR E/S ARTBARRA: " WAB-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           IF LK-MODO-ALTA
+               PERFORM 2000-ALTA-CRUCE
+           ELSE
+               PERFORM 3000-BUSCAR-POR-BARRA
+           END-IF.
+           PERFORM 9999-FINAL.
+           GOBACK.
+
+       1000-INICIAL.
+           MOVE "N" TO LK-ENCONTRADO.
+           MOVE LK-ARTICULO-PARAM TO WBA-ARTICULO-PARAM.
+           MOVE LK-CODBARRA-PARAM TO WBA-CODBARRA-PARAM
+                                      WBA-CODBARRA-CONSULTA.
+           OPEN I-O ARTBARRA.
+           IF WAB-STATUS = "35"
+               CLOSE ARTBARRA
+               OPEN OUTPUT ARTBARRA
+               CLOSE ARTBARRA
+               OPEN I-O ARTBARRA
+           END-IF.
+
+       2000-ALTA-CRUCE.
+           MOVE WBA-ARTICULO-PARAM    TO WAB-ARTICULO.
+           MOVE WBA-CODBARRA-PARAM    TO WAB-CODBARRA.
+           WRITE REG-ARTBARRA
+               INVALID KEY REWRITE REG-ARTBARRA
+                   INVALID KEY DISPLAY "NO PUDO GRABAR ARTBARRA"
+           END-WRITE.
+
+       3000-BUSCAR-POR-BARRA.
+           MOVE WBA-CODBARRA-CONSULTA TO WAB-CODBARRA.
+           READ ARTBARRA KEY IS WAB-CODBARRA
+               INVALID KEY
+                   DISPLAY "CODIGO DE BARRA NO REGISTRADO"
+                   GO TO 3000-BUSCAR-POR-BARRA-EXIT
+           END-READ.
+           MOVE WAB-ARTICULO    TO LK-ARTICULO-PARAM.
+           MOVE "S"             TO LK-ENCONTRADO.
+           DISPLAY "ARTICULO RESUELTO ..: " WAB-ARTICULO.
+       3000-BUSCAR-POR-BARRA-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE ARTBARRA.
+       9999-FINAL-EXIT.
+           EXIT.
