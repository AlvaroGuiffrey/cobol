@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       EQUIVART.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Tabla de articulos equivalentes/sustitutos: cuando un
+      * articulo de REMITO no tiene stock suficiente en BSTOCK,
+      * busca en EQUIVART un sustituto con stock disponible para
+      * ofrecerlo en su lugar, en vez de avisar "sin stock" sin
+      * mas alternativa al cliente.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EQUIVART  ASSIGN TO "EQUIVART"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WEQ-CLAVE
+                             FILE STATUS IS WEQ-STATUS.
+           SELECT BSTOCK    ASSIGN TO "BSTOCK"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WST-CLAVE
+                             FILE STATUS IS WST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EQUIVART.
+       01  REG-EQUIVART.
+           05  WEQ-CLAVE.
+               10  WEQ-ARTICULO      PIC 9(06).
+               10  WEQ-ORDEN         PIC 9(02).
+           05  WEQ-SUSTITUTO         PIC 9(06).
+
+       FD  BSTOCK.
+       01  REG-BSTOCK.
+           05  WST-CLAVE.
+               10  WST-SUCURSAL      PIC 9(02).
+               10  WST-ARTICULO      PIC 9(06).
+           05  WST-CANT-ACTUAL       PIC S9(07)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WEQ-STATUS                PIC X(02).
+       77  WST-STATUS                PIC X(02).
+       77  WEA-SUCURSAL-PARAM        PIC 9(02).
+       77  WEA-ARTICULO-PARAM        PIC 9(06).
+       77  WEA-CANT-NECESARIA        PIC S9(07)V99.
+       77  EOF-EQUIVART              PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-EQUIVART    VALUE "S".
+       77  WEA-RESUELTO              PIC X(01) VALUE "N".
+           88  WEA-SE-RESOLVIO         VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       EQUIVART-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON EQUIVART.
+           DISPLAY "ERROR E/S EQUIVART: " WEQ-STATUS.
+       BSTOCK-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON BSTOCK.
+           DISPLAY "ERROR E/S BSTOCK: " WST-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-VERIFICAR-ORIGINAL.
+           IF NOT WEA-SE-RESOLVIO
+               PERFORM 3000-BUSCAR-SUSTITUTO THRU
+                   3000-BUSCAR-SUSTITUTO-EXIT
+                   UNTIL NO-HAY-MAS-EQUIVART OR WEA-SE-RESOLVIO
+           END-IF.
+           IF NOT WEA-SE-RESOLVIO
+               DISPLAY "SIN STOCK Y SIN SUSTITUTO DISPONIBLE"
+           END-IF.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "SUCURSAL .........: " LINE 10 POSITION 5.
+           ACCEPT WEA-SUCURSAL-PARAM LINE 10 POSITION 26.
+           DISPLAY "ARTICULO .........: " LINE 11 POSITION 5.
+           ACCEPT WEA-ARTICULO-PARAM LINE 11 POSITION 26.
+           DISPLAY "CANTIDAD NECESARIA: " LINE 12 POSITION 5.
+           ACCEPT WEA-CANT-NECESARIA LINE 12 POSITION 26.
+           OPEN INPUT EQUIVART.
+           OPEN INPUT BSTOCK.
+
+       2000-VERIFICAR-ORIGINAL.
+           MOVE WEA-SUCURSAL-PARAM TO WST-SUCURSAL.
+           MOVE WEA-ARTICULO-PARAM TO WST-ARTICULO.
+           READ BSTOCK KEY IS WST-CLAVE
+               INVALID KEY MOVE 0 TO WST-CANT-ACTUAL
+           END-READ.
+           IF WST-CANT-ACTUAL >= WEA-CANT-NECESARIA
+               DISPLAY "STOCK DEL ARTICULO ORIGINAL SUFICIENTE"
+               MOVE "S" TO WEA-RESUELTO
+           ELSE
+               MOVE WEA-ARTICULO-PARAM TO WEQ-ARTICULO
+               MOVE 0 TO WEQ-ORDEN
+               START EQUIVART KEY IS NOT LESS THAN WEQ-CLAVE
+                   INVALID KEY MOVE "S" TO EOF-EQUIVART
+               END-START
+           END-IF.
+
+       3000-BUSCAR-SUSTITUTO.
+           READ EQUIVART NEXT RECORD
+               AT END MOVE "S" TO EOF-EQUIVART
+           END-READ.
+           IF NO-HAY-MAS-EQUIVART
+              OR WEQ-ARTICULO NOT = WEA-ARTICULO-PARAM
+               MOVE "S" TO EOF-EQUIVART
+               GO TO 3000-BUSCAR-SUSTITUTO-EXIT
+           END-IF.
+           MOVE WEA-SUCURSAL-PARAM TO WST-SUCURSAL.
+           MOVE WEQ-SUSTITUTO      TO WST-ARTICULO.
+           READ BSTOCK KEY IS WST-CLAVE
+               INVALID KEY MOVE 0 TO WST-CANT-ACTUAL
+           END-READ.
+           IF WST-CANT-ACTUAL >= WEA-CANT-NECESARIA
+               DISPLAY "SUSTITUTO DISPONIBLE: " WEQ-SUSTITUTO
+               MOVE "S" TO WEA-RESUELTO
+           END-IF.
+       3000-BUSCAR-SUSTITUTO-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE EQUIVART.
+           CLOSE BSTOCK.
+       9999-FINAL-EXIT.
+           EXIT.
