@@ -38,6 +38,17 @@
        01  RA       PIC X(80) VALUE ALL "�".
        01  A         PIC X.
        77  EXISTE    PIC X(2) VALUE "SI".
+
+       01  WIU-PARAM-IMPUREF.
+           03  WIU-CLAVE-MOV     PIC X(12).
+           03  WIU-CLAVE-MOV-N REDEFINES WIU-CLAVE-MOV.
+               05  WIU-CLAVE-EMP PIC 9(04).
+               05  WIU-CLAVE-SUC PIC 9(02).
+               05  WIU-CLAVE-CMP PIC 9(06).
+           03  WIU-EMPRESA       PIC 9(04).
+           03  WIU-SUCURSAL      PIC 9(02).
+           03  WIU-IMPUESTO      PIC 9(01).
+           03  WIU-ACTIVIDAD     PIC 9(03).
        PROCEDURE DIVISION.
        DECLARATIVES.
            COPY "EMPRE.ERR".
@@ -197,7 +208,18 @@
            IF A = "M" GO TO REGRABE.
 
        GRABA.
-           WRITE REG-IMPU INVALID KEY DISPLAY "NO GRABO".                
+           WRITE REG-IMPU INVALID KEY DISPLAY "NO GRABO".
+           MOVE EMP    TO WIU-CLAVE-EMP WIU-EMPRESA
+           MOVE SUC    TO WIU-CLAVE-SUC WIU-SUCURSAL
+           MOVE COMPRO TO WIU-CLAVE-CMP
+           MOVE IMP    TO WIU-IMPUESTO
+           MOVE ACT    TO WIU-ACTIVIDAD.
+           CALL "IMPUREF" USING WIU-CLAVE-MOV
+                                 WIU-EMPRESA
+                                 WIU-SUCURSAL
+                                 WIU-IMPUESTO
+                                 WIU-ACTIVIDAD
+           END-CALL.
                  GO TO CAP-CLAVE3.
 
 
