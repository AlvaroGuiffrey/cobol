@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ENVASEST.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Estado de envases por cuenta: acumula, para cada cliente,
+      * los envases entregados y devueltos registrados en RENTAS
+      * (ENVASE) y muestra el saldo pendiente, para que el
+      * supervisor de reparto pueda reclamar sin esperar la
+      * conciliacion general de envases.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENTAS    ASSIGN TO "RENTAS"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WRN-CLAVE
+                             FILE STATUS IS WRN-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RENTAS.
+       01  REG-RENTAS.
+           05  WRN-CLAVE.
+               10  WRN-CUENTA        PIC 9(06).
+               10  WRN-FECHA         PIC 9(08).
+               10  WRN-SECUENCIA     PIC 9(04).
+           05  WRN-ENTREGADOS        PIC 9(05).
+           05  WRN-DEVUELTOS         PIC 9(05).
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "ENVASEST".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WRN-STATUS                PIC X(02).
+       77  WRN-CTA-ANTERIOR          PIC 9(06) VALUE 0.
+       77  WRN-TOT-ENTREG            PIC 9(07).
+       77  WRN-TOT-DEVUELTO          PIC 9(07).
+       77  WRN-SALDO                 PIC S9(07).
+       77  EOF-RENTAS                 PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-RENTAS      VALUE "S".
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(50)
+               VALUE "ESTADO DE ENVASES POR CUENTA".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-CUENTA              PIC Z(5)9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-ENTREG              PIC Z(6)9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-DEVUELTO            PIC Z(6)9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-SALDO               PIC -(6)9.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       RENTAS-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON RENTAS.
+           DISPLAY "ERROR E/S RENTAS: " WRN-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL NO-HAY-MAS-RENTAS.
+           PERFORM 3000-IMPRIMIR-CORTE.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT RENTAS.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE SPACES TO LIN-LISTADO.
+           WRITE LIN-LISTADO AFTER 1.
+           MOVE 0 TO WRN-TOT-ENTREG WRN-TOT-DEVUELTO.
+           READ RENTAS NEXT RECORD
+               AT END MOVE "S" TO EOF-RENTAS
+           END-READ.
+           IF NOT NO-HAY-MAS-RENTAS
+               MOVE WRN-CUENTA TO WRN-CTA-ANTERIOR
+           END-IF.
+
+       2000-PROCESAR.
+           IF WRN-CUENTA NOT = WRN-CTA-ANTERIOR
+               PERFORM 3000-IMPRIMIR-CORTE
+               MOVE WRN-CUENTA TO WRN-CTA-ANTERIOR
+               MOVE 0 TO WRN-TOT-ENTREG WRN-TOT-DEVUELTO
+           END-IF.
+           ADD WRN-ENTREGADOS TO WRN-TOT-ENTREG.
+           ADD WRN-DEVUELTOS  TO WRN-TOT-DEVUELTO.
+
+           READ RENTAS NEXT RECORD
+               AT END MOVE "S" TO EOF-RENTAS
+           END-READ.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+       3000-IMPRIMIR-CORTE.
+           IF WRN-TOT-ENTREG > 0 OR WRN-TOT-DEVUELTO > 0
+               COMPUTE WRN-SALDO = WRN-TOT-ENTREG - WRN-TOT-DEVUELTO
+               MOVE WRN-CTA-ANTERIOR TO D-CUENTA
+               MOVE WRN-TOT-ENTREG   TO D-ENTREG
+               MOVE WRN-TOT-DEVUELTO TO D-DEVUELTO
+               MOVE WRN-SALDO        TO D-SALDO
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-IF.
+
+       9999-FINAL.
+           CLOSE RENTAS.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
