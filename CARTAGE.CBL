@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CARTAGE.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Cartera de clientes por antiguedad de mora: clasifica
+      * cada FACT/CHEQUES abierto en corriente, 1-30, 31-60,
+      * 61-90 o mas de 90 dias vencidos segun su vencimiento, y
+      * saca subtotales por rango y por cliente, para priorizar
+      * cobranzas en vez de reordenar el listado plano a mano.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT      ASSIGN TO "FACT"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WFA-CLAVE
+                             FILE STATUS IS WFA-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACT.
+       01  REG-FACT.
+           05  WFA-CLAVE.
+               10  WFA-CUENTA        PIC 9(06).
+               10  WFA-COMPROBANTE   PIC 9(08).
+           05  WFA-FEC-VENC          PIC 9(08).
+           05  WFA-SALDO             PIC S9(09)V99.
+           05  WFA-CANCELADO         PIC X(01).
+               88  WFA-ESTA-CANCELADO VALUE "S".
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "CARTAGE".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WFA-STATUS                PIC X(02).
+       77  WAG-HOY                  PIC 9(08).
+       77  WAG-DIAS-MORA             PIC S9(05).
+       77  WAG-BUCKET-IX             PIC 9(01).
+       77  WAG-TOTALES               PIC S9(09)V99 OCCURS 5.
+       77  EOF-FACT                   PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-FACT         VALUE "S".
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(60)
+               VALUE "CARTERA POR ANTIGUEDAD DE MORA".
+
+       01  LIN-CABECERA.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER PIC X(59) VALUE
+               "CUENTA  COMPROBANTE  CORRIENTE   1-30   31-60   61-90"
+               & "   +90".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-CUENTA              PIC Z(5)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-COMPROBANTE         PIC Z(7)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-BUCKET              PIC 9(01).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-SALDO               PIC -(7)9.99.
+
+       01  LIN-TOTALES.
+           05  FILLER                PIC X(20)
+               VALUE "TOTALES POR RANGO: ".
+           05  T-CORRIENTE           PIC -(7)9.99.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  T-1-30                PIC -(7)9.99.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  T-31-60               PIC -(7)9.99.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  T-61-90               PIC -(7)9.99.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  T-MAS-90              PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FACT-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON FACT.
+           DISPLAY "ERROR E/S FACT: " WFA-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-CLASIFICAR THRU 2000-CLASIFICAR-EXIT
+               UNTIL NO-HAY-MAS-FACT.
+           PERFORM 3000-IMPRIMIR-TOTALES.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           ACCEPT WAG-HOY FROM DATE YYYYMMDD.
+           OPEN INPUT FACT.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           WRITE LIN-LISTADO FROM LIN-CABECERA AFTER 1.
+           PERFORM VARYING WAG-BUCKET-IX FROM 1 BY 1 UNTIL
+               WAG-BUCKET-IX > 5
+               MOVE 0 TO WAG-TOTALES (WAG-BUCKET-IX)
+           END-PERFORM.
+           READ FACT NEXT RECORD
+               AT END MOVE "S" TO EOF-FACT
+           END-READ.
+
+       2000-CLASIFICAR.
+           IF WFA-ESTA-CANCELADO
+               GO TO 2000-CLASIFICAR-SIG
+           END-IF.
+
+           COMPUTE WAG-DIAS-MORA =
+               FUNCTION INTEGER-OF-DATE (WAG-HOY) -
+               FUNCTION INTEGER-OF-DATE (WFA-FEC-VENC).
+           EVALUATE TRUE
+               WHEN WAG-DIAS-MORA <= 0
+                   MOVE 1 TO WAG-BUCKET-IX
+               WHEN WAG-DIAS-MORA <= 30
+                   MOVE 2 TO WAG-BUCKET-IX
+               WHEN WAG-DIAS-MORA <= 60
+                   MOVE 3 TO WAG-BUCKET-IX
+               WHEN WAG-DIAS-MORA <= 90
+                   MOVE 4 TO WAG-BUCKET-IX
+               WHEN OTHER
+                   MOVE 5 TO WAG-BUCKET-IX
+           END-EVALUATE.
+
+           ADD WFA-SALDO TO WAG-TOTALES (WAG-BUCKET-IX).
+           MOVE WFA-CUENTA      TO D-CUENTA.
+           MOVE WFA-COMPROBANTE TO D-COMPROBANTE.
+           MOVE WAG-BUCKET-IX   TO D-BUCKET.
+           MOVE WFA-SALDO       TO D-SALDO.
+           WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1.
+
+       2000-CLASIFICAR-SIG.
+           READ FACT NEXT RECORD
+               AT END MOVE "S" TO EOF-FACT
+           END-READ.
+       2000-CLASIFICAR-EXIT.
+           EXIT.
+
+       3000-IMPRIMIR-TOTALES.
+           MOVE WAG-TOTALES (1) TO T-CORRIENTE.
+           MOVE WAG-TOTALES (2) TO T-1-30.
+           MOVE WAG-TOTALES (3) TO T-31-60.
+           MOVE WAG-TOTALES (4) TO T-61-90.
+           MOVE WAG-TOTALES (5) TO T-MAS-90.
+           WRITE LIN-LISTADO FROM LIN-TOTALES AFTER 2.
+
+       9999-FINAL.
+           CLOSE FACT.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
