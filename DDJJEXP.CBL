@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DDJJEXP.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Exportacion de la declaracion jurada de Ingresos Brutos
+      * (DDJJ127/RES127) al formato de archivo plano que acepta
+      * el portal de rentas/ARBA, para no tener que retipear a
+      * mano los totales todos los meses.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RES127    ASSIGN TO "RES127"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WRS-CLAVE
+                             FILE STATUS IS WRS-STATUS.
+           SELECT ARBAFILE  ASSIGN TO "DDJJARBA.TXT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WAR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RES127.
+       01  REG-RES127.
+           05  WRS-CLAVE.
+               10  WRS-CUENTA        PIC 9(06).
+               10  WRS-PERIODO       PIC 9(06).
+           05  WRS-JURISDICCION      PIC 9(02).
+           05  WRS-VENTAS-GRAVADAS   PIC S9(11)V99.
+           05  WRS-VENTAS-EXENTAS    PIC S9(11)V99.
+
+       FD  ARBAFILE.
+       01  LIN-ARBAFILE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRS-STATUS                PIC X(02).
+       77  WAR-STATUS                PIC X(02).
+       77  WAR-PERIODO-PARAM         PIC 9(06).
+       77  WAR-TOT-GRAVADAS          PIC S9(11)V99.
+       77  WAR-TOT-EXENTAS           PIC S9(11)V99.
+       77  EOF-RES127                 PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-RES127       VALUE "S".
+
+       01  LIN-SALIDA.
+           05  S-CUIT                PIC 9(11).
+           05  S-PERIODO              PIC 9(06).
+           05  S-JURISDICCION         PIC 9(02).
+           05  S-GRAVADAS             PIC 9(11)V99.
+           05  S-EXENTAS              PIC 9(11)V99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       RES127-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON RES127.
+           DISPLAY "ERROR E/S RES127: " WRS-STATUS.
+       ARBAFILE-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ARBAFILE.
+           DISPLAY "ERROR E/S DDJJARBA.TXT: " WAR-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-EXPORTAR THRU 2000-EXPORTAR-EXIT
+               UNTIL NO-HAY-MAS-RES127.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "PERIODO (AAAAMM) .: " LINE 10 POSITION 5.
+           ACCEPT WAR-PERIODO-PARAM LINE 10 POSITION 26.
+
+           OPEN INPUT RES127.
+           OPEN OUTPUT ARBAFILE.
+           READ RES127 NEXT RECORD
+               AT END MOVE "S" TO EOF-RES127
+           END-READ.
+
+       2000-EXPORTAR.
+           IF WRS-PERIODO = WAR-PERIODO-PARAM
+               MOVE WRS-CUENTA            TO S-CUIT
+               MOVE WRS-PERIODO           TO S-PERIODO
+               MOVE WRS-JURISDICCION      TO S-JURISDICCION
+               MOVE WRS-VENTAS-GRAVADAS   TO S-GRAVADAS
+               MOVE WRS-VENTAS-EXENTAS    TO S-EXENTAS
+               MOVE LIN-SALIDA            TO LIN-ARBAFILE
+               WRITE LIN-ARBAFILE
+               ADD WRS-VENTAS-GRAVADAS TO WAR-TOT-GRAVADAS
+               ADD WRS-VENTAS-EXENTAS  TO WAR-TOT-EXENTAS
+           END-IF.
+           READ RES127 NEXT RECORD
+               AT END MOVE "S" TO EOF-RES127
+           END-READ.
+       2000-EXPORTAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE RES127.
+           CLOSE ARBAFILE.
+           DISPLAY "TOTAL GRAVADAS EXPORTADAS: " WAR-TOT-GRAVADAS.
+           DISPLAY "TOTAL EXENTAS EXPORTADAS : " WAR-TOT-EXENTAS.
+       9999-FINAL-EXIT.
+           EXIT.
