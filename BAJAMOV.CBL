@@ -20,6 +20,12 @@
            COPY "VARIOS.WOR".
        01  ELREG             PIC X(300).
 
+       01  WBM-PARAM-UNDOLOG.
+           03  WBM-ARCHIVO-ORIGEN PIC X(08) VALUE "MOVI".
+           03  WBM-OPERADOR       PIC X(08) VALUE SPACES.
+           03  WBM-PROGRAMA       PIC X(08) VALUE "RESCTA".
+           03  WBM-IMAGEN         PIC X(300).
+
        PROCEDURE DIVISION.
        ABRO.  
             OPEN I-O CUENTAS MOVI.
@@ -45,6 +51,12 @@
             COMPUTE SALDO = SALDO - IMPORTE-MOV 
             REWRITE REG-CTAS INVALID KEY DISPLAY "IMP-CTAS".
             MOVE REG-MOV TO ELREG
+            MOVE ELREG   TO WBM-IMAGEN
+            CALL "UNDOLOG" USING WBM-ARCHIVO-ORIGEN
+                                  WBM-OPERADOR
+                                  WBM-PROGRAMA
+                                  WBM-IMAGEN
+            END-CALL
             DELETE MOVI INVALID KEY DISPLAY "NO BAJO".
             MOVE ELREG   TO REG-MOV
             START MOVI KEY NOT LESS CLAVE-MOV INVALID KEY
