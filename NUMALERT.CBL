@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       NUMALERT.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Aviso de agotamiento de numeracion: cada tipo de
+      * comprobante en NUMERO tiene un ancho fijo de digitos, y si
+      * el ultimo numero usado se acerca al maximo representable
+      * para ese ancho, hay que tramitar nueva numeracion con
+      * tiempo. Este programa recorre NUMERO y avisa los tipos que
+      * estan sobre el umbral de alerta, en vez de enterarse el
+      * dia que un comprobante no entra mas en el campo.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMERO    ASSIGN TO "NUMERO"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WNU-TIPO-COMP
+                             FILE STATUS IS WNU-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMERO.
+       01  REG-NUMERO.
+           05  WNU-TIPO-COMP         PIC X(08).
+           05  WNU-ULTIMO-NUMERO     PIC 9(08).
+           05  WNU-ANCHO-CAMPO       PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77  WNU-STATUS                PIC X(02).
+       77  WNA-MAXIMO-CAMPO          PIC 9(08).
+       77  WNA-PORCENTAJE-USO        PIC S9(03)V99.
+       77  WNA-UMBRAL-ALERTA         PIC S9(03)V99 VALUE 90.00.
+       77  EOF-NUMERO                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-NUMERO      VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       NUMERO-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON NUMERO.
+           DISPLAY "ERROR E/S NUMERO: " WNU-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-VERIFICAR THRU 2000-VERIFICAR-EXIT
+               UNTIL NO-HAY-MAS-NUMERO.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT NUMERO.
+           READ NUMERO NEXT RECORD
+               AT END MOVE "S" TO EOF-NUMERO
+           END-READ.
+
+      *    WNU-ULTIMO-NUMERO es PIC 9(08) en REG-NUMERO, asi que
+      *    ningun ancho de campo mayor a 8 digitos puede llegar a
+      *    reflejarse realmente en este contador; si el ancho
+      *    grabado supera eso, se avisa en vez de calcular un
+      *    porcentaje con (10 ** ANCHO) desbordando el campo de
+      *    8 digitos de WNA-MAXIMO-CAMPO.
+       2000-VERIFICAR.
+           IF WNU-ANCHO-CAMPO > 8
+               DISPLAY "ALERTA: " WNU-TIPO-COMP
+                   " ANCHO DE CAMPO " WNU-ANCHO-CAMPO
+                   " FUERA DE RANGO PARA EL CONTADOR DE NUMERO"
+               GO TO 2000-VERIFICAR-SIG
+           END-IF.
+           COMPUTE WNA-MAXIMO-CAMPO =
+               (10 ** WNU-ANCHO-CAMPO) - 1
+               ON SIZE ERROR
+                   DISPLAY "ALERTA: " WNU-TIPO-COMP
+                       " NO SE PUDO CALCULAR EL MAXIMO DE NUMERACION"
+                   GO TO 2000-VERIFICAR-SIG
+           END-COMPUTE.
+           COMPUTE WNA-PORCENTAJE-USO ROUNDED =
+               (WNU-ULTIMO-NUMERO / WNA-MAXIMO-CAMPO) * 100.
+           IF WNA-PORCENTAJE-USO >= WNA-UMBRAL-ALERTA
+               DISPLAY "ALERTA: " WNU-TIPO-COMP
+                   " USO " WNA-PORCENTAJE-USO "% DE LA NUMERACION"
+           END-IF.
+       2000-VERIFICAR-SIG.
+           READ NUMERO NEXT RECORD
+               AT END MOVE "S" TO EOF-NUMERO
+           END-READ.
+       2000-VERIFICAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE NUMERO.
+       9999-FINAL-EXIT.
+           EXIT.
