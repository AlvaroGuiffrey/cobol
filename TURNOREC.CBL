@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       TURNOREC.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Conciliacion de turno: compara el total facturado por
+      * turno (VENTURNO) contra lo cobrado en caja para el mismo
+      * turno (LACAJA) e imprime la diferencia, para detectar un
+      * faltante al cierre del turno y no a fin de mes.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTURNO  ASSIGN TO "VENTURNO"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WVT-TURNO
+                             FILE STATUS IS WVT-STATUS.
+           SELECT LACAJA    ASSIGN TO "LACAJA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WLC-TURNO
+                             FILE STATUS IS WLC-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTURNO.
+       01  REG-VENTURNO.
+           05  WVT-TURNO             PIC 9(06).
+           05  WVT-FECHA             PIC 9(08).
+           05  WVT-TOTAL-FACTURADO   PIC S9(09)V99.
+
+       FD  LACAJA.
+       01  REG-LACAJA.
+           05  WLC-TURNO             PIC 9(06).
+           05  WLC-TOTAL-EFECTIVO    PIC S9(09)V99.
+           05  WLC-TOTAL-TARJETA     PIC S9(09)V99.
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "TURNOREC".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WVT-STATUS                PIC X(02).
+       77  WLC-STATUS                PIC X(02).
+       77  WTR-TOTAL-CAJA            PIC S9(09)V99.
+       77  WTR-DIFERENCIA            PIC S9(09)V99.
+       77  EOF-VENTURNO                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-VENTURNO      VALUE "S".
+       77  WLC-HALLADO                PIC X(01).
+           88  WLC-NO-HALLADO           VALUE "N".
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(50)
+               VALUE "CONCILIACION TURNO / CAJA".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-TURNO               PIC Z(5)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-FACTURADO           PIC Z(7)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-CAJA                PIC Z(7)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-DIFERENCIA          PIC -(6)9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       VENTURNO-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON VENTURNO.
+           DISPLAY "ERROR E/S VENTURNO: " WVT-STATUS.
+       LACAJA-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON LACAJA.
+           DISPLAY "ERROR E/S LACAJA: " WLC-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL NO-HAY-MAS-VENTURNO.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT VENTURNO.
+           OPEN INPUT LACAJA.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE SPACES TO LIN-LISTADO.
+           WRITE LIN-LISTADO AFTER 1.
+           READ VENTURNO NEXT RECORD
+               AT END MOVE "S" TO EOF-VENTURNO
+           END-READ.
+
+       2000-PROCESAR.
+           MOVE "S" TO WLC-HALLADO.
+           MOVE WVT-TURNO TO WLC-TURNO.
+           MOVE 0         TO WLC-TOTAL-EFECTIVO WLC-TOTAL-TARJETA.
+           READ LACAJA KEY IS WLC-TURNO
+               INVALID KEY MOVE "N" TO WLC-HALLADO
+           END-READ.
+
+           COMPUTE WTR-TOTAL-CAJA =
+               WLC-TOTAL-EFECTIVO + WLC-TOTAL-TARJETA.
+           COMPUTE WTR-DIFERENCIA =
+               WVT-TOTAL-FACTURADO - WTR-TOTAL-CAJA.
+
+           MOVE WVT-TURNO           TO D-TURNO.
+           MOVE WVT-TOTAL-FACTURADO TO D-FACTURADO.
+           MOVE WTR-TOTAL-CAJA      TO D-CAJA.
+           MOVE WTR-DIFERENCIA      TO D-DIFERENCIA.
+           WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1.
+
+           READ VENTURNO NEXT RECORD
+               AT END MOVE "S" TO EOF-VENTURNO
+           END-READ.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE VENTURNO.
+           CLOSE LACAJA.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
