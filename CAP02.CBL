@@ -30,6 +30,11 @@
        COPY "IMP02.REG".
        WORKING-STORAGE SECTION.
        COPY "ROT132.IMP".
+       01 WC2-PARAM-ART02BAR.
+          03 WC2-MODO-CAP       PIC X(01) VALUE "C".
+          03 WC2-ARTICULO-CAP   PIC 9(06).
+          03 WC2-CODBARRA-CAP   PIC X(13).
+          03 WC2-ENCONTRADO-CAP PIC X(01).
        01 IMPRESION.
           02 COMPRI.
              03 AA           PIC 99 COMP-4 VALUE 15.
@@ -467,6 +472,23 @@
            MOVE "X" TO COD3.
            PERFORM MEN-F-CONS.
            PERFORM BORRA-C.
+           MOVE SPACES TO WC2-CODBARRA-CAP.
+           DISPLAY "CODIGO DE BARRA (ENTER SI TIPEA CODIGO): "
+                LINE 12 POSITION 5.
+           ACCEPT WC2-CODBARRA-CAP LINE 12 POSITION 47
+                ON EXCEPTION EXCEP MOVE SW3 TO SW3.
+           DISPLAY SPACES LINE 12 POSITION 5 SIZE 60.
+           IF WC2-CODBARRA-CAP NOT = SPACES
+               CALL "ART02BAR" USING WC2-MODO-CAP
+                                     WC2-ARTICULO-CAP
+                                     WC2-CODBARRA-CAP
+                                     WC2-ENCONTRADO-CAP
+               END-CALL
+               IF WC2-ENCONTRADO-CAP = "S"
+                   MOVE WC2-ARTICULO-CAP TO COD-ART02
+                   GO TO C-N-POSI
+               END-IF
+           END-IF.
            MOVE 11 TO SW3.
            ACCEPT NUM-CAP LINE TAB-LIN(SW3) POSITION TAB-COL(SW3) TAB
                           ON EXCEPTION EXCEP MOVE SW3 TO SW3.
