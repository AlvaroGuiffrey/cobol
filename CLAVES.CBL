@@ -18,10 +18,26 @@
                   COPY "CLA.WOR".
                                    
        01  A                      PIC X.
-       77  EXISTE                 PIC X(2) VALUE "SI".       
+       77  EXISTE                 PIC X(2) VALUE "SI".
        01  CAMPOS-EDITADOS.
            03  WCLAVE-EMP-ED      PIC ZZZZ.
            03  WCLAVE1-ED         PIC ZZZZZZZZZZ.
+
+      *    Alta de permisos por sucursal en CLAVPERM: no hay pantalla
+      *    propia para elegir programas por sucursal, asi que cada
+      *    alta/modificacion de clave habilita los 4 submenus del
+      *    menu principal, que es el acceso que ya tenia cualquiera
+      *    con la clave de la sucursal antes de que existiera esta
+      *    verificacion.
+       01  WCL-MODO-ALTA-PERM     PIC X(01) VALUE "A".
+       01  WCL-CLAVE-OPER-PERM.
+           03  WCL-EMP-OPER-PERM  PIC 9(04).
+           03  WCL-SUC-OPER-PERM  PIC 9(02).
+       01  WCL-PROG-CONSULTA-PERM PIC X(08).
+       01  WCL-AUTORIZADO-PERM    PIC X(01).
+       01  WCL-CANT-PROGRAMAS-PERM PIC 9(02) VALUE 4.
+       01  WCL-TABLA-PROGRAMAS-PERM.
+           03  WCL-NOMBRE-PROG-PERM PIC X(08) OCCURS 20 TIMES.
        PROCEDURE DIVISION.
        DECLARATIVES.
            COPY "CLAVES.ERR".
@@ -117,15 +133,34 @@
            IF A = "M" GO TO REGRABE.
 
        GRABA.
-           WRITE REG-CLAVES INVALID KEY DISPLAY "NO GRABO".                
+           WRITE REG-CLAVES INVALID KEY DISPLAY "NO GRABO".
+                 PERFORM ALTA-PERMISOS-SUCURSAL.
                  GO TO CAP-CLAVE.
 
        REGRABE.
-           REWRITE REG-CLAVES INVALID KEY DISPLAY " ERROR REGRABA " 
+           REWRITE REG-CLAVES INVALID KEY DISPLAY " ERROR REGRABA "
                    LINE 24 POSITION 20
-           ACCEPT DED LINE 23 POSITION 70 NO BEEP.                
+           ACCEPT DED LINE 23 POSITION 70 NO BEEP.
+           PERFORM ALTA-PERMISOS-SUCURSAL.
            MOVE SPACES TO A.
            GO TO CAP-CLAVE.
+
+      *    Habilita en CLAVPERM los 4 submenus del menu principal
+      *    para esta empresa/sucursal (ver nota en WORKING-STORAGE).
+       ALTA-PERMISOS-SUCURSAL.
+           MOVE WCLA-EMP TO WCL-EMP-OPER-PERM.
+           MOVE WCLA-SUC TO WCL-SUC-OPER-PERM.
+           MOVE "CONTA"   TO WCL-NOMBRE-PROG-PERM (1).
+           MOVE "CTACTE"  TO WCL-NOMBRE-PROG-PERM (2).
+           MOVE "IVA"     TO WCL-NOMBRE-PROG-PERM (3).
+           MOVE "GESTION" TO WCL-NOMBRE-PROG-PERM (4).
+           CALL "CLAVPERM" USING WCL-MODO-ALTA-PERM
+                                  WCL-CLAVE-OPER-PERM
+                                  WCL-PROG-CONSULTA-PERM
+                                  WCL-AUTORIZADO-PERM
+                                  WCL-CANT-PROGRAMAS-PERM
+                                  WCL-TABLA-PROGRAMAS-PERM
+           END-CALL.
    
            COPY "CLAVES.RUT".
        MOSTRAR.
