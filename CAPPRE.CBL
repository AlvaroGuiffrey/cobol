@@ -127,6 +127,14 @@
        01 TOTAL-CAP  PIC 9(12)V99 VALUE 0.
        01 COS-CAP    PIC 9(12)V99 VALUE 0.
        01 PRO-II-CAP PIC 9(12)V99 VALUE 0.
+       01 WCP-PARAM-PRECIFUT.
+          03 WCP-MODO-CAP       PIC X(01) VALUE "A".
+          03 WCP-ARTICULO-CAP   PIC 9(06).
+          03 WCP-FECHA-CAP      PIC 9(08).
+          03 WCP-PRECIO-CAP     PIC S9(07)V99.
+          03 WCP-OPERADOR-CAP   PIC X(08) VALUE "CAPPRE".
+          03 WCP-PRECIO-VIG     PIC S9(07)V99.
+          03 WCP-ENCONTRADO-CAP PIC X(01).
        01 ELPOR      PIC 9(2)V99 VALUE 0.
        01 TOT-CRE-CAP PIC S9(12)V99 VALUE 0.
        01 TOT-DEB-CAP PIC S9(12)V99 VALUE 0.
@@ -625,6 +633,19 @@
            MOVE FECHA-CAP TO FEC-U-COMP-ART01.
            WRITE REG-ART01 INVALID KEY REWRITE REG-ART01.
            WRITE REG-ART02 INVALID KEY REWRITE REG-ART02.
+           IF COD-MONE NOT = 0
+               MOVE COD-ART02 TO WCP-ARTICULO-CAP
+               ACCEPT WCP-FECHA-CAP FROM DATE YYYYMMDD
+               MOVE PRE-F-CAP TO WCP-PRECIO-CAP
+               CALL "PRECIFUT" USING WCP-MODO-CAP
+                                     WCP-ARTICULO-CAP
+                                     WCP-FECHA-CAP
+                                     WCP-PRECIO-CAP
+                                     WCP-OPERADOR-CAP
+                                     WCP-PRECIO-VIG
+                                     WCP-ENCONTRADO-CAP
+               END-CALL
+           END-IF.
            CLOSE ART01.
            MOVE 0 TO PARTI-ED.
            IF REGI-ART01 = "P" OR REGI-ART01 = "p"
