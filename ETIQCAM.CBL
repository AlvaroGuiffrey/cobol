@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ETIQCAM.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Tanda de etiquetas de gondola (ETISUPER) limitada a los
+      * articulos cuyo precio cambio desde la ultima tanda: lee
+      * PRECHIST y, para cada articulo con una vigencia nueva
+      * desde WET-ULTIMA-TANDA, emite la etiqueta, en vez de
+      * reimprimir el gondolero entero cada vez que sube un
+      * precio.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRECHIST  ASSIGN TO "PRECHIST"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WPF-CLAVE
+                             FILE STATUS IS WPF-STATUS.
+           SELECT ART02     ASSIGN TO "ART02"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WAR-ARTICULO
+                             ALTERNATE RECORD KEY IS WAR-CODBARRA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WAR-STATUS.
+           SELECT ETIQUETA  ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRECHIST.
+       01  REG-PRECHIST.
+           05  WPF-CLAVE.
+               10  WPF-ARTICULO      PIC 9(06).
+               10  WPF-FEC-DESDE     PIC 9(08).
+           05  WPF-PRECIO            PIC S9(07)V99.
+           05  WPF-CARGADO-POR       PIC X(08).
+
+       FD  ART02.
+       01  REG-ART02.
+           05  WAR-ARTICULO          PIC 9(06).
+           05  WAR-DESCRIPCION       PIC X(30).
+           05  WAR-CODBARRA          PIC X(13).
+           05  WAR-PRECIO            PIC S9(07)V99.
+
+       FD  ETIQUETA.
+       01  LIN-ETIQUETA              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "ETIQCAM".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WPF-STATUS                PIC X(02).
+       77  WAR-STATUS                PIC X(02).
+       77  WET-ULTIMA-TANDA          PIC 9(08).
+       77  EOF-PRECHIST              PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-PRECHIST    VALUE "S".
+
+       01  LIN-ETQ-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  E-ARTICULO            PIC Z(5)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  E-DESCRIPCION         PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  E-PRECIO              PIC $$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       PRECHIST-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON PRECHIST.
+           DISPLAY "ERROR E/S PRECHIST: " WPF-STATUS.
+       ART02-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ART02.
+           DISPLAY "ERROR E/S ART02: " WAR-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-EMITIR-TANDA THRU 2000-EMITIR-TANDA-EXIT
+               UNTIL NO-HAY-MAS-PRECHIST.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "ULTIMA TANDA (AAAAMMDD): " LINE 10 POSITION 5.
+           ACCEPT WET-ULTIMA-TANDA LINE 10 POSITION 31.
+           OPEN INPUT PRECHIST.
+           OPEN INPUT ART02.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT ETIQUETA.
+           READ PRECHIST NEXT RECORD
+               AT END MOVE "S" TO EOF-PRECHIST
+           END-READ.
+
+       2000-EMITIR-TANDA.
+           IF WPF-FEC-DESDE <= WET-ULTIMA-TANDA
+               GO TO 2000-EMITIR-TANDA-SIG
+           END-IF.
+           MOVE WPF-ARTICULO TO WAR-ARTICULO.
+           READ ART02 KEY IS WAR-ARTICULO
+               INVALID KEY GO TO 2000-EMITIR-TANDA-SIG
+           END-READ.
+           MOVE WPF-ARTICULO     TO E-ARTICULO.
+           MOVE WAR-DESCRIPCION  TO E-DESCRIPCION.
+           MOVE WPF-PRECIO       TO E-PRECIO.
+           WRITE LIN-ETIQUETA FROM LIN-ETQ-DETALLE AFTER 1.
+       2000-EMITIR-TANDA-SIG.
+           READ PRECHIST NEXT RECORD
+               AT END MOVE "S" TO EOF-PRECHIST
+           END-READ.
+       2000-EMITIR-TANDA-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE PRECHIST.
+           CLOSE ART02.
+           CLOSE ETIQUETA.
+       9999-FINAL-EXIT.
+           EXIT.
