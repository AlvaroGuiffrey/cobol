@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       TLECHUPD.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Recalculo de TLECHE cuando cambia la condicion de venta
+      * (CONDI) de una cuenta: TLECHE guarda el precio de lista
+      * por cuenta segun su condicion (lista/descuento), y si el
+      * descuento de CONDI cambia despues de que TLECHE ya fue
+      * armado, el precio queda desactualizado hasta que alguien
+      * lo note en una factura. Este programa recorre TLECHE (solo
+      * lectura) para las cuentas de una condicion dada, reaplica
+      * el nuevo porcentaje sobre el precio base de CAPPRE y deja
+      * los precios recalculados en TLECALC para que el proceso de
+      * aplicacion los vuelque sobre TLECHE.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TLECHE    ASSIGN TO "TLECHE"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WTL-CLAVE
+                             ALTERNATE RECORD KEY IS WTL-CONDI
+                                 WITH DUPLICATES
+                             FILE STATUS IS WTL-STATUS.
+           SELECT CAPPRE    ASSIGN TO "CAPPRE"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCP-ARTICULO
+                             FILE STATUS IS WCP-STATUS.
+           SELECT TLECALC   ASSIGN TO "TLECALC"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WTC-CLAVE
+                             FILE STATUS IS WTC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TLECHE.
+       01  REG-TLECHE.
+           05  WTL-CLAVE.
+               10  WTL-CUENTA        PIC 9(06).
+               10  WTL-ARTICULO      PIC 9(06).
+           05  WTL-CONDI             PIC 9(02).
+           05  WTL-PRECIO-LISTA      PIC S9(07)V99.
+
+       FD  CAPPRE.
+       01  REG-CAPPRE.
+           05  WCP-ARTICULO          PIC 9(06).
+           05  WCP-PRECIO-BASE       PIC S9(07)V99.
+
+       FD  TLECALC.
+       01  REG-TLECALC.
+           05  WTC-CLAVE.
+               10  WTC-CUENTA        PIC 9(06).
+               10  WTC-ARTICULO      PIC 9(06).
+           05  WTC-PRECIO-NUEVO      PIC S9(07)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WTL-STATUS                PIC X(02).
+       77  WCP-STATUS                PIC X(02).
+       77  WTC-STATUS                PIC X(02).
+       77  WTU-CONDI-PARAM           PIC 9(02).
+       77  WTU-PORCENTAJE-PARAM      PIC S9(03)V99.
+       77  WTU-FACTOR                PIC S9(01)V9999.
+       77  EOF-TLECHE                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-TLECHE      VALUE "S".
+       77  WTU-CANT-ACTUALIZADOS     PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       TLECHE-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON TLECHE.
+           DISPLAY "ERROR E/S TLECHE: " WTL-STATUS.
+       CAPPRE-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CAPPRE.
+           DISPLAY "ERROR E/S CAPPRE: " WCP-STATUS.
+       TLECALC-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON TLECALC.
+           DISPLAY "ERROR E/S TLECALC: " WTC-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-RECALCULAR THRU 2000-RECALCULAR-EXIT
+               UNTIL NO-HAY-MAS-TLECHE.
+           DISPLAY "REGISTROS RECALCULADOS: " WTU-CANT-ACTUALIZADOS.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "CONDICION MODIFICADA .: " LINE 10 POSITION 5.
+           ACCEPT WTU-CONDI-PARAM LINE 10 POSITION 28.
+           DISPLAY "NUEVO PORCENTAJE DTO ..: " LINE 11 POSITION 5.
+           ACCEPT WTU-PORCENTAJE-PARAM LINE 11 POSITION 28.
+           COMPUTE WTU-FACTOR = 1 - (WTU-PORCENTAJE-PARAM / 100).
+           OPEN INPUT TLECHE.
+           OPEN INPUT CAPPRE.
+           OPEN I-O TLECALC.
+           IF WTC-STATUS = "35"
+               CLOSE TLECALC
+               OPEN OUTPUT TLECALC
+               CLOSE TLECALC
+               OPEN I-O TLECALC
+           END-IF.
+           MOVE WTU-CONDI-PARAM TO WTL-CONDI.
+           START TLECHE KEY IS NOT LESS THAN WTL-CONDI
+               INVALID KEY MOVE "S" TO EOF-TLECHE
+           END-START.
+
+       2000-RECALCULAR.
+           READ TLECHE NEXT RECORD
+               AT END MOVE "S" TO EOF-TLECHE
+           END-READ.
+           IF NO-HAY-MAS-TLECHE OR WTL-CONDI NOT = WTU-CONDI-PARAM
+               MOVE "S" TO EOF-TLECHE
+               GO TO 2000-RECALCULAR-EXIT
+           END-IF.
+           MOVE WTL-ARTICULO TO WCP-ARTICULO.
+           READ CAPPRE KEY IS WCP-ARTICULO
+               INVALID KEY GO TO 2000-RECALCULAR
+           END-READ.
+           MOVE WTL-CUENTA   TO WTC-CUENTA.
+           MOVE WTL-ARTICULO TO WTC-ARTICULO.
+           COMPUTE WTC-PRECIO-NUEVO ROUNDED =
+               WCP-PRECIO-BASE * WTU-FACTOR.
+           WRITE REG-TLECALC
+               INVALID KEY REWRITE REG-TLECALC
+                   INVALID KEY DISPLAY "NO PUDO GRABAR TLECALC"
+           END-WRITE.
+           ADD 1 TO WTU-CANT-ACTUALIZADOS.
+           GO TO 2000-RECALCULAR.
+       2000-RECALCULAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE TLECHE.
+           CLOSE CAPPRE.
+           CLOSE TLECALC.
+       9999-FINAL-EXIT.
+           EXIT.
