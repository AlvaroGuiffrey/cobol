@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       REPOSUG.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Listado de reposicion sugerida: cruza el minimo de stock
+      * de MINIMO con el saldo real de BSTOCK por articulo y
+      * emite solo los articulos por debajo del minimo, con la
+      * cantidad que falta para llegar a el, para que compras no
+      * tenga que mirar dos listados por separado. BSTOCK es por
+      * sucursal, asi que el listado se saca para una sola
+      * sucursal por corrida.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MINIMO    ASSIGN TO "MINIMO"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WMI-ARTICULO
+                             FILE STATUS IS WMI-STATUS.
+           SELECT BSTOCK    ASSIGN TO "BSTOCK"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WST-CLAVE
+                             FILE STATUS IS WST-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MINIMO.
+       01  REG-MINIMO.
+           05  WMI-ARTICULO          PIC 9(06).
+           05  WMI-CANT-MINIMA       PIC 9(07).
+           05  WMI-MARCA             PIC 9(03).
+           05  WMI-LINEA             PIC 9(03).
+
+       FD  BSTOCK.
+       01  REG-BSTOCK.
+           05  WST-CLAVE.
+               10  WST-SUCURSAL      PIC 9(02).
+               10  WST-ARTICULO      PIC 9(06).
+           05  WST-CANT-ACTUAL       PIC S9(07)V99.
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "REPOSUG".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WMI-STATUS                PIC X(02).
+       77  WST-STATUS                PIC X(02).
+       77  WRS-SUCURSAL-PARAM         PIC 9(02).
+       77  EOF-MINIMO                 PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-MINIMO      VALUE "S".
+       77  WST-HALLADO                PIC X(01).
+           88  WST-NO-HALLADO          VALUE "N".
+       77  WRS-FALTANTE               PIC 9(07).
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(50)
+               VALUE "REPOSICION SUGERIDA - MINIMO VS. STOCK ACTUAL".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-ARTICULO            PIC Z(5)9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-MINIMO              PIC Z(6)9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-ACTUAL              PIC Z(6)9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-FALTANTE            PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       MINIMO-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON MINIMO.
+           DISPLAY "ERROR E/S MINIMO: " WMI-STATUS.
+       BSTOCK-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON BSTOCK.
+           DISPLAY "ERROR E/S BSTOCK: " WST-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL NO-HAY-MAS-MINIMO.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "SUCURSAL .........: " LINE 10 POSITION 5.
+           ACCEPT WRS-SUCURSAL-PARAM LINE 10 POSITION 26.
+           OPEN INPUT MINIMO.
+           OPEN INPUT BSTOCK.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE SPACES TO LIN-LISTADO.
+           WRITE LIN-LISTADO AFTER 1.
+           READ MINIMO NEXT RECORD
+               AT END MOVE "S" TO EOF-MINIMO
+           END-READ.
+
+       2000-PROCESAR.
+           MOVE "S" TO WST-HALLADO.
+           MOVE WRS-SUCURSAL-PARAM TO WST-SUCURSAL.
+           MOVE WMI-ARTICULO       TO WST-ARTICULO.
+           MOVE 0                  TO WST-CANT-ACTUAL.
+           READ BSTOCK KEY IS WST-CLAVE
+               INVALID KEY MOVE "N" TO WST-HALLADO
+           END-READ.
+           IF WST-CANT-ACTUAL < WMI-CANT-MINIMA
+               COMPUTE WRS-FALTANTE =
+                   WMI-CANT-MINIMA - WST-CANT-ACTUAL
+               MOVE WMI-ARTICULO     TO D-ARTICULO
+               MOVE WMI-CANT-MINIMA  TO D-MINIMO
+               MOVE WST-CANT-ACTUAL  TO D-ACTUAL
+               MOVE WRS-FALTANTE     TO D-FALTANTE
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-IF.
+
+           READ MINIMO NEXT RECORD
+               AT END MOVE "S" TO EOF-MINIMO
+           END-READ.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE MINIMO.
+           CLOSE BSTOCK.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
