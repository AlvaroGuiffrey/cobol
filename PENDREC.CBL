@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PENDREC.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Ajustes pendientes recurrentes: hay conceptos de CONPEN
+      * que se repiten todos los meses (por ejemplo un descuento
+      * fijo por convenio), y hasta ahora habia que darlos de alta
+      * a mano cada vez. Este programa mantiene CONPENRE, el
+      * programa de recurrencia, y en cada corrida genera en
+      * CONPEN los ajustes cuya proxima fecha de generacion ya
+      * llego, dejando programada la siguiente.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONPENRE  ASSIGN TO "CONPENRE"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCR-CLAVE
+                             FILE STATUS IS WCR-STATUS.
+           SELECT CONPEN    ASSIGN TO "CONPEN"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCO-CLAVE
+                             ALTERNATE RECORD KEY IS WCO-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WCO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONPENRE.
+       01  REG-CONPENRE.
+           05  WCR-CLAVE.
+               10  WCR-CUENTA        PIC 9(06).
+               10  WCR-SECUENCIA     PIC 9(04).
+           05  WCR-CONCEPTO          PIC X(30).
+           05  WCR-IMPORTE           PIC S9(09)V99.
+           05  WCR-PERIODICIDAD-MESES PIC 9(02).
+           05  WCR-PROXIMA-GENERAC   PIC 9(08).
+           05  WCR-ACTIVO            PIC X(01).
+               88  WCR-ESTA-ACTIVO    VALUE "S".
+
+       FD  CONPEN.
+       01  REG-CONPEN.
+           05  WCO-CLAVE.
+               10  WCO-CUENTA        PIC 9(06).
+               10  WCO-SECUENCIA     PIC 9(06).
+           05  WCO-CONCEPTO          PIC X(30).
+           05  WCO-IMPORTE           PIC S9(09)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WCR-STATUS                PIC X(02).
+       77  WCO-STATUS                PIC X(02).
+       77  WPE-FECHA-HOY             PIC 9(08).
+       77  WPE-ANO-PROX              PIC 9(04).
+       77  WPE-MES-PROX              PIC 9(02).
+       77  WPE-DIA-PROX              PIC 9(02).
+       77  WPE-MES-TOTAL             PIC 9(06).
+       77  WPE-SECUENCIA-NUEVA       PIC 9(06) VALUE 0.
+
+       01  WPE-FECHA-AUX-GRUPO.
+           05  WPE-ANO-ACTUAL        PIC 9(04).
+           05  WPE-MES-ACTUAL        PIC 9(02).
+           05  WPE-DIA-ACTUAL        PIC 9(02).
+       77  EOF-CONPENRE              PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CONPENRE    VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       CONPENRE-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CONPENRE.
+           DISPLAY "ERROR E/S CONPENRE: " WCR-STATUS.
+       CONPEN-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CONPEN.
+           DISPLAY "ERROR E/S CONPEN: " WCO-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-GENERAR THRU 2000-GENERAR-EXIT
+               UNTIL NO-HAY-MAS-CONPENRE.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           ACCEPT WPE-FECHA-HOY FROM DATE YYYYMMDD.
+           OPEN I-O CONPENRE.
+           OPEN I-O CONPEN.
+           READ CONPENRE NEXT RECORD
+               AT END MOVE "S" TO EOF-CONPENRE
+           END-READ.
+
+       2000-GENERAR.
+           IF NOT WCR-ESTA-ACTIVO
+               GO TO 2000-GENERAR-SIG
+           END-IF.
+           IF WCR-PROXIMA-GENERAC > WPE-FECHA-HOY
+               GO TO 2000-GENERAR-SIG
+           END-IF.
+
+           ADD 1 TO WPE-SECUENCIA-NUEVA.
+           MOVE WCR-CUENTA           TO WCO-CUENTA.
+           MOVE WPE-SECUENCIA-NUEVA  TO WCO-SECUENCIA.
+           MOVE WCR-CONCEPTO         TO WCO-CONCEPTO.
+           MOVE WCR-IMPORTE          TO WCO-IMPORTE.
+           WRITE REG-CONPEN
+               INVALID KEY DISPLAY "NO PUDO GRABAR CONPEN"
+           END-WRITE.
+
+           MOVE WCR-PROXIMA-GENERAC TO WPE-FECHA-AUX-GRUPO.
+           COMPUTE WPE-MES-TOTAL =
+               WPE-MES-ACTUAL + WCR-PERIODICIDAD-MESES.
+           COMPUTE WPE-ANO-PROX =
+               WPE-ANO-ACTUAL + (WPE-MES-TOTAL - 1) / 12.
+           COMPUTE WPE-MES-PROX =
+               WPE-MES-TOTAL - ((WPE-MES-TOTAL - 1) / 12 * 12).
+           MOVE WPE-DIA-ACTUAL TO WPE-DIA-PROX.
+           COMPUTE WCR-PROXIMA-GENERAC =
+               (WPE-ANO-PROX * 10000) +
+               (WPE-MES-PROX * 100) + WPE-DIA-PROX.
+           REWRITE REG-CONPENRE
+               INVALID KEY DISPLAY "NO PUDO ACTUALIZAR CONPENRE"
+           END-REWRITE.
+       2000-GENERAR-SIG.
+           READ CONPENRE NEXT RECORD
+               AT END MOVE "S" TO EOF-CONPENRE
+           END-READ.
+       2000-GENERAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE CONPENRE.
+           CLOSE CONPEN.
+       9999-FINAL-EXIT.
+           EXIT.
