@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PRECIFUT.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Precios futuros de CAPPRE: permite cargar un precio con
+      * fecha de vigencia posterior a hoy y consultar cual precio
+      * corresponde a una fecha dada, para poder dejar cargado
+      * de antemano un aumento que entra en vigencia el primero
+      * del mes que viene sin pisar el precio vigente de hoy.
+      * Se invoca por CALL desde CAPPRE: modo "A" registra en el
+      * historico el precio que CAPPRE acaba de aplicar; modo "C"
+      * consulta el precio vigente a una fecha dada.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRECHIST  ASSIGN TO "PRECHIST"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WPF-CLAVE
+                             ALTERNATE RECORD KEY IS WPF-ARTICULO
+                                 WITH DUPLICATES
+                             FILE STATUS IS WPF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRECHIST.
+       01  REG-PRECHIST.
+           05  WPF-CLAVE.
+               10  WPF-ARTICULO      PIC 9(06).
+               10  WPF-FEC-DESDE     PIC 9(08).
+           05  WPF-PRECIO            PIC S9(07)V99.
+           05  WPF-CARGADO-POR       PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       77  WPF-STATUS                PIC X(02).
+       77  WPF-ARTICULO-PARAM        PIC 9(06).
+       77  WPF-FEC-DESDE-PARAM       PIC 9(08).
+       77  WPF-PRECIO-PARAM          PIC S9(07)V99.
+       77  WPF-OPERADOR-PARAM        PIC X(08).
+       77  WPF-FEC-CONSULTA          PIC 9(08).
+       77  WPF-PRECIO-VIGENTE        PIC S9(07)V99.
+       77  WPF-ENCONTRADO            PIC X(01) VALUE "N".
+           88  WPF-SI-ENCONTRADO       VALUE "S".
+
+       LINKAGE SECTION.
+       01  LK-MODO                   PIC X(01).
+           88  LK-MODO-ALTA            VALUE "A".
+           88  LK-MODO-CONSULTA        VALUE "C".
+       01  LK-ARTICULO-PARAM         PIC 9(06).
+       01  LK-FECHA-PARAM            PIC 9(08).
+       01  LK-PRECIO-CARGA           PIC S9(07)V99.
+       01  LK-OPERADOR-PARAM         PIC X(08).
+       01  LK-PRECIO-VIGENTE         PIC S9(07)V99.
+       01  LK-ENCONTRADO             PIC X(01).
+
+       PROCEDURE DIVISION USING LK-MODO
+                                 LK-ARTICULO-PARAM
+                                 LK-FECHA-PARAM
+                                 LK-PRECIO-CARGA
+                                 LK-OPERADOR-PARAM
+                                 LK-PRECIO-VIGENTE
+                                 LK-ENCONTRADO.
+       DECLARATIVES.
+       PRECHIST-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON PRECHIST.
+           DISPLAY "ERROR E/S PRECHIST: " WPF-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           IF LK-MODO-ALTA
+               PERFORM 2000-ALTA-PRECIO-FUTURO
+           ELSE
+               PERFORM 3000-BUSCAR-VIGENTE
+           END-IF.
+           PERFORM 9999-FINAL.
+           MOVE WPF-PRECIO-VIGENTE TO LK-PRECIO-VIGENTE.
+           MOVE WPF-ENCONTRADO     TO LK-ENCONTRADO.
+           GOBACK.
+
+       1000-INICIAL.
+           MOVE LK-ARTICULO-PARAM  TO WPF-ARTICULO-PARAM.
+           MOVE LK-FECHA-PARAM     TO WPF-FEC-DESDE-PARAM
+                                       WPF-FEC-CONSULTA.
+           MOVE LK-PRECIO-CARGA    TO WPF-PRECIO-PARAM.
+           MOVE LK-OPERADOR-PARAM  TO WPF-OPERADOR-PARAM.
+           OPEN I-O PRECHIST.
+           IF WPF-STATUS = "35"
+               CLOSE PRECHIST
+               OPEN OUTPUT PRECHIST
+               CLOSE PRECHIST
+               OPEN I-O PRECHIST
+           END-IF.
+
+      *    Carga el precio con su fecha de vigencia; puede ser hoy
+      *    o una fecha futura, CAPPRE no se toca hasta ese dia.
+       2000-ALTA-PRECIO-FUTURO.
+           MOVE WPF-ARTICULO-PARAM  TO WPF-ARTICULO.
+           MOVE WPF-FEC-DESDE-PARAM TO WPF-FEC-DESDE.
+           MOVE WPF-PRECIO-PARAM    TO WPF-PRECIO.
+           MOVE WPF-OPERADOR-PARAM  TO WPF-CARGADO-POR.
+           WRITE REG-PRECHIST
+               INVALID KEY DISPLAY "YA EXISTE PRECIO PARA ESA FECHA"
+           END-WRITE.
+
+      *    Busca el precio vigente a la fecha de consulta: la
+      *    mayor fecha de vigencia que no sea posterior a ella.
+       3000-BUSCAR-VIGENTE.
+           MOVE WPF-ARTICULO-PARAM TO WPF-ARTICULO.
+           MOVE WPF-FEC-CONSULTA   TO WPF-FEC-DESDE.
+           START PRECHIST KEY IS NOT GREATER THAN WPF-CLAVE
+               INVALID KEY MOVE "N" TO WPF-ENCONTRADO
+           END-START.
+           IF WPF-STATUS = "00"
+               READ PRECHIST NEXT RECORD
+                   AT END MOVE "N" TO WPF-ENCONTRADO
+               END-READ
+               IF WPF-STATUS = "00"
+                  AND WPF-ARTICULO = WPF-ARTICULO-PARAM
+                   MOVE WPF-PRECIO TO WPF-PRECIO-VIGENTE
+                   MOVE "S" TO WPF-ENCONTRADO
+               ELSE
+                   MOVE "N" TO WPF-ENCONTRADO
+               END-IF
+           END-IF.
+           IF WPF-SI-ENCONTRADO
+               DISPLAY "PRECIO VIGENTE: " WPF-PRECIO-VIGENTE
+           ELSE
+               DISPLAY "SIN PRECIO CARGADO PARA ESA FECHA"
+           END-IF.
+
+       9999-FINAL.
+           CLOSE PRECHIST.
+       9999-FINAL-EXIT.
+           EXIT.
