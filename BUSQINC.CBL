@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       BUSQINC.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Busqueda incremental de cliente por nombre: a medida que
+      * el operador va tipeando letras del nombre, posiciona en
+      * CUENTA por la clave alternativa de nombre y muestra los
+      * primeros clientes que coinciden con lo tipeado hasta el
+      * momento, en vez de tener que escribir el nombre completo
+      * y recien ahi enterarse que no hay ninguno igual.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTA    ASSIGN TO "CUENTA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCU-CUENTA
+                             ALTERNATE RECORD KEY IS
+                                 WCU-NOMBRE-NORMALIZADO
+                                 WITH DUPLICATES
+                             FILE STATUS IS WCU-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTA.
+       01  REG-CUENTA.
+           05  WCU-CUENTA            PIC 9(06).
+           05  WCU-NOMBRE            PIC X(30).
+           05  WCU-NOMBRE-NORMALIZADO PIC X(30).
+           05  WCU-CUIT              PIC 9(11).
+           05  WCU-LIMITE-CREDITO    PIC S9(09)V99.
+           05  WCU-BLOQUEADA         PIC X(01).
+               88  WCU-ESTA-BLOQUEADA VALUE "S".
+
+       WORKING-STORAGE SECTION.
+       77  WCU-STATUS                PIC X(02).
+       77  WBI-PREFIJO-TIPEADO       PIC X(30).
+       77  WBI-PREFIJO-LARGO         PIC 9(02).
+       77  WBI-CANT-MOSTRADOS        PIC 9(02) VALUE 0.
+       77  WBI-MAX-A-MOSTRAR         PIC 9(02) VALUE 10.
+       77  EOF-CUENTA                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CUENTA      VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       CUENTA-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CUENTA.
+           DISPLAY "ERROR E/S CUENTA: " WCU-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-TECLEAR THRU 2000-TECLEAR-EXIT
+               UNTIL WBI-PREFIJO-TIPEADO = SPACES.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT CUENTA.
+
+       2000-TECLEAR.
+           DISPLAY "PREFIJO DE NOMBRE (ENTER PARA SALIR): "
+               LINE 10 POSITION 5.
+           ACCEPT WBI-PREFIJO-TIPEADO LINE 10 POSITION 45.
+           IF WBI-PREFIJO-TIPEADO = SPACES
+               GO TO 2000-TECLEAR-EXIT
+           END-IF.
+           MOVE FUNCTION UPPER-CASE (WBI-PREFIJO-TIPEADO)
+               TO WBI-PREFIJO-TIPEADO.
+           MOVE FUNCTION STORED-CHAR-LENGTH
+               (FUNCTION TRIM (WBI-PREFIJO-TIPEADO))
+               TO WBI-PREFIJO-LARGO.
+
+           MOVE WBI-PREFIJO-TIPEADO TO WCU-NOMBRE-NORMALIZADO.
+           START CUENTA KEY IS NOT LESS THAN WCU-NOMBRE-NORMALIZADO
+               INVALID KEY MOVE "S" TO EOF-CUENTA
+           END-START.
+           MOVE 0 TO WBI-CANT-MOSTRADOS.
+           PERFORM 3000-MOSTRAR-COINCIDENCIAS
+               THRU 3000-MOSTRAR-COINCIDENCIAS-EXIT
+               UNTIL NO-HAY-MAS-CUENTA OR
+                     WBI-CANT-MOSTRADOS >= WBI-MAX-A-MOSTRAR.
+           IF WBI-CANT-MOSTRADOS = 0
+               DISPLAY "SIN COINCIDENCIAS"
+           END-IF.
+           MOVE "N" TO EOF-CUENTA.
+       2000-TECLEAR-EXIT.
+           EXIT.
+
+       3000-MOSTRAR-COINCIDENCIAS.
+           READ CUENTA NEXT RECORD
+               AT END MOVE "S" TO EOF-CUENTA
+           END-READ.
+           IF NO-HAY-MAS-CUENTA
+               GO TO 3000-MOSTRAR-COINCIDENCIAS-EXIT
+           END-IF.
+           IF WCU-NOMBRE-NORMALIZADO (1:WBI-PREFIJO-LARGO) NOT =
+              WBI-PREFIJO-TIPEADO (1:WBI-PREFIJO-LARGO)
+               MOVE "S" TO EOF-CUENTA
+               GO TO 3000-MOSTRAR-COINCIDENCIAS-EXIT
+           END-IF.
+           DISPLAY WCU-CUENTA " - " WCU-NOMBRE.
+           ADD 1 TO WBI-CANT-MOSTRADOS.
+       3000-MOSTRAR-COINCIDENCIAS-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE CUENTA.
+       9999-FINAL-EXIT.
+           EXIT.
