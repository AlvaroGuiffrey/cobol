@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       VALSTOCK.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Valuacion de stock: STOCKCAP guarda una capa por cada
+      * ingreso de mercaderia (articulo, fecha, cantidad y costo
+      * unitario de esa compra). Este programa valua el stock
+      * actual de BSTOCK para un articulo segun el metodo que
+      * elija el operador: PEPS (primero entrado, primero
+      * valuado contra las capas mas viejas) o costo promedio
+      * ponderado (todas las capas pesadas por cantidad).
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BSTOCK    ASSIGN TO "BSTOCK"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WST-CLAVE
+                             FILE STATUS IS WST-STATUS.
+           SELECT STOCKCAP  ASSIGN TO "STOCKCAP"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WSC-CLAVE
+                             ALTERNATE RECORD KEY IS WSC-ARTICULO
+                                 WITH DUPLICATES
+                             FILE STATUS IS WSC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BSTOCK.
+       01  REG-BSTOCK.
+           05  WST-CLAVE.
+               10  WST-SUCURSAL      PIC 9(02).
+               10  WST-ARTICULO      PIC 9(06).
+           05  WST-CANT-ACTUAL       PIC S9(07)V99.
+
+       FD  STOCKCAP.
+       01  REG-STOCKCAP.
+           05  WSC-CLAVE.
+               10  WSC-ARTICULO      PIC 9(06).
+               10  WSC-FECHA-INGRESO PIC 9(08).
+               10  WSC-SECUENCIA     PIC 9(04).
+           05  WSC-CANT-INGRESADA    PIC S9(07)V99.
+           05  WSC-CANT-CONSUMIDA    PIC S9(07)V99.
+           05  WSC-COSTO-UNITARIO    PIC S9(07)V9999.
+
+       WORKING-STORAGE SECTION.
+       77  WST-STATUS                PIC X(02).
+       77  WSC-STATUS                PIC X(02).
+       77  WVS-ARTICULO-PARAM        PIC 9(06).
+       77  WVS-SUCURSAL-PARAM        PIC 9(02).
+       77  WVS-METODO-PARAM          PIC X(01).
+           88  WVS-METODO-PEPS        VALUE "F".
+           88  WVS-METODO-PROMEDIO    VALUE "P".
+       77  WVS-CANT-STOCK            PIC S9(07)V99.
+       77  WVS-CANT-PENDIENTE        PIC S9(07)V99.
+       77  WVS-CANT-DISPONIBLE-CAPA  PIC S9(07)V99.
+       77  WVS-CANT-A-TOMAR          PIC S9(07)V99.
+       77  WVS-VALOR-TOTAL           PIC S9(11)V99 VALUE 0.
+       77  WVS-CANT-ACUM-CAPAS       PIC S9(09)V99 VALUE 0.
+       77  WVS-VALOR-ACUM-CAPAS      PIC S9(13)V99 VALUE 0.
+       77  WVS-COSTO-PROMEDIO        PIC S9(07)V9999.
+       77  EOF-STOCKCAP              PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-STOCKCAP    VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       BSTOCK-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON BSTOCK.
+           DISPLAY "ERROR E/S BSTOCK: " WST-STATUS.
+       STOCKCAP-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON STOCKCAP.
+           DISPLAY "ERROR E/S STOCKCAP: " WSC-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           IF WVS-METODO-PEPS
+               PERFORM 2000-VALUAR-PEPS THRU 2000-VALUAR-PEPS-EXIT
+                   UNTIL NO-HAY-MAS-STOCKCAP
+                      OR WVS-CANT-PENDIENTE <= 0
+           ELSE
+               PERFORM 3000-VALUAR-PROMEDIO
+                   THRU 3000-VALUAR-PROMEDIO-EXIT
+                   UNTIL NO-HAY-MAS-STOCKCAP
+           END-IF.
+           PERFORM 4000-INFORMAR.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "ARTICULO .........: " LINE 10 POSITION 5.
+           ACCEPT WVS-ARTICULO-PARAM LINE 10 POSITION 26.
+           DISPLAY "SUCURSAL .........: " LINE 11 POSITION 5.
+           ACCEPT WVS-SUCURSAL-PARAM LINE 11 POSITION 26.
+           DISPLAY "METODO F=PEPS P=PROMEDIO : " LINE 12 POSITION 5.
+           ACCEPT WVS-METODO-PARAM LINE 12 POSITION 33.
+           OPEN INPUT BSTOCK.
+           OPEN INPUT STOCKCAP.
+
+           MOVE WVS-SUCURSAL-PARAM TO WST-SUCURSAL.
+           MOVE WVS-ARTICULO-PARAM TO WST-ARTICULO.
+           READ BSTOCK KEY IS WST-CLAVE
+               INVALID KEY MOVE 0 TO WST-CANT-ACTUAL
+           END-READ.
+           MOVE WST-CANT-ACTUAL TO WVS-CANT-STOCK.
+           MOVE WST-CANT-ACTUAL TO WVS-CANT-PENDIENTE.
+
+           MOVE WVS-ARTICULO-PARAM TO WSC-ARTICULO.
+           START STOCKCAP KEY IS NOT LESS THAN WSC-ARTICULO
+               INVALID KEY MOVE "S" TO EOF-STOCKCAP
+           END-START.
+
+       2000-VALUAR-PEPS.
+           READ STOCKCAP NEXT RECORD
+               AT END MOVE "S" TO EOF-STOCKCAP
+           END-READ.
+           IF NO-HAY-MAS-STOCKCAP OR
+              WSC-ARTICULO NOT = WVS-ARTICULO-PARAM
+               MOVE "S" TO EOF-STOCKCAP
+               GO TO 2000-VALUAR-PEPS-EXIT
+           END-IF.
+           COMPUTE WVS-CANT-DISPONIBLE-CAPA =
+               WSC-CANT-INGRESADA - WSC-CANT-CONSUMIDA.
+           IF WVS-CANT-DISPONIBLE-CAPA <= 0
+               GO TO 2000-VALUAR-PEPS-EXIT
+           END-IF.
+           IF WVS-CANT-DISPONIBLE-CAPA > WVS-CANT-PENDIENTE
+               MOVE WVS-CANT-PENDIENTE TO WVS-CANT-A-TOMAR
+           ELSE
+               MOVE WVS-CANT-DISPONIBLE-CAPA TO WVS-CANT-A-TOMAR
+           END-IF.
+           COMPUTE WVS-VALOR-TOTAL =
+               WVS-VALOR-TOTAL +
+               (WVS-CANT-A-TOMAR * WSC-COSTO-UNITARIO).
+           SUBTRACT WVS-CANT-A-TOMAR FROM WVS-CANT-PENDIENTE.
+       2000-VALUAR-PEPS-EXIT.
+           EXIT.
+
+       3000-VALUAR-PROMEDIO.
+           READ STOCKCAP NEXT RECORD
+               AT END MOVE "S" TO EOF-STOCKCAP
+           END-READ.
+           IF NO-HAY-MAS-STOCKCAP OR
+              WSC-ARTICULO NOT = WVS-ARTICULO-PARAM
+               MOVE "S" TO EOF-STOCKCAP
+               GO TO 3000-VALUAR-PROMEDIO-EXIT
+           END-IF.
+           COMPUTE WVS-CANT-ACUM-CAPAS =
+               WVS-CANT-ACUM-CAPAS + WSC-CANT-INGRESADA.
+           COMPUTE WVS-VALOR-ACUM-CAPAS =
+               WVS-VALOR-ACUM-CAPAS +
+               (WSC-CANT-INGRESADA * WSC-COSTO-UNITARIO).
+       3000-VALUAR-PROMEDIO-EXIT.
+           EXIT.
+
+       4000-INFORMAR.
+           IF WVS-METODO-PROMEDIO
+               IF WVS-CANT-ACUM-CAPAS > 0
+                   COMPUTE WVS-COSTO-PROMEDIO ROUNDED =
+                       WVS-VALOR-ACUM-CAPAS / WVS-CANT-ACUM-CAPAS
+                   COMPUTE WVS-VALOR-TOTAL =
+                       WVS-CANT-STOCK * WVS-COSTO-PROMEDIO
+               END-IF
+           END-IF.
+           DISPLAY "CANTIDAD EN STOCK : " WVS-CANT-STOCK.
+           DISPLAY "VALOR DE STOCK .. : " WVS-VALOR-TOTAL.
+
+       9999-FINAL.
+           CLOSE BSTOCK.
+           CLOSE STOCKCAP.
+       9999-FINAL-EXIT.
+           EXIT.
