@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       IVACHECK.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Control cruzado del libro de IVA: compara el IVA debito y
+      * credito del mes acumulado en IVA (libro) contra el IVA
+      * sumado directamente desde MOVI para el mismo periodo, e
+      * imprime la diferencia, para que una alicuota mal cargada
+      * se detecte antes de presentar la declaracion jurada.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IVA       ASSIGN TO "IVA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WIV-CLAVE
+                             FILE STATUS IS WIV-STATUS.
+           SELECT MOVI      ASSIGN TO "MOVI"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WMV-CLAVE
+                             FILE STATUS IS WMV-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IVA.
+       01  REG-IVA.
+           05  WIV-CLAVE.
+               10  WIV-PERIODO       PIC 9(06).
+               10  WIV-COMPROBANTE   PIC 9(08).
+           05  WIV-TIPO              PIC X(01).
+               88  WIV-ES-DEBITO     VALUE "D".
+               88  WIV-ES-CREDITO    VALUE "C".
+           05  WIV-IMPORTE-IVA       PIC S9(09)V99.
+
+       FD  MOVI.
+       01  REG-MOVI.
+           05  WMV-CLAVE.
+               10  WMV-PERIODO       PIC 9(06).
+               10  WMV-COMPROBANTE   PIC 9(08).
+           05  WMV-TIPO              PIC X(01).
+               88  WMV-ES-DEBITO     VALUE "D".
+               88  WMV-ES-CREDITO    VALUE "C".
+           05  WMV-IMPORTE-IVA       PIC S9(09)V99.
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "IVACHECK".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WIV-STATUS                PIC X(02).
+       77  WMV-STATUS                PIC X(02).
+       77  WCK-PERIODO-PARAM         PIC 9(06).
+       77  WCK-DEB-LIBRO             PIC S9(09)V99 VALUE 0.
+       77  WCK-CRE-LIBRO             PIC S9(09)V99 VALUE 0.
+       77  WCK-DEB-MOVI              PIC S9(09)V99 VALUE 0.
+       77  WCK-CRE-MOVI              PIC S9(09)V99 VALUE 0.
+       77  EOF-IVA                    PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-IVA          VALUE "S".
+       77  EOF-MOVI                    PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-MOVI          VALUE "S".
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(60)
+               VALUE "CONTROL LIBRO IVA VS. MOVI".
+
+       01  LIN-RESULTADO.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  R-DESCRIPCION         PIC X(25).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  R-VALOR               PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       IVA-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON IVA.
+           DISPLAY "ERROR E/S IVA: " WIV-STATUS.
+       MOVI-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON MOVI.
+           DISPLAY "ERROR E/S MOVI: " WMV-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-ACUMULAR-LIBRO THRU 2000-LIBRO-EXIT
+               UNTIL NO-HAY-MAS-IVA.
+           PERFORM 3000-ACUMULAR-MOVI THRU 3000-MOVI-EXIT
+               UNTIL NO-HAY-MAS-MOVI.
+           PERFORM 4000-IMPRIMIR.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "PERIODO (AAAAMM) .: " LINE 10 POSITION 5.
+           ACCEPT WCK-PERIODO-PARAM LINE 10 POSITION 26.
+           OPEN INPUT IVA.
+           OPEN INPUT MOVI.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE SPACES TO LIN-LISTADO.
+           WRITE LIN-LISTADO AFTER 1.
+           READ IVA NEXT RECORD
+               AT END MOVE "S" TO EOF-IVA
+           END-READ.
+           READ MOVI NEXT RECORD
+               AT END MOVE "S" TO EOF-MOVI
+           END-READ.
+
+       2000-ACUMULAR-LIBRO.
+           IF WIV-PERIODO = WCK-PERIODO-PARAM
+               IF WIV-ES-DEBITO
+                   ADD WIV-IMPORTE-IVA TO WCK-DEB-LIBRO
+               ELSE
+                   IF WIV-ES-CREDITO
+                       ADD WIV-IMPORTE-IVA TO WCK-CRE-LIBRO
+                   END-IF
+               END-IF
+           END-IF.
+           READ IVA NEXT RECORD
+               AT END MOVE "S" TO EOF-IVA
+           END-READ.
+       2000-LIBRO-EXIT.
+           EXIT.
+
+       3000-ACUMULAR-MOVI.
+           IF WMV-PERIODO = WCK-PERIODO-PARAM
+               IF WMV-ES-DEBITO
+                   ADD WMV-IMPORTE-IVA TO WCK-DEB-MOVI
+               ELSE
+                   IF WMV-ES-CREDITO
+                       ADD WMV-IMPORTE-IVA TO WCK-CRE-MOVI
+                   END-IF
+               END-IF
+           END-IF.
+           READ MOVI NEXT RECORD
+               AT END MOVE "S" TO EOF-MOVI
+           END-READ.
+       3000-MOVI-EXIT.
+           EXIT.
+
+       4000-IMPRIMIR.
+           MOVE "DEBITO LIBRO IVA"    TO R-DESCRIPCION.
+           MOVE WCK-DEB-LIBRO         TO R-VALOR.
+           WRITE LIN-LISTADO FROM LIN-RESULTADO AFTER 1.
+           MOVE "DEBITO SEGUN MOVI"   TO R-DESCRIPCION.
+           MOVE WCK-DEB-MOVI          TO R-VALOR.
+           WRITE LIN-LISTADO FROM LIN-RESULTADO AFTER 1.
+           MOVE "DIFERENCIA DEBITO"   TO R-DESCRIPCION.
+           COMPUTE R-VALOR = WCK-DEB-LIBRO - WCK-DEB-MOVI.
+           WRITE LIN-LISTADO FROM LIN-RESULTADO AFTER 1.
+           MOVE "CREDITO LIBRO IVA"   TO R-DESCRIPCION.
+           MOVE WCK-CRE-LIBRO         TO R-VALOR.
+           WRITE LIN-LISTADO FROM LIN-RESULTADO AFTER 1.
+           MOVE "CREDITO SEGUN MOVI"  TO R-DESCRIPCION.
+           MOVE WCK-CRE-MOVI          TO R-VALOR.
+           WRITE LIN-LISTADO FROM LIN-RESULTADO AFTER 1.
+           MOVE "DIFERENCIA CREDITO"  TO R-DESCRIPCION.
+           COMPUTE R-VALOR = WCK-CRE-LIBRO - WCK-CRE-MOVI.
+           WRITE LIN-LISTADO FROM LIN-RESULTADO AFTER 1.
+
+       9999-FINAL.
+           CLOSE IVA.
+           CLOSE MOVI.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
