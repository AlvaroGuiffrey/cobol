@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       DUPCLI.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Deteccion de cliente duplicado al dar de alta una CUENTA:
+      * antes de grabar una cuenta nueva, busca en CUENTA por
+      * CUIT exacto (clave alternativa) y por nombre normalizado
+      * (mayusculas, sin espacios de mas) para avisar si ya existe
+      * un cliente parecido, en vez de enterarse meses despues
+      * que el mismo cliente quedo cargado dos veces con distinto
+      * numero de cuenta.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTA    ASSIGN TO "CUENTA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCU-CUENTA
+                             ALTERNATE RECORD KEY IS WCU-CUIT
+                                 WITH DUPLICATES
+                             ALTERNATE RECORD KEY IS
+                                 WCU-NOMBRE-NORMALIZADO
+                                 WITH DUPLICATES
+                             FILE STATUS IS WCU-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTA.
+       01  REG-CUENTA.
+           05  WCU-CUENTA            PIC 9(06).
+           05  WCU-NOMBRE            PIC X(30).
+           05  WCU-NOMBRE-NORMALIZADO PIC X(30).
+           05  WCU-CUIT              PIC 9(11).
+           05  WCU-LIMITE-CREDITO    PIC S9(09)V99.
+           05  WCU-BLOQUEADA         PIC X(01).
+               88  WCU-ESTA-BLOQUEADA VALUE "S".
+
+       WORKING-STORAGE SECTION.
+       77  WCU-STATUS                PIC X(02).
+       77  WDC-NOMBRE-PARAM          PIC X(30).
+       77  WDC-NOMBRE-NORM-PARAM     PIC X(30).
+       77  WDC-CUIT-PARAM            PIC 9(11).
+       77  WDC-CANT-COINCIDENCIAS    PIC 9(04) VALUE 0.
+       77  EOF-CUENTA                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CUENTA      VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       CUENTA-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CUENTA.
+           DISPLAY "ERROR E/S CUENTA: " WCU-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-BUSCAR-POR-CUIT.
+           PERFORM 3000-BUSCAR-NOMBRE THRU 3000-BUSCAR-NOMBRE-EXIT
+               UNTIL NO-HAY-MAS-CUENTA.
+           IF WDC-CANT-COINCIDENCIAS = 0
+               DISPLAY "NO SE ENCONTRARON CLIENTES PARECIDOS"
+           ELSE
+               DISPLAY "REVISAR " WDC-CANT-COINCIDENCIAS
+                   " CLIENTE(S) PARECIDO(S) ANTES DE DAR EL ALTA"
+           END-IF.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "NOMBRE DEL CLIENTE NUEVO : " LINE 10 POSITION 5.
+           ACCEPT WDC-NOMBRE-PARAM LINE 10 POSITION 32.
+           DISPLAY "CUIT DEL CLIENTE NUEVO ..: " LINE 11 POSITION 5.
+           ACCEPT WDC-CUIT-PARAM LINE 11 POSITION 32.
+           MOVE FUNCTION UPPER-CASE (WDC-NOMBRE-PARAM)
+               TO WDC-NOMBRE-NORM-PARAM.
+           OPEN INPUT CUENTA.
+
+       2000-BUSCAR-POR-CUIT.
+           IF WDC-CUIT-PARAM = 0
+               GO TO 2000-BUSCAR-POR-CUIT-EXIT
+           END-IF.
+           MOVE WDC-CUIT-PARAM TO WCU-CUIT.
+           READ CUENTA KEY IS WCU-CUIT
+               INVALID KEY GO TO 2000-BUSCAR-POR-CUIT-EXIT
+           END-READ.
+           DISPLAY "COINCIDE CUIT CON CUENTA " WCU-CUENTA
+               " (" WCU-NOMBRE ")".
+           ADD 1 TO WDC-CANT-COINCIDENCIAS.
+       2000-BUSCAR-POR-CUIT-EXIT.
+           EXIT.
+
+       3000-BUSCAR-NOMBRE.
+           IF WDC-CANT-COINCIDENCIAS = 0
+               MOVE WDC-NOMBRE-NORM-PARAM TO WCU-NOMBRE-NORMALIZADO
+               START CUENTA KEY IS NOT LESS THAN
+                   WCU-NOMBRE-NORMALIZADO
+                   INVALID KEY MOVE "S" TO EOF-CUENTA
+               END-START
+           END-IF.
+           IF NO-HAY-MAS-CUENTA
+               GO TO 3000-BUSCAR-NOMBRE-EXIT
+           END-IF.
+           READ CUENTA NEXT RECORD
+               AT END MOVE "S" TO EOF-CUENTA
+           END-READ.
+           IF NO-HAY-MAS-CUENTA OR
+              WCU-NOMBRE-NORMALIZADO NOT = WDC-NOMBRE-NORM-PARAM
+               MOVE "S" TO EOF-CUENTA
+               GO TO 3000-BUSCAR-NOMBRE-EXIT
+           END-IF.
+           DISPLAY "COINCIDE NOMBRE CON CUENTA " WCU-CUENTA
+               " (" WCU-NOMBRE ")".
+           ADD 1 TO WDC-CANT-COINCIDENCIAS.
+       3000-BUSCAR-NOMBRE-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE CUENTA.
+       9999-FINAL-EXIT.
+           EXIT.
