@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CKPTSALD.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Regeneracion de saldos (equivalente al GIRA/CIERRE de
+      * RESCTA-GENESALD) con checkpoint reanudable: despues de
+      * girar y cerrar cada cuenta se graba un registro de avance
+      * en CKPTSALD.REG, de modo que si el proceso se interrumpe
+      * a mitad de la corrida, el reinicio salta las cuentas ya
+      * procesadas para esa fecha de corrida en vez de regenerar
+      * los saldos de todos los clientes desde cero. La clave de
+      * CUENTA reproduce aqui la compuesta EMP-CTA+SUC-CTA+
+      * RUBRO-CTA+CUENTA+SUB-CUENTA que usa LSAL-ALF para listar
+      * cuentas; CUENTA se abre solo en lectura, unicamente para
+      * recorrer las cuentas dadas de alta, y el saldo regenerado
+      * se acumula en working-storage y se graba en CKPTSALD,
+      * nunca de vuelta en CUENTA.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTA    ASSIGN TO "CUENTA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WCT-CLAVE
+                             FILE STATUS IS WCT-STATUS.
+           SELECT MOVI      ASSIGN TO "MOVI"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WMV-CUENTA
+                             FILE STATUS IS WMV-STATUS.
+           SELECT CKPT      ASSIGN TO "CKPTSALD"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCK-CUENTA
+                             FILE STATUS IS WCK-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTA.
+       01  REG-CUENTA.
+           05  WCT-CLAVE.
+               10  WCT-EMP-CTA       PIC 9(04).
+               10  WCT-SUC-CTA       PIC 9(02).
+               10  WCT-RUBRO-CTA     PIC 9(06).
+               10  WCT-CUENTA        PIC 9(06).
+               10  WCT-SUB-CUENTA    PIC 9(02).
+           05  WCT-NOMBRE-C          PIC X(28).
+
+       FD  MOVI.
+       01  REG-MOVI.
+           05  WMV-CUENTA            PIC 9(06).
+           05  WMV-IMPORTE           PIC S9(09)V99.
+           05  FILLER                PIC X(30).
+
+       FD  CKPT.
+       01  REG-CKPT.
+           05  WCK-CORRIDA           PIC 9(08).
+           05  WCK-CUENTA            PIC 9(06).
+           05  WCK-SALDO-NUEVO       PIC S9(09)V99.
+           05  WCK-FEC-HORA          PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       77  WCT-STATUS                PIC X(02).
+       77  WMV-STATUS                PIC X(02).
+       77  WCK-STATUS                PIC X(02).
+       77  WCK-CORRIDA-HOY           PIC 9(08).
+       77  WCK-SALDO-ACUM            PIC S9(09)V99.
+       77  EOF-CUENTA                 PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CUENTAS     VALUE "S".
+       77  WCK-YA-PROCESADA           PIC X(01).
+           88  WCK-YA-PROCESADA-SI     VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       CUENTA-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CUENTA.
+           DISPLAY "ERROR E/S CUENTA: " WCT-STATUS.
+       MOVI-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON MOVI.
+           DISPLAY "ERROR E/S MOVI: " WMV-STATUS.
+       CKPT-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CKPT.
+           DISPLAY "ERROR E/S CKPTSALD: " WCK-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-GIRA THRU 2000-GIRA-EXIT
+               UNTIL NO-HAY-MAS-CUENTAS.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+      *    WCK-CORRIDA-HOY identifica la corrida en curso; se
+      *    recibe por JCL/parametro como AAAAMMDD de la fecha de
+      *    cierre que se esta regenerando.
+       1000-INICIAL.
+           ACCEPT WCK-CORRIDA-HOY FROM DATE YYYYMMDD.
+           OPEN INPUT CUENTA.
+           OPEN INPUT MOVI.
+           OPEN I-O CKPT.
+           IF WCK-STATUS = "35"
+               CLOSE CKPT
+               OPEN OUTPUT CKPT
+               CLOSE CKPT
+               OPEN I-O CKPT
+           END-IF.
+           READ CUENTA NEXT RECORD
+               AT END MOVE "S" TO EOF-CUENTA
+           END-READ.
+
+       2000-GIRA.
+           MOVE WCK-CORRIDA-HOY TO WCK-CORRIDA.
+           MOVE WCT-CUENTA      TO WCK-CUENTA.
+           MOVE "S" TO WCK-YA-PROCESADA.
+           READ CKPT KEY IS WCK-CUENTA
+               INVALID KEY MOVE "N" TO WCK-YA-PROCESADA
+           END-READ.
+           IF WCK-YA-PROCESADA-SI AND WCK-CORRIDA = WCK-CORRIDA-HOY
+               GO TO 2000-GIRA-SIG
+           END-IF.
+
+           PERFORM 3000-RECALCULAR-SALDO.
+           PERFORM 4000-GRABAR-CHECKPOINT.
+
+       2000-GIRA-SIG.
+           READ CUENTA NEXT RECORD
+               AT END MOVE "S" TO EOF-CUENTA
+           END-READ.
+       2000-GIRA-EXIT.
+           EXIT.
+
+       3000-RECALCULAR-SALDO.
+           MOVE 0 TO WCK-SALDO-ACUM.
+           MOVE WCT-CUENTA TO WMV-CUENTA.
+           START MOVI KEY IS EQUAL WMV-CUENTA
+               INVALID KEY CONTINUE
+           END-START.
+           PERFORM UNTIL 1 = 2
+               READ MOVI NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+               IF WMV-CUENTA NOT = WCT-CUENTA
+                   EXIT PERFORM
+               END-IF
+               ADD WMV-IMPORTE TO WCK-SALDO-ACUM
+           END-PERFORM.
+
+       4000-GRABAR-CHECKPOINT.
+           MOVE WCK-CORRIDA-HOY TO WCK-CORRIDA.
+           MOVE WCT-CUENTA      TO WCK-CUENTA.
+           MOVE WCK-SALDO-ACUM  TO WCK-SALDO-NUEVO.
+           ACCEPT WCK-FEC-HORA FROM TIME.
+           WRITE REG-CKPT
+               INVALID KEY
+                   REWRITE REG-CKPT
+                       INVALID KEY DISPLAY "NO PUDO GRABAR CHECKPOINT"
+           END-WRITE.
+
+       9999-FINAL.
+           CLOSE CUENTA.
+           CLOSE MOVI.
+           CLOSE CKPT.
+       9999-FINAL-EXIT.
+           EXIT.
