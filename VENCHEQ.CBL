@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       VENCHEQ.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Proyeccion de vencimientos de cheques de terceros en
+      * cartera (CHEQUES), agrupados por semana de WCH-FEC-VENC,
+      * para que la cajera sepa que depositar y cuando, sin tener
+      * que recorrer CCHEQUE/CHCH cheque por cheque. La clave y
+      * los campos de fecha/importe reproducen aqui la forma en
+      * que CHEQUES.CBL arma y graba REG-CHEQUES (clave compuesta
+      * EMP+SUC+BCO+CPOSTAL+NUMERO-CH, fecha de vencimiento
+      * partida en dia/mes/ano, importe sin editar). Un cheque se
+      * considera "en cartera" mientras no tenga WCH-ENTREGADO-A
+      * informado (no fue depositado ni endosado todavia).
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHEQUES   ASSIGN TO "CHEQUES"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCH-CLAVE
+                             FILE STATUS IS WCH-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHEQUES.
+       01  REG-CHEQUES.
+           05  WCH-CLAVE.
+               10  WCH-EMP           PIC 9(04).
+               10  WCH-SUC           PIC 9(02).
+               10  WCH-BCO           PIC 9(04).
+               10  WCH-CPOSTAL       PIC 9(04).
+               10  WCH-NUMERO-CH     PIC 9(10).
+           05  WCH-FEC-REC.
+               10  WCH-DIA-REC       PIC 9(02).
+               10  WCH-MES-REC       PIC 9(02).
+               10  WCH-ANO-REC       PIC 9(04).
+           05  WCH-NRO-FACTURA       PIC 9(08).
+           05  WCH-NRO-CTA           PIC 9(08).
+           05  WCH-IMP-FACTURA       PIC S9(07)V99.
+           05  WCH-FEC-VENC.
+               10  WCH-DIA-VENC      PIC 9(02).
+               10  WCH-MES-VENC      PIC 9(02).
+               10  WCH-ANO-VENC      PIC 9(04).
+           05  WCH-ENTREGADO-A       PIC X(30).
+           05  WCH-FECHA-ENTREGA.
+               10  WCH-DIA-ENT       PIC 9(02).
+               10  WCH-MES-ENT       PIC 9(02).
+               10  WCH-ANO-ENT       PIC 9(04).
+           05  WCH-CONCEPTO-ENT      PIC X(30).
+           05  WCH-RUBRO             PIC 9(07).
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "VENCHEQ".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WCH-STATUS                PIC X(02).
+       77  WVE-FEC-AAAAMMDD          PIC 9(08).
+       77  WVE-FEC-REARMADA          PIC X(08).
+       77  WVE-DIA-LINEAL            PIC 9(08).
+       77  WVE-DIA-LINEAL-HOY        PIC 9(08).
+       77  WVE-SEMANA-IX             PIC 9(02).
+       77  WVE-TOTAL-SEM             PIC S9(09)V99 OCCURS 10.
+       77  WVE-CANT-SEM              PIC 9(05)     OCCURS 10.
+       77  WVE-DESDE-SEM             PIC X(10)     OCCURS 10.
+       77  WVE-DESDE-LINEAL          PIC 9(08).
+       77  WVE-DESDE-AAAAMMDD        PIC 9(08).
+       77  WVE-DESDE-DIGITOS         PIC X(08).
+       77  WVE-HOY                  PIC 9(08).
+       77  WVE-DIAS                 PIC S9(05).
+       77  WVE-IX                   PIC 9(02).
+       77  EOF-CHEQUES               PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CHEQUES    VALUE "S".
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(50)
+               VALUE "PROYECCION DE VENCIMIENTOS - CHEQUES EN CARTERA".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-SEMANA               PIC 9(02).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-DESDE                PIC X(10).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-CANT                 PIC ZZZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-TOTAL                PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       CHEQUES-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CHEQUES.
+           DISPLAY "ERROR E/S CHEQUES: " WCH-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL NO-HAY-MAS-CHEQUES.
+           PERFORM 3000-IMPRIMIR.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT CHEQUES.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE SPACES TO LIN-LISTADO.
+           WRITE LIN-LISTADO AFTER 1.
+           ACCEPT WVE-HOY FROM DATE YYYYMMDD.
+           COMPUTE WVE-DIA-LINEAL-HOY =
+               FUNCTION INTEGER-OF-DATE (WVE-HOY).
+           PERFORM VARYING WVE-IX FROM 1 BY 1 UNTIL WVE-IX > 10
+               MOVE 0 TO WVE-TOTAL-SEM (WVE-IX)
+               MOVE 0 TO WVE-CANT-SEM (WVE-IX)
+               MOVE SPACES TO WVE-DESDE-SEM (WVE-IX)
+           END-PERFORM.
+           READ CHEQUES NEXT RECORD
+               AT END MOVE "S" TO EOF-CHEQUES
+           END-READ.
+
+       2000-PROCESAR.
+           IF WCH-ENTREGADO-A NOT = SPACES
+              OR WCH-ANO-VENC = 0
+               GO TO 2000-PROCESAR-SIG.
+
+           MOVE WCH-ANO-VENC         TO WVE-FEC-REARMADA(1:4).
+           MOVE WCH-MES-VENC         TO WVE-FEC-REARMADA(5:2).
+           MOVE WCH-DIA-VENC         TO WVE-FEC-REARMADA(7:2).
+           MOVE WVE-FEC-REARMADA     TO WVE-FEC-AAAAMMDD.
+           COMPUTE WVE-DIA-LINEAL = FUNCTION INTEGER-OF-DATE
+               (WVE-FEC-AAAAMMDD).
+           COMPUTE WVE-DIAS = WVE-DIA-LINEAL - WVE-DIA-LINEAL-HOY.
+           COMPUTE WVE-SEMANA-IX = (WVE-DIAS / 7) + 1.
+           IF WVE-SEMANA-IX < 1
+               MOVE 1 TO WVE-SEMANA-IX
+           END-IF.
+           IF WVE-SEMANA-IX > 10
+               MOVE 10 TO WVE-SEMANA-IX
+           END-IF.
+           IF WVE-CANT-SEM (WVE-SEMANA-IX) = 0
+               PERFORM 2500-ARMAR-DESDE-SEM
+           END-IF.
+           ADD WCH-IMP-FACTURA TO WVE-TOTAL-SEM (WVE-SEMANA-IX).
+           ADD 1 TO WVE-CANT-SEM (WVE-SEMANA-IX).
+
+       2500-ARMAR-DESDE-SEM.
+           COMPUTE WVE-DESDE-LINEAL =
+               WVE-DIA-LINEAL-HOY + ((WVE-SEMANA-IX - 1) * 7).
+           COMPUTE WVE-DESDE-AAAAMMDD =
+               FUNCTION DATE-OF-INTEGER (WVE-DESDE-LINEAL).
+           MOVE WVE-DESDE-AAAAMMDD   TO WVE-DESDE-DIGITOS.
+           STRING WVE-DESDE-DIGITOS (1:4) "/"
+                  WVE-DESDE-DIGITOS (5:2) "/"
+                  WVE-DESDE-DIGITOS (7:2)
+               DELIMITED BY SIZE INTO WVE-DESDE-SEM (WVE-SEMANA-IX).
+
+       2000-PROCESAR-SIG.
+           READ CHEQUES NEXT RECORD
+               AT END MOVE "S" TO EOF-CHEQUES
+           END-READ.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+       3000-IMPRIMIR.
+           PERFORM VARYING WVE-IX FROM 1 BY 1 UNTIL WVE-IX > 10
+               IF WVE-CANT-SEM (WVE-IX) > 0
+                   MOVE WVE-IX          TO D-SEMANA
+                   MOVE WVE-DESDE-SEM (WVE-IX) TO D-DESDE
+                   MOVE WVE-CANT-SEM (WVE-IX) TO D-CANT
+                   MOVE WVE-TOTAL-SEM (WVE-IX) TO D-TOTAL
+                   WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+               END-IF
+           END-PERFORM.
+
+       9999-FINAL.
+           CLOSE CHEQUES.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
