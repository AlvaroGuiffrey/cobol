@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       MARGLIN.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Margen de rentabilidad por linea: recorre CAPPRE (precio
+      * de venta y costo por articulo) junto con LINEAS (a que
+      * linea pertenece cada articulo) y acumula venta, costo y
+      * margen por linea, para saber que lineas dejan rentabilidad
+      * y cuales se venden casi al costo.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPPRE    ASSIGN TO "CAPPRE"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WCP-ARTICULO
+                             FILE STATUS IS WCP-STATUS.
+           SELECT LINEAS    ASSIGN TO "LINEAS"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WLI-ARTICULO
+                             FILE STATUS IS WLI-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAPPRE.
+       01  REG-CAPPRE.
+           05  WCP-ARTICULO          PIC 9(06).
+           05  WCP-PRECIO-VENTA      PIC S9(07)V99.
+           05  WCP-COSTO             PIC S9(07)V99.
+
+       FD  LINEAS.
+       01  REG-LINEAS.
+           05  WLI-ARTICULO          PIC 9(06).
+           05  WLI-LINEA             PIC 9(03).
+           05  WLI-DESCRIPCION       PIC X(20).
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "MARGLIN".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WCP-STATUS                PIC X(02).
+       77  WLI-STATUS                PIC X(02).
+       77  WML-LINEA-IX              PIC 9(03).
+       77  WML-VENTA-ACUM            PIC S9(11)V99 OCCURS 1000 TIMES.
+       77  WML-COSTO-ACUM            PIC S9(11)V99 OCCURS 1000 TIMES.
+       77  EOF-CAPPRE                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CAPPRE      VALUE "S".
+
+       01  LIN-CABECERA.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(40) VALUE
+               "LINEA   VENTA        COSTO      MARGEN%".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-LINEA               PIC Z(2)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-VENTA               PIC -(9)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-COSTO               PIC -(9)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-MARGEN-PCT          PIC -(3)9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       CAPPRE-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CAPPRE.
+           DISPLAY "ERROR E/S CAPPRE: " WCP-STATUS.
+       LINEAS-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON LINEAS.
+           DISPLAY "ERROR E/S LINEAS: " WLI-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-ACUMULAR THRU 2000-ACUMULAR-EXIT
+               UNTIL NO-HAY-MAS-CAPPRE.
+           PERFORM 3000-IMPRIMIR THRU 3000-IMPRIMIR-EXIT
+               VARYING WML-LINEA-IX FROM 1 BY 1
+               UNTIL WML-LINEA-IX > 1000.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT CAPPRE.
+           OPEN INPUT LINEAS.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-CABECERA AFTER PAGE.
+           PERFORM VARYING WML-LINEA-IX FROM 1 BY 1
+               UNTIL WML-LINEA-IX > 1000
+               MOVE 0 TO WML-VENTA-ACUM (WML-LINEA-IX)
+               MOVE 0 TO WML-COSTO-ACUM (WML-LINEA-IX)
+           END-PERFORM.
+           READ CAPPRE NEXT RECORD
+               AT END MOVE "S" TO EOF-CAPPRE
+           END-READ.
+
+       2000-ACUMULAR.
+           MOVE WCP-ARTICULO TO WLI-ARTICULO.
+           READ LINEAS KEY IS WLI-ARTICULO
+               INVALID KEY GO TO 2000-ACUMULAR-SIG
+           END-READ.
+           IF WLI-LINEA < 1 OR WLI-LINEA > 1000
+               GO TO 2000-ACUMULAR-SIG
+           END-IF.
+           ADD WCP-PRECIO-VENTA TO WML-VENTA-ACUM (WLI-LINEA).
+           ADD WCP-COSTO        TO WML-COSTO-ACUM (WLI-LINEA).
+       2000-ACUMULAR-SIG.
+           READ CAPPRE NEXT RECORD
+               AT END MOVE "S" TO EOF-CAPPRE
+           END-READ.
+       2000-ACUMULAR-EXIT.
+           EXIT.
+
+       3000-IMPRIMIR.
+           IF WML-VENTA-ACUM (WML-LINEA-IX) = 0
+               GO TO 3000-IMPRIMIR-EXIT
+           END-IF.
+           MOVE WML-LINEA-IX TO D-LINEA.
+           MOVE WML-VENTA-ACUM (WML-LINEA-IX) TO D-VENTA.
+           MOVE WML-COSTO-ACUM (WML-LINEA-IX) TO D-COSTO.
+           COMPUTE D-MARGEN-PCT ROUNDED =
+               ((WML-VENTA-ACUM (WML-LINEA-IX) -
+                 WML-COSTO-ACUM (WML-LINEA-IX)) /
+                WML-VENTA-ACUM (WML-LINEA-IX)) * 100.
+           WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1.
+       3000-IMPRIMIR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE CAPPRE.
+           CLOSE LINEAS.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
