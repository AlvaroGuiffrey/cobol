@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       UNDOLOG.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Subrutina invocable de registro de bajas: BAJAMOV,
+      * BORRAMOV y BAJAPAR la llamarian con CALL "UNDOLOG" justo
+      * antes de borrar un registro de MOVI o ART02/ART01, para
+      * que el registro eliminado quede grabado en UNDOLOG.REG
+      * junto al operador y la fecha/hora, y un operador que se
+      * equivoca de CLAVE-MOV o de codigo de articulo lo pueda
+      * restaurar con RESTUNDO en vez de recurrir al backup de la
+      * noche anterior. La imagen guarda el registro de origen
+      * completo (hasta 300 bytes, el tamaño de REG-MOV y
+      * REG-PARTI) tal cual vino del PERFORM de baja.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNDOLOG   ASSIGN TO "UNDOLOG"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WUN-CLAVE
+                             FILE STATUS IS WUN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UNDOLOG.
+       01  REG-UNDOLOG.
+           05  WUN-CLAVE.
+               10  WUN-ARCHIVO-ORIGEN PIC X(08).
+               10  WUN-FECHA-BAJA     PIC 9(08).
+               10  WUN-HORA-BAJA      PIC 9(06).
+           05  WUN-OPERADOR          PIC X(08).
+           05  WUN-PROGRAMA          PIC X(08).
+           05  WUN-RESTAURADO        PIC X(01).
+               88  WUN-YA-RESTAURADO  VALUE "S".
+           05  WUN-IMAGEN-REGISTRO   PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       77  WUN-STATUS                PIC X(02).
+
+       LINKAGE SECTION.
+       01  LK-ARCHIVO-ORIGEN         PIC X(08).
+       01  LK-OPERADOR               PIC X(08).
+       01  LK-PROGRAMA               PIC X(08).
+       01  LK-IMAGEN-REGISTRO        PIC X(300).
+
+       PROCEDURE DIVISION USING LK-ARCHIVO-ORIGEN
+                                 LK-OPERADOR
+                                 LK-PROGRAMA
+                                 LK-IMAGEN-REGISTRO.
+       DECLARATIVES.
+       UNDOLOG-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON UNDOLOG.
+           DISPLAY "ERROR E/S UNDOLOG: " WUN-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           OPEN I-O UNDOLOG.
+           IF WUN-STATUS = "35"
+               CLOSE UNDOLOG
+               OPEN OUTPUT UNDOLOG
+               CLOSE UNDOLOG
+               OPEN I-O UNDOLOG
+           END-IF.
+
+           MOVE LK-ARCHIVO-ORIGEN TO WUN-ARCHIVO-ORIGEN.
+           ACCEPT WUN-FECHA-BAJA FROM DATE YYYYMMDD.
+           ACCEPT WUN-HORA-BAJA  FROM TIME.
+           MOVE LK-OPERADOR           TO WUN-OPERADOR.
+           MOVE LK-PROGRAMA           TO WUN-PROGRAMA.
+           MOVE "N"                   TO WUN-RESTAURADO.
+           MOVE LK-IMAGEN-REGISTRO    TO WUN-IMAGEN-REGISTRO.
+
+           WRITE REG-UNDOLOG
+               INVALID KEY DISPLAY "NO PUDO GRABAR UNDOLOG"
+           END-WRITE.
+
+           CLOSE UNDOLOG.
+           EXIT PROGRAM.
