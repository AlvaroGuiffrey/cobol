@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ORDCOMPR.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Orden de compra a proveedor y recepcion de mercaderia:
+      * ORDEN guarda la cantidad pedida por articulo, y al recibir
+      * la mercaderia (PARTI) se descuenta de lo pendiente y se
+      * acredita en STOCKSUC, quedando la orden cerrada cuando no
+      * queda nada pendiente, en vez de llevar el seguimiento del
+      * pedido en una planilla aparte.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDEN     ASSIGN TO "ORDEN"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WOR-CLAVE
+                             FILE STATUS IS WOR-STATUS.
+           SELECT PARTI     ASSIGN TO "PARTI"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WPA-CLAVE
+                             FILE STATUS IS WPA-STATUS.
+           SELECT STOCKSUC  ASSIGN TO "STOCKSUC"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WSS-CLAVE
+                             FILE STATUS IS WSS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEN.
+       01  REG-ORDEN.
+           05  WOR-CLAVE.
+               10  WOR-NUMERO        PIC 9(08).
+               10  WOR-ARTICULO      PIC 9(06).
+           05  WOR-PROVEEDOR         PIC 9(06).
+           05  WOR-CANT-PEDIDA       PIC S9(07)V99.
+           05  WOR-CANT-RECIBIDA     PIC S9(07)V99.
+           05  WOR-CERRADA           PIC X(01).
+               88  WOR-ESTA-CERRADA   VALUE "S".
+
+       FD  PARTI.
+       01  REG-PARTI.
+           05  WPA-CLAVE.
+               10  WPA-ORDEN         PIC 9(08).
+               10  WPA-SECUENCIA     PIC 9(04).
+           05  WPA-ARTICULO          PIC 9(06).
+           05  WPA-CANTIDAD          PIC S9(07)V99.
+           05  WPA-FECHA             PIC 9(08).
+           05  WPA-SUCURSAL          PIC 9(02).
+
+       FD  STOCKSUC.
+       01  REG-STOCKSUC.
+           05  WSS-CLAVE.
+               10  WSS-SUCURSAL      PIC 9(02).
+               10  WSS-ARTICULO      PIC 9(06).
+           05  WSS-CANT-ACTUAL       PIC S9(07)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WOR-STATUS                PIC X(02).
+       77  WPA-STATUS                PIC X(02).
+       77  WSS-STATUS                PIC X(02).
+       77  WOC-NUMERO-PARAM          PIC 9(08).
+       77  WOC-ARTICULO-PARAM        PIC 9(06).
+       77  WOC-SUCURSAL-PARAM        PIC 9(02).
+       77  WOC-CANT-RECIBIDA-PARAM   PIC S9(07)V99.
+       77  WOC-SECUENCIA-PARTI       PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       ORDEN-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ORDEN.
+           DISPLAY "ERROR E/S ORDEN: " WOR-STATUS.
+       PARTI-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON PARTI.
+           DISPLAY "ERROR E/S PARTI: " WPA-STATUS.
+       STOCKSUC-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON STOCKSUC.
+           DISPLAY "ERROR E/S STOCKSUC: " WSS-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-RECIBIR-MERCADERIA.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "ORDEN DE COMPRA ..: " LINE 10 POSITION 5.
+           ACCEPT WOC-NUMERO-PARAM LINE 10 POSITION 26.
+           DISPLAY "ARTICULO .........: " LINE 11 POSITION 5.
+           ACCEPT WOC-ARTICULO-PARAM LINE 11 POSITION 26.
+           DISPLAY "SUCURSAL RECEPTORA: " LINE 12 POSITION 5.
+           ACCEPT WOC-SUCURSAL-PARAM LINE 12 POSITION 26.
+           DISPLAY "CANTIDAD RECIBIDA.: " LINE 13 POSITION 5.
+           ACCEPT WOC-CANT-RECIBIDA-PARAM LINE 13 POSITION 26.
+           OPEN I-O ORDEN.
+           OPEN I-O PARTI.
+           IF WPA-STATUS = "35"
+               CLOSE PARTI
+               OPEN OUTPUT PARTI
+               CLOSE PARTI
+               OPEN I-O PARTI
+           END-IF.
+           OPEN I-O STOCKSUC.
+
+       2000-RECIBIR-MERCADERIA.
+           MOVE WOC-NUMERO-PARAM   TO WOR-NUMERO.
+           MOVE WOC-ARTICULO-PARAM TO WOR-ARTICULO.
+           READ ORDEN KEY IS WOR-CLAVE
+               INVALID KEY
+                   DISPLAY "ORDEN/ARTICULO INEXISTENTE"
+                   GO TO 2000-RECIBIR-MERCADERIA-EXIT
+           END-READ.
+           IF WOR-ESTA-CERRADA
+               DISPLAY "ORDEN YA ESTA CERRADA"
+               GO TO 2000-RECIBIR-MERCADERIA-EXIT
+           END-IF.
+
+           ADD 1 TO WOC-SECUENCIA-PARTI.
+           MOVE WOC-NUMERO-PARAM        TO WPA-ORDEN.
+           MOVE WOC-SECUENCIA-PARTI     TO WPA-SECUENCIA.
+           MOVE WOC-ARTICULO-PARAM      TO WPA-ARTICULO.
+           MOVE WOC-CANT-RECIBIDA-PARAM TO WPA-CANTIDAD.
+           MOVE WOC-SUCURSAL-PARAM      TO WPA-SUCURSAL.
+           ACCEPT WPA-FECHA FROM DATE YYYYMMDD.
+           WRITE REG-PARTI
+               INVALID KEY DISPLAY "NO PUDO GRABAR PARTI"
+           END-WRITE.
+
+           ADD WOC-CANT-RECIBIDA-PARAM TO WOR-CANT-RECIBIDA.
+           IF WOR-CANT-RECIBIDA >= WOR-CANT-PEDIDA
+               MOVE "S" TO WOR-CERRADA
+           END-IF.
+           REWRITE REG-ORDEN
+               INVALID KEY DISPLAY "NO PUDO ACTUALIZAR ORDEN"
+           END-REWRITE.
+
+           MOVE WOC-SUCURSAL-PARAM TO WSS-SUCURSAL.
+           MOVE WOC-ARTICULO-PARAM TO WSS-ARTICULO.
+           READ STOCKSUC KEY IS WSS-CLAVE
+               INVALID KEY MOVE 0 TO WSS-CANT-ACTUAL
+           END-READ.
+           ADD WOC-CANT-RECIBIDA-PARAM TO WSS-CANT-ACTUAL.
+           REWRITE REG-STOCKSUC
+               INVALID KEY
+                   WRITE REG-STOCKSUC
+                       INVALID KEY DISPLAY "NO PUDO ALTA STOCKSUC"
+                   END-WRITE
+           END-REWRITE.
+       2000-RECIBIR-MERCADERIA-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE ORDEN.
+           CLOSE PARTI.
+           CLOSE STOCKSUC.
+       9999-FINAL-EXIT.
+           EXIT.
