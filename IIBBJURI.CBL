@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       IIBBJURI.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Totales de Ingresos Brutos por jurisdiccion: recorre
+      * RES127 (las retenciones/percepciones que tambien alimentan
+      * a DDJJ127) para el empresa/sucursal y periodo pedidos y,
+      * para cada comprobante, resuelve la jurisdiccion de la
+      * cuenta contra CUENJURI (la tabla que arma CPJURIS a partir
+      * del codigo postal) y acumula el importe y la percepcion
+      * por jurisdiccion, en vez de dejar que alguien sume a mano
+      * el listado plano de DDJJ127 separando filas por provincia.
+      * La clave y los campos de RES127 reproducen aqui lo que
+      * DDJJ127.CBL lee y acumula de CLAVE-RES/IMP-RES/PER-RES;
+      * CUENJURI se abre solo en lectura, tal como la deja
+      * CPJURIS.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RES127    ASSIGN TO "RES127"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WRI-CLAVE
+                             FILE STATUS IS WRI-STATUS.
+           SELECT CUENJURI  ASSIGN TO "CUENJURI"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCN-CUENTA
+                             FILE STATUS IS WCN-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RES127.
+       01  REG-RES127.
+           05  WRI-CLAVE.
+               10  WRI-EMP           PIC 9(04).
+               10  WRI-SUC           PIC 9(02).
+               10  WRI-ANO           PIC 9(02).
+               10  WRI-MES           PIC 9(02).
+               10  WRI-CUENTA        PIC 9(06).
+           05  WRI-IVA               PIC X(01).
+           05  WRI-RUBRO             PIC 9(06).
+           05  WRI-CAT               PIC 9(01).
+           05  WRI-I-BRU             PIC X(15).
+           05  WRI-DESC              PIC X(30).
+           05  WRI-IMPORTE           PIC S9(07)V99.
+           05  WRI-PERCEPCION        PIC S9(07)V99.
+
+       FD  CUENJURI.
+       01  REG-CUENJURI.
+           05  WCN-CUENTA            PIC 9(06).
+           05  WCN-JURISDICCION      PIC X(02).
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "IIBBJURI".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WRI-STATUS                PIC X(02).
+       77  WCN-STATUS                PIC X(02).
+       77  WIJ-EMP-PARAM             PIC 9(04).
+       77  WIJ-SUC-PARAM             PIC 9(02).
+       77  WIJ-ANO-D-PARAM           PIC 9(02).
+       77  WIJ-MES-D-PARAM           PIC 9(02).
+       77  WIJ-ANO-H-PARAM           PIC 9(02).
+       77  WIJ-MES-H-PARAM           PIC 9(02).
+       77  WIJ-JURIS-ACTUAL          PIC X(02).
+       77  WIJ-CANT-JURIS            PIC 9(02) VALUE 0.
+       77  WIJ-IX-ENCONTRADO         PIC 9(02).
+       77  EOF-RES127                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-RES127      VALUE "S".
+
+       01  WIJ-TABLA-JURIS.
+           05  WIJ-JURIS-ITEM        OCCURS 25 TIMES
+                                      INDEXED BY WIJ-IX.
+               10  WIJ-JURISDICCION  PIC X(02).
+               10  WIJ-TOTAL-IMP     PIC S9(09)V99.
+               10  WIJ-TOTAL-PER     PIC S9(09)V99.
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(50)
+               VALUE "IIBB - TOTALES POR JURISDICCION".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(05) VALUE SPACES.
+           05  D-JURISDICCION        PIC X(02).
+           05  FILLER                PIC X(05) VALUE SPACES.
+           05  D-IMPORTE             PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-PERCEPCION          PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       RES127-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON RES127.
+           DISPLAY "ERROR E/S RES127: " WRI-STATUS.
+       CUENJURI-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CUENJURI.
+           DISPLAY "ERROR E/S CUENJURI: " WCN-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-ACUMULAR THRU 2000-ACUMULAR-EXIT
+               UNTIL NO-HAY-MAS-RES127.
+           PERFORM 3000-IMPRIMIR.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "EMPRESA ..................: "
+               LINE 10 POSITION 5.
+           ACCEPT WIJ-EMP-PARAM LINE 10 POSITION 34.
+           DISPLAY "SUCURSAL .................: "
+               LINE 11 POSITION 5.
+           ACCEPT WIJ-SUC-PARAM LINE 11 POSITION 34.
+           DISPLAY "PERIODO DESDE (AAMM) .....: "
+               LINE 12 POSITION 5.
+           ACCEPT WIJ-ANO-D-PARAM LINE 12 POSITION 34.
+           ACCEPT WIJ-MES-D-PARAM LINE 12 POSITION 36.
+           DISPLAY "PERIODO HASTA (AAMM) .....: "
+               LINE 13 POSITION 5.
+           ACCEPT WIJ-ANO-H-PARAM LINE 13 POSITION 34.
+           ACCEPT WIJ-MES-H-PARAM LINE 13 POSITION 36.
+           OPEN INPUT RES127.
+           OPEN INPUT CUENJURI.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE SPACES TO LIN-LISTADO.
+           WRITE LIN-LISTADO AFTER 1.
+           READ RES127 NEXT RECORD
+               AT END MOVE "S" TO EOF-RES127
+           END-READ.
+
+       2000-ACUMULAR.
+           IF WRI-EMP NOT = WIJ-EMP-PARAM
+              OR WRI-SUC NOT = WIJ-SUC-PARAM
+               GO TO 2000-ACUMULAR-SIG
+           END-IF.
+           IF WRI-ANO < WIJ-ANO-D-PARAM
+              OR (WRI-ANO = WIJ-ANO-D-PARAM
+                  AND WRI-MES < WIJ-MES-D-PARAM)
+               GO TO 2000-ACUMULAR-SIG
+           END-IF.
+           IF WRI-ANO > WIJ-ANO-H-PARAM
+              OR (WRI-ANO = WIJ-ANO-H-PARAM
+                  AND WRI-MES > WIJ-MES-H-PARAM)
+               GO TO 2000-ACUMULAR-SIG
+           END-IF.
+
+           MOVE WRI-CUENTA TO WCN-CUENTA.
+           READ CUENJURI KEY IS WCN-CUENTA
+               INVALID KEY MOVE "SJ" TO WIJ-JURIS-ACTUAL
+               NOT INVALID KEY
+                   MOVE WCN-JURISDICCION TO WIJ-JURIS-ACTUAL
+           END-READ.
+           PERFORM 2100-BUSCAR-O-ALTA-JURIS.
+           ADD WRI-IMPORTE    TO WIJ-TOTAL-IMP (WIJ-IX-ENCONTRADO).
+           ADD WRI-PERCEPCION TO WIJ-TOTAL-PER (WIJ-IX-ENCONTRADO).
+
+       2000-ACUMULAR-SIG.
+           READ RES127 NEXT RECORD
+               AT END MOVE "S" TO EOF-RES127
+           END-READ.
+       2000-ACUMULAR-EXIT.
+           EXIT.
+
+       2100-BUSCAR-O-ALTA-JURIS.
+           MOVE 0 TO WIJ-IX-ENCONTRADO.
+           PERFORM VARYING WIJ-IX FROM 1 BY 1
+               UNTIL WIJ-IX > WIJ-CANT-JURIS
+               IF WIJ-JURISDICCION (WIJ-IX) = WIJ-JURIS-ACTUAL
+                   SET WIJ-IX-ENCONTRADO TO WIJ-IX
+               END-IF
+           END-PERFORM.
+           IF WIJ-IX-ENCONTRADO = 0 AND WIJ-CANT-JURIS < 25
+               ADD 1 TO WIJ-CANT-JURIS
+               SET WIJ-IX-ENCONTRADO TO WIJ-CANT-JURIS
+               SET WIJ-IX TO WIJ-CANT-JURIS
+               MOVE WIJ-JURIS-ACTUAL TO WIJ-JURISDICCION (WIJ-IX)
+               MOVE 0 TO WIJ-TOTAL-IMP (WIJ-IX)
+               MOVE 0 TO WIJ-TOTAL-PER (WIJ-IX)
+           END-IF.
+           IF WIJ-IX-ENCONTRADO = 0
+               DISPLAY "ALERTA: MAS DE 25 JURISDICCIONES DISTINTAS, "
+                   "DESCARTANDO " WIJ-JURIS-ACTUAL
+               MOVE 1 TO WIJ-IX-ENCONTRADO
+           END-IF.
+
+       3000-IMPRIMIR.
+           PERFORM VARYING WIJ-IX FROM 1 BY 1
+               UNTIL WIJ-IX > WIJ-CANT-JURIS
+               MOVE WIJ-JURISDICCION (WIJ-IX) TO D-JURISDICCION
+               MOVE WIJ-TOTAL-IMP (WIJ-IX)    TO D-IMPORTE
+               MOVE WIJ-TOTAL-PER (WIJ-IX)    TO D-PERCEPCION
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-PERFORM.
+
+       9999-FINAL.
+           CLOSE RES127.
+           CLOSE CUENJURI.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
