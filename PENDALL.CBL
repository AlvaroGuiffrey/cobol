@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PENDALL.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Tablero consolidado de pendientes: recorre AJU-PEN,
+      * CON-PEN y PENDREM para una misma cuenta y los imprime en
+      * un solo listado, en lugar de que el cobrador tenga que
+      * abrir tres pantallas distintas para saber que le falta a
+      * un cliente.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AJUPEN    ASSIGN TO "AJUPEN"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WAJ-CLAVE
+                             ALTERNATE RECORD KEY IS WAJ-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WAJ-STATUS.
+           SELECT CONPEN    ASSIGN TO "CONPEN"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCO-CLAVE
+                             ALTERNATE RECORD KEY IS WCO-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WCO-STATUS.
+           SELECT PENDREM   ASSIGN TO "PENDREM"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WPR-CLAVE
+                             ALTERNATE RECORD KEY IS WPR-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WPR-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AJUPEN.
+       01  REG-AJUPEN.
+           05  WAJ-CLAVE.
+               10  WAJ-CUENTA        PIC 9(06).
+               10  WAJ-SECUENCIA     PIC 9(06).
+           05  WAJ-CONCEPTO          PIC X(30).
+           05  WAJ-IMPORTE           PIC S9(09)V99.
+
+       FD  CONPEN.
+       01  REG-CONPEN.
+           05  WCO-CLAVE.
+               10  WCO-CUENTA        PIC 9(06).
+               10  WCO-SECUENCIA     PIC 9(06).
+           05  WCO-CONCEPTO          PIC X(30).
+           05  WCO-IMPORTE           PIC S9(09)V99.
+
+       FD  PENDREM.
+       01  REG-PENDREM.
+           05  WPR-CLAVE.
+               10  WPR-REMITO        PIC 9(08).
+               10  WPR-ARTICULO      PIC 9(06).
+           05  WPR-CUENTA            PIC 9(06).
+           05  WPR-CANT-PEDIDA       PIC S9(07)V99.
+           05  WPR-CANT-ENTREGADA    PIC S9(07)V99.
+           05  WPR-CANT-PENDIENTE    PIC S9(07)V99.
+           05  WPR-FECHA             PIC 9(08).
+           05  WPR-SALDADO           PIC X(01).
+               88  WPR-ESTA-SALDADO   VALUE "S".
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "PENDALL".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WAJ-STATUS                PIC X(02).
+       77  WCO-STATUS                PIC X(02).
+       77  WPR-STATUS                PIC X(02).
+       77  WPA-CUENTA-PARAM          PIC 9(06).
+       77  EOF-AJUPEN                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-AJUPEN      VALUE "S".
+       77  EOF-CONPEN                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CONPEN      VALUE "S".
+       77  EOF-PENDREM               PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-PENDREM     VALUE "S".
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(40) VALUE
+               "PENDIENTES CONSOLIDADOS DE LA CUENTA".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-ORIGEN              PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-CONCEPTO            PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-IMPORTE             PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       AJUPEN-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON AJUPEN.
+           DISPLAY "ERROR E/S AJUPEN: " WAJ-STATUS.
+       CONPEN-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CONPEN.
+           DISPLAY "ERROR E/S CONPEN: " WCO-STATUS.
+       PENDREM-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON PENDREM.
+           DISPLAY "ERROR E/S PENDREM: " WPR-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-LISTAR-AJUPEN THRU 2000-LISTAR-AJUPEN-EXIT
+               UNTIL NO-HAY-MAS-AJUPEN.
+           PERFORM 3000-LISTAR-CONPEN THRU 3000-LISTAR-CONPEN-EXIT
+               UNTIL NO-HAY-MAS-CONPEN.
+           PERFORM 4000-LISTAR-PENDREM THRU 4000-LISTAR-PENDREM-EXIT
+               UNTIL NO-HAY-MAS-PENDREM.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "CUENTA ...........: " LINE 10 POSITION 5.
+           ACCEPT WPA-CUENTA-PARAM LINE 10 POSITION 26.
+           OPEN INPUT AJUPEN.
+           OPEN INPUT CONPEN.
+           OPEN INPUT PENDREM.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE WPA-CUENTA-PARAM TO WAJ-CUENTA.
+           START AJUPEN KEY IS NOT LESS THAN WAJ-CUENTA
+               INVALID KEY MOVE "S" TO EOF-AJUPEN
+           END-START.
+           MOVE WPA-CUENTA-PARAM TO WCO-CUENTA.
+           START CONPEN KEY IS NOT LESS THAN WCO-CUENTA
+               INVALID KEY MOVE "S" TO EOF-CONPEN
+           END-START.
+           MOVE WPA-CUENTA-PARAM TO WPR-CUENTA.
+           START PENDREM KEY IS NOT LESS THAN WPR-CUENTA
+               INVALID KEY MOVE "S" TO EOF-PENDREM
+           END-START.
+
+       2000-LISTAR-AJUPEN.
+           READ AJUPEN NEXT RECORD
+               AT END MOVE "S" TO EOF-AJUPEN
+           END-READ.
+           IF NO-HAY-MAS-AJUPEN OR WAJ-CUENTA NOT = WPA-CUENTA-PARAM
+               MOVE "S" TO EOF-AJUPEN
+               GO TO 2000-LISTAR-AJUPEN-EXIT
+           END-IF.
+           MOVE "AJUSTE  " TO D-ORIGEN.
+           MOVE WAJ-CONCEPTO TO D-CONCEPTO.
+           MOVE WAJ-IMPORTE  TO D-IMPORTE.
+           WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1.
+       2000-LISTAR-AJUPEN-EXIT.
+           EXIT.
+
+       3000-LISTAR-CONPEN.
+           READ CONPEN NEXT RECORD
+               AT END MOVE "S" TO EOF-CONPEN
+           END-READ.
+           IF NO-HAY-MAS-CONPEN OR WCO-CUENTA NOT = WPA-CUENTA-PARAM
+               MOVE "S" TO EOF-CONPEN
+               GO TO 3000-LISTAR-CONPEN-EXIT
+           END-IF.
+           MOVE "ACUERDO " TO D-ORIGEN.
+           MOVE WCO-CONCEPTO TO D-CONCEPTO.
+           MOVE WCO-IMPORTE  TO D-IMPORTE.
+           WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1.
+       3000-LISTAR-CONPEN-EXIT.
+           EXIT.
+
+       4000-LISTAR-PENDREM.
+           READ PENDREM NEXT RECORD
+               AT END MOVE "S" TO EOF-PENDREM
+           END-READ.
+           IF NO-HAY-MAS-PENDREM OR WPR-CUENTA NOT = WPA-CUENTA-PARAM
+               MOVE "S" TO EOF-PENDREM
+               GO TO 4000-LISTAR-PENDREM-EXIT
+           END-IF.
+           IF NOT WPR-ESTA-SALDADO
+               MOVE "REMITO  "        TO D-ORIGEN
+               MOVE "PENDIENTE DE ENTREGA"   TO D-CONCEPTO
+               MOVE WPR-CANT-PENDIENTE TO D-IMPORTE
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-IF.
+       4000-LISTAR-PENDREM-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE AJUPEN.
+           CLOSE CONPEN.
+           CLOSE PENDREM.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
