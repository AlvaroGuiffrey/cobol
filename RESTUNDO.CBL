@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       RESTUNDO.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Consulta de bajas registradas por UNDOLOG: lista, para un
+      * archivo origen (MOVI, ART02, ART01), las bajas todavia no
+      * restauradas, con operador, fecha/hora e imagen del
+      * registro eliminado, para que el operador pueda decidir si
+      * hace falta recuperar algo antes de ir al backup de la
+      * noche anterior. La restauracion efectiva (releer la
+      * imagen y volver a grabarla en MOVI/ART02/PARTI, marcando
+      * WUN-RESTAURADO) queda pendiente: este listado es solo de
+      * consulta.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNDOLOG   ASSIGN TO "UNDOLOG"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WUN-CLAVE
+                             FILE STATUS IS WUN-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UNDOLOG.
+       01  REG-UNDOLOG.
+           05  WUN-CLAVE.
+               10  WUN-ARCHIVO-ORIGEN PIC X(08).
+               10  WUN-FECHA-BAJA     PIC 9(08).
+               10  WUN-HORA-BAJA      PIC 9(06).
+           05  WUN-OPERADOR          PIC X(08).
+           05  WUN-PROGRAMA          PIC X(08).
+           05  WUN-RESTAURADO        PIC X(01).
+               88  WUN-YA-RESTAURADO  VALUE "S".
+           05  WUN-IMAGEN-REGISTRO   PIC X(300).
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "RESTUNDO".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WUN-STATUS                PIC X(02).
+       77  WRU-ARCHIVO-PARAM         PIC X(08).
+       77  EOF-UNDOLOG                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-UNDOLOG      VALUE "S".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-ARCHIVO             PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-FECHA               PIC 9(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-OPERADOR            PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-IMAGEN              PIC X(60).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       UNDOLOG-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON UNDOLOG.
+           DISPLAY "ERROR E/S UNDOLOG: " WUN-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-LISTAR THRU 2000-LISTAR-EXIT
+               UNTIL NO-HAY-MAS-UNDOLOG.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "ARCHIVO ORIGEN .: " LINE 10 POSITION 5.
+           ACCEPT WRU-ARCHIVO-PARAM LINE 10 POSITION 24.
+           OPEN INPUT UNDOLOG.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           READ UNDOLOG NEXT RECORD
+               AT END MOVE "S" TO EOF-UNDOLOG
+           END-READ.
+
+       2000-LISTAR.
+           IF WUN-ARCHIVO-ORIGEN = WRU-ARCHIVO-PARAM
+              AND NOT WUN-YA-RESTAURADO
+               MOVE WUN-ARCHIVO-ORIGEN  TO D-ARCHIVO
+               MOVE WUN-FECHA-BAJA      TO D-FECHA
+               MOVE WUN-OPERADOR        TO D-OPERADOR
+               MOVE WUN-IMAGEN-REGISTRO TO D-IMAGEN
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-IF.
+           READ UNDOLOG NEXT RECORD
+               AT END MOVE "S" TO EOF-UNDOLOG
+           END-READ.
+       2000-LISTAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE UNDOLOG.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
