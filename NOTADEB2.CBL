@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       NOTADEB2.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Numeracion correlativa de notas de debito con referencia
+      * a la factura de origen: toma el proximo numero desde
+      * NUMERO, lo graba en NOTADEB junto con cuenta, comprobante
+      * de factura referenciado e importe, para que el debito
+      * siempre pueda rastrearse hasta la factura que lo origino
+      * en vez de quedar suelto en la cartera.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMERO    ASSIGN TO "NUMERO"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WNU-TIPO-COMP
+                             FILE STATUS IS WNU-STATUS.
+           SELECT NOTADEB   ASSIGN TO "NOTADEB"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WND-NUMERO
+                             ALTERNATE RECORD KEY IS WND-FACT-REF
+                                 WITH DUPLICATES
+                             FILE STATUS IS WND-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMERO.
+       01  REG-NUMERO.
+           05  WNU-TIPO-COMP         PIC X(08).
+           05  WNU-ULTIMO-NUMERO     PIC 9(08).
+
+       FD  NOTADEB.
+       01  REG-NOTADEB.
+           05  WND-NUMERO            PIC 9(08).
+           05  WND-CUENTA            PIC 9(06).
+           05  WND-FACT-REF.
+               10  WND-FACT-CUENTA   PIC 9(06).
+               10  WND-FACT-COMPROB  PIC 9(08).
+           05  WND-IMPORTE           PIC S9(09)V99.
+           05  WND-FECHA             PIC 9(08).
+           05  WND-CONCEPTO          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  WNU-STATUS                PIC X(02).
+       77  WND-STATUS                PIC X(02).
+       77  WNB-CUENTA-PARAM          PIC 9(06).
+       77  WNB-FACT-CUENTA-PARAM     PIC 9(06).
+       77  WNB-FACT-COMPROB-PARAM    PIC 9(08).
+       77  WNB-IMPORTE-PARAM         PIC S9(09)V99.
+       77  WNB-CONCEPTO-PARAM        PIC X(40).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       NUMERO-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON NUMERO.
+           DISPLAY "ERROR E/S NUMERO: " WNU-STATUS.
+       NOTADEB-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON NOTADEB.
+           DISPLAY "ERROR E/S NOTADEB: " WND-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-TOMAR-NUMERO.
+           PERFORM 3000-GRABAR-NOTADEB.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "CUENTA ...........: " LINE 10 POSITION 5.
+           ACCEPT WNB-CUENTA-PARAM LINE 10 POSITION 26.
+           DISPLAY "CUENTA DE LA FACT.: " LINE 11 POSITION 5.
+           ACCEPT WNB-FACT-CUENTA-PARAM LINE 11 POSITION 26.
+           DISPLAY "COMPROBANTE FACT..: " LINE 12 POSITION 5.
+           ACCEPT WNB-FACT-COMPROB-PARAM LINE 12 POSITION 26.
+           DISPLAY "IMPORTE ..........: " LINE 13 POSITION 5.
+           ACCEPT WNB-IMPORTE-PARAM LINE 13 POSITION 26.
+           DISPLAY "CONCEPTO .........: " LINE 14 POSITION 5.
+           ACCEPT WNB-CONCEPTO-PARAM LINE 14 POSITION 26.
+           OPEN I-O NUMERO.
+           IF WNU-STATUS = "35"
+               CLOSE NUMERO
+               OPEN OUTPUT NUMERO
+               CLOSE NUMERO
+               OPEN I-O NUMERO
+           END-IF.
+           OPEN I-O NOTADEB.
+           IF WND-STATUS = "35"
+               CLOSE NOTADEB
+               OPEN OUTPUT NOTADEB
+               CLOSE NOTADEB
+               OPEN I-O NOTADEB
+           END-IF.
+
+       2000-TOMAR-NUMERO.
+           MOVE "NOTADEB " TO WNU-TIPO-COMP.
+           READ NUMERO KEY IS WNU-TIPO-COMP
+               INVALID KEY
+                   MOVE 0 TO WNU-ULTIMO-NUMERO
+           END-READ.
+           ADD 1 TO WNU-ULTIMO-NUMERO.
+           MOVE WNU-ULTIMO-NUMERO TO WND-NUMERO.
+           REWRITE REG-NUMERO
+               INVALID KEY
+                   WRITE REG-NUMERO
+                       INVALID KEY DISPLAY "NO PUDO GRABAR NUMERO"
+                   END-WRITE
+           END-REWRITE.
+
+       3000-GRABAR-NOTADEB.
+           MOVE WNB-CUENTA-PARAM       TO WND-CUENTA.
+           MOVE WNB-FACT-CUENTA-PARAM  TO WND-FACT-CUENTA.
+           MOVE WNB-FACT-COMPROB-PARAM TO WND-FACT-COMPROB.
+           MOVE WNB-IMPORTE-PARAM      TO WND-IMPORTE.
+           MOVE WNB-CONCEPTO-PARAM     TO WND-CONCEPTO.
+           ACCEPT WND-FECHA FROM DATE YYYYMMDD.
+           WRITE REG-NOTADEB
+               INVALID KEY DISPLAY "NO PUDO GRABAR NOTADEB"
+           END-WRITE.
+           DISPLAY "NOTA DE DEBITO NUMERO: " WND-NUMERO.
+
+       9999-FINAL.
+           CLOSE NUMERO.
+           CLOSE NOTADEB.
+       9999-FINAL-EXIT.
+           EXIT.
