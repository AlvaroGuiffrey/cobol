@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       MENAUDIT.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Subrutina invocable de auditoria de menu: MEN, MENU2,
+      * MENU3, MENU4 y MENU5 la llamarian con CALL "MENAUDIT" cada
+      * vez que el operador elige una opcion, para dejar registro
+      * de quien entro a que pantalla y cuando. Sirve para
+      * reconstruir que paso cuando un operador dice "yo no toque
+      * nada" y tambien para saber que opciones de menu se usan y
+      * cuales quedaron muertas.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MENAUDIT  ASSIGN TO "MENAUDIT"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WMA-CLAVE
+                             ALTERNATE RECORD KEY IS WMA-OPERADOR
+                                 WITH DUPLICATES
+                             FILE STATUS IS WMA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MENAUDIT.
+       01  REG-MENAUDIT.
+           05  WMA-CLAVE.
+               10  WMA-FECHA         PIC 9(08).
+               10  WMA-HORA          PIC 9(06).
+               10  WMA-SECUENCIA     PIC 9(04).
+           05  WMA-OPERADOR          PIC X(08).
+           05  WMA-MENU-ORIGEN       PIC X(08).
+           05  WMA-OPCION-ELEGIDA    PIC X(03).
+           05  WMA-PROGRAMA-DESTINO  PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       77  WMA-STATUS                PIC X(02).
+       77  WMA-SECUENCIA-HOY         PIC 9(04) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-OPERADOR               PIC X(08).
+       01  LK-MENU-ORIGEN            PIC X(08).
+       01  LK-OPCION-ELEGIDA         PIC X(03).
+       01  LK-PROGRAMA-DESTINO       PIC X(08).
+
+       PROCEDURE DIVISION USING LK-OPERADOR
+                                 LK-MENU-ORIGEN
+                                 LK-OPCION-ELEGIDA
+                                 LK-PROGRAMA-DESTINO.
+       DECLARATIVES.
+       MENAUDIT-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON MENAUDIT.
+           DISPLAY "ERROR E/S MENAUDIT: " WMA-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           OPEN I-O MENAUDIT.
+           IF WMA-STATUS = "35"
+               CLOSE MENAUDIT
+               OPEN OUTPUT MENAUDIT
+               CLOSE MENAUDIT
+               OPEN I-O MENAUDIT
+           END-IF.
+
+           ACCEPT WMA-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WMA-HORA  FROM TIME.
+           ADD 1 TO WMA-SECUENCIA-HOY.
+           MOVE WMA-SECUENCIA-HOY      TO WMA-SECUENCIA.
+           MOVE LK-OPERADOR            TO WMA-OPERADOR.
+           MOVE LK-MENU-ORIGEN         TO WMA-MENU-ORIGEN.
+           MOVE LK-OPCION-ELEGIDA      TO WMA-OPCION-ELEGIDA.
+           MOVE LK-PROGRAMA-DESTINO    TO WMA-PROGRAMA-DESTINO.
+
+           WRITE REG-MENAUDIT
+               INVALID KEY DISPLAY "NO PUDO GRABAR MENAUDIT"
+           END-WRITE.
+
+           CLOSE MENAUDIT.
+           EXIT PROGRAM.
