@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CREDCHK.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Control de limite de credito al facturar: suma el saldo
+      * abierto de FACT (cartera) del cliente y lo compara contra
+      * el limite definido en CUENTA, para que la facturacion
+      * avise o bloquee antes de despachar mercaderia a un
+      * cliente ya excedido, en vez de enterarse al cobrar. Se
+      * invoca por CALL desde REMITO/VENTURNO con la cuenta y el
+      * importe del pedido; devuelve LK-RESULTADO "A" o "R". La
+      * clave real de CUENTA es la compuesta EMP-CTA+SUC-CTA+
+      * RUBRO-CTA+CUENTA+SUB-CUENTA (igual que en CKPTSALD y
+      * CPJURIS); como quien llama solo tiene el numero de cuenta,
+      * se la busca por la clave alternativa WCU-CUENTA, que puede
+      * repetirse entre sucursales.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTA    ASSIGN TO "CUENTA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCU-CLAVE
+                             ALTERNATE RECORD KEY IS WCU-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WCU-STATUS.
+           SELECT FACT      ASSIGN TO "FACT"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WFA-CLAVE
+                             ALTERNATE RECORD KEY IS WFA-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WFA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUENTA.
+       01  REG-CUENTA.
+           05  WCU-CLAVE.
+               10  WCU-EMP-CTA       PIC 9(04).
+               10  WCU-SUC-CTA       PIC 9(02).
+               10  WCU-RUBRO-CTA     PIC 9(06).
+               10  WCU-CUENTA        PIC 9(06).
+               10  WCU-SUB-CUENTA    PIC 9(02).
+           05  WCU-NOMBRE            PIC X(30).
+           05  WCU-LIMITE-CREDITO    PIC S9(09)V99.
+           05  WCU-BLOQUEADA         PIC X(01).
+               88  WCU-ESTA-BLOQUEADA VALUE "S".
+
+       FD  FACT.
+       01  REG-FACT.
+           05  WFA-CLAVE.
+               10  WFA-CUENTA        PIC 9(06).
+               10  WFA-COMPROBANTE   PIC 9(08).
+           05  WFA-FEC-VENC          PIC 9(08).
+           05  WFA-SALDO             PIC S9(09)V99.
+           05  WFA-CANCELADO         PIC X(01).
+               88  WFA-ESTA-CANCELADO VALUE "S".
+
+       WORKING-STORAGE SECTION.
+       77  WCU-STATUS                PIC X(02).
+       77  WFA-STATUS                PIC X(02).
+       77  WCC-CUENTA-PARAM          PIC 9(06).
+       77  WCC-IMPORTE-PEDIDO        PIC S9(09)V99.
+       77  WCC-SALDO-ABIERTO         PIC S9(09)V99.
+       77  WCC-SALDO-PROYECTADO      PIC S9(09)V99.
+       77  WCC-RESULTADO             PIC X(01).
+           88  WCC-APROBADO           VALUE "A".
+           88  WCC-RECHAZADO          VALUE "R".
+       77  EOF-FACT                  PIC X(01) VALUE "N".
+           88  WFA-ES-FIN              VALUE "S".
+
+       LINKAGE SECTION.
+       01  LK-CUENTA-PARAM           PIC 9(06).
+       01  LK-IMPORTE-PEDIDO         PIC S9(09)V99.
+       01  LK-RESULTADO              PIC X(01).
+       01  LK-SALDO-ABIERTO          PIC S9(09)V99.
+
+       PROCEDURE DIVISION USING LK-CUENTA-PARAM
+                                 LK-IMPORTE-PEDIDO
+                                 LK-RESULTADO
+                                 LK-SALDO-ABIERTO.
+       DECLARATIVES.
+       CUENTA-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CUENTA.
+           DISPLAY "ERROR E/S CUENTA: " WCU-STATUS.
+       FACT-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON FACT.
+           DISPLAY "ERROR E/S FACT: " WFA-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-ACUMULAR-SALDO THRU 2000-ACUMULAR-SALDO-EXIT.
+           PERFORM 3000-EVALUAR.
+           PERFORM 9999-FINAL.
+           MOVE WCC-RESULTADO     TO LK-RESULTADO.
+           MOVE WCC-SALDO-ABIERTO TO LK-SALDO-ABIERTO.
+           GOBACK.
+
+       1000-INICIAL.
+           MOVE LK-CUENTA-PARAM   TO WCC-CUENTA-PARAM.
+           MOVE LK-IMPORTE-PEDIDO TO WCC-IMPORTE-PEDIDO.
+           MOVE 0 TO WCC-SALDO-ABIERTO.
+           OPEN INPUT CUENTA.
+           OPEN INPUT FACT.
+           MOVE WCC-CUENTA-PARAM TO WCU-CUENTA.
+           READ CUENTA KEY IS WCU-CUENTA
+               INVALID KEY DISPLAY "CUENTA INEXISTENTE"
+           END-READ.
+      *    Puede haber varias sucursales con el mismo numero de
+      *    cuenta (clave alternativa WCU-CUENTA con duplicados); la
+      *    verificacion de credito usa la primera que encuentra,
+      *    ya que quien llama no tiene la sucursal de la cuenta.
+           MOVE WCC-CUENTA-PARAM TO WFA-CUENTA.
+           START FACT KEY IS NOT LESS THAN WFA-CUENTA
+               INVALID KEY SET WFA-ES-FIN TO TRUE
+           END-START.
+
+       2000-ACUMULAR-SALDO.
+           READ FACT NEXT RECORD
+               AT END SET WFA-ES-FIN TO TRUE
+           END-READ.
+           IF WFA-ES-FIN OR WFA-CUENTA NOT = WCC-CUENTA-PARAM
+               GO TO 2000-ACUMULAR-SALDO-EXIT
+           END-IF.
+           IF NOT WFA-ESTA-CANCELADO
+               ADD WFA-SALDO TO WCC-SALDO-ABIERTO
+           END-IF.
+           GO TO 2000-ACUMULAR-SALDO.
+       2000-ACUMULAR-SALDO-EXIT.
+           EXIT.
+
+       3000-EVALUAR.
+           ADD WCC-SALDO-ABIERTO WCC-IMPORTE-PEDIDO
+               GIVING WCC-SALDO-PROYECTADO.
+           IF WCU-ESTA-BLOQUEADA
+               MOVE "R" TO WCC-RESULTADO
+               DISPLAY "CUENTA BLOQUEADA - PEDIDO RECHAZADO"
+           ELSE
+               IF WCC-SALDO-PROYECTADO > WCU-LIMITE-CREDITO
+                   MOVE "R" TO WCC-RESULTADO
+                   DISPLAY "EXCEDE LIMITE DE CREDITO - RECHAZADO"
+               ELSE
+                   MOVE "A" TO WCC-RESULTADO
+                   DISPLAY "PEDIDO APROBADO"
+               END-IF
+           END-IF.
+           DISPLAY "SALDO ABIERTO ...: " WCC-SALDO-ABIERTO.
+           DISPLAY "LIMITE CREDITO ..: " WCU-LIMITE-CREDITO.
+
+       9999-FINAL.
+           CLOSE CUENTA.
+           CLOSE FACT.
+       9999-FINAL-EXIT.
+           EXIT.
