@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CTAAUDIT.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Auditoria del plan de cuentas: lista toda cuenta de
+      * P-DE-CTAS sin mapeo en MATRIZ y toda entrada de MATRIZ que
+      * apunta a una cuenta inexistente, para detectar el cableado
+      * roto del plan de cuentas antes del cierre mensual.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCTAS     ASSIGN TO "P-CTA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WPC-CLAVE
+                             FILE STATUS IS WPC-STATUS.
+           SELECT MATRIZ    ASSIGN TO "MATRIZ"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WMZ-CLAVE
+                             FILE STATUS IS WMZ-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCTAS.
+       01  REG-PCTAS.
+           05  WPC-CLAVE             PIC X(08).
+           05  WPC-DESCRIPCION       PIC X(30).
+
+       FD  MATRIZ.
+       01  REG-MATRIZ.
+           05  WMZ-CLAVE             PIC X(08).
+           05  WMZ-RUBRO             PIC X(04).
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "CTAAUDIT".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WPC-STATUS                PIC X(02).
+       77  WMZ-STATUS                PIC X(02).
+       77  WMZ-HALLADO                PIC X(01).
+           88  WMZ-NO-HALLADO          VALUE "N".
+       77  WPC-HALLADO                PIC X(01).
+           88  WPC-NO-HALLADO          VALUE "N".
+       77  EOF-PCTAS                  PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-PCTAS        VALUE "S".
+       77  EOF-MATRIZ                  PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-MATRIZ        VALUE "S".
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(60)
+               VALUE "AUDITORIA DE PLAN DE CUENTAS / MATRIZ".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-CUENTA              PIC X(08).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-OBSERVACION         PIC X(50).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       PCTAS-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON PCTAS.
+           DISPLAY "ERROR E/S P-CTA: " WPC-STATUS.
+       MATRIZ-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON MATRIZ.
+           DISPLAY "ERROR E/S MATRIZ: " WMZ-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-CUENTAS-SIN-MATRIZ THRU 2000-SIN-MATRIZ-EXIT
+               UNTIL NO-HAY-MAS-PCTAS.
+           PERFORM 3000-MATRIZ-SIN-CUENTA THRU 3000-SIN-CUENTA-EXIT
+               UNTIL NO-HAY-MAS-MATRIZ.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT PCTAS.
+           OPEN INPUT MATRIZ.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE SPACES TO LIN-LISTADO.
+           WRITE LIN-LISTADO AFTER 1.
+           READ PCTAS NEXT RECORD
+               AT END MOVE "S" TO EOF-PCTAS
+           END-READ.
+           READ MATRIZ NEXT RECORD
+               AT END MOVE "S" TO EOF-MATRIZ
+           END-READ.
+
+       2000-CUENTAS-SIN-MATRIZ.
+           MOVE "S" TO WMZ-HALLADO.
+           MOVE WPC-CLAVE TO WMZ-CLAVE.
+           READ MATRIZ KEY IS WMZ-CLAVE
+               INVALID KEY MOVE "N" TO WMZ-HALLADO
+           END-READ.
+           IF WMZ-NO-HALLADO
+               MOVE WPC-CLAVE TO D-CUENTA
+               MOVE "SIN MAPEO EN MATRIZ" TO D-OBSERVACION
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-IF.
+           READ PCTAS NEXT RECORD
+               AT END MOVE "S" TO EOF-PCTAS
+           END-READ.
+       2000-SIN-MATRIZ-EXIT.
+           EXIT.
+
+       3000-MATRIZ-SIN-CUENTA.
+           MOVE "S" TO WPC-HALLADO.
+           MOVE WMZ-CLAVE TO WPC-CLAVE.
+           READ PCTAS KEY IS WPC-CLAVE
+               INVALID KEY MOVE "N" TO WPC-HALLADO
+           END-READ.
+           IF WPC-NO-HALLADO
+               MOVE WMZ-CLAVE TO D-CUENTA
+               MOVE "MATRIZ APUNTA A CUENTA INEXISTENTE"
+                   TO D-OBSERVACION
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-IF.
+           READ MATRIZ NEXT RECORD
+               AT END MOVE "S" TO EOF-MATRIZ
+           END-READ.
+       3000-SIN-CUENTA-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE PCTAS.
+           CLOSE MATRIZ.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
