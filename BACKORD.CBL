@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       BACKORD.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Seguimiento de entregas parciales de REMITO: cuando lo
+      * pedido no se entrega completo, graba la diferencia en
+      * PENDREM para reclamarla en el proximo reparto, en vez de
+      * perder el remanente porque el remito ya se cerro. Se
+      * invoca por CALL con LK-MODO = "R" desde REMITO al cerrar
+      * la entrega (registra el saldo pendiente si lo hay) o
+      * LK-MODO = "L" para listar lo pendiente de una cuenta.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDREM   ASSIGN TO "PENDREM"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WPR-CLAVE
+                             ALTERNATE RECORD KEY IS WPR-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WPR-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDREM.
+       01  REG-PENDREM.
+           05  WPR-CLAVE.
+               10  WPR-REMITO        PIC 9(08).
+               10  WPR-ARTICULO      PIC 9(06).
+           05  WPR-CUENTA            PIC 9(06).
+           05  WPR-CANT-PEDIDA       PIC S9(07)V99.
+           05  WPR-CANT-ENTREGADA    PIC S9(07)V99.
+           05  WPR-CANT-PENDIENTE    PIC S9(07)V99.
+           05  WPR-FECHA             PIC 9(08).
+           05  WPR-SALDADO           PIC X(01).
+               88  WPR-ESTA-SALDADO   VALUE "S".
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "BACKORD".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WPR-STATUS                PIC X(02).
+       77  WBO-REMITO-PARAM          PIC 9(08).
+       77  WBO-ARTICULO-PARAM        PIC 9(06).
+       77  WBO-CUENTA-PARAM          PIC 9(06).
+       77  WBO-CANT-PEDIDA-PARAM     PIC S9(07)V99.
+       77  WBO-CANT-ENTREG-PARAM     PIC S9(07)V99.
+       77  WBO-CUENTA-CONSULTA       PIC 9(06).
+       77  EOF-PENDREM               PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-PENDREM     VALUE "S".
+
+       LINKAGE SECTION.
+       01  LK-MODO                   PIC X(01).
+           88  LK-MODO-REGISTRAR      VALUE "R".
+           88  LK-MODO-LISTAR         VALUE "L".
+       01  LK-REMITO-PARAM           PIC 9(08).
+       01  LK-ARTICULO-PARAM         PIC 9(06).
+       01  LK-CUENTA-PARAM           PIC 9(06).
+       01  LK-CANT-PEDIDA-PARAM      PIC S9(07)V99.
+       01  LK-CANT-ENTREG-PARAM      PIC S9(07)V99.
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-REMITO              PIC Z(7)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-ARTICULO            PIC Z(5)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-PENDIENTE           PIC -(6)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-FECHA               PIC 9(08).
+
+       PROCEDURE DIVISION USING LK-MODO
+                                 LK-REMITO-PARAM
+                                 LK-ARTICULO-PARAM
+                                 LK-CUENTA-PARAM
+                                 LK-CANT-PEDIDA-PARAM
+                                 LK-CANT-ENTREG-PARAM.
+       DECLARATIVES.
+       PENDREM-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON PENDREM.
+           DISPLAY "ERROR E/S PENDREM: " WPR-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           EVALUATE TRUE
+               WHEN LK-MODO-REGISTRAR
+                   PERFORM 2000-REGISTRAR-ENTREGA
+               WHEN LK-MODO-LISTAR
+                   CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                         WPX-DISPOSITIVO
+                   END-CALL
+                   OPEN OUTPUT LISTADO
+                   PERFORM 3000-LISTAR-PEND THRU 3000-LISTAR-PEND-EXIT
+                       UNTIL NO-HAY-MAS-PENDREM
+                   CLOSE LISTADO
+           END-EVALUATE.
+           PERFORM 9999-FINAL.
+           GOBACK.
+
+       1000-INICIAL.
+           MOVE LK-REMITO-PARAM      TO WBO-REMITO-PARAM.
+           MOVE LK-ARTICULO-PARAM    TO WBO-ARTICULO-PARAM.
+           MOVE LK-CUENTA-PARAM      TO WBO-CUENTA-PARAM.
+           MOVE LK-CANT-PEDIDA-PARAM TO WBO-CANT-PEDIDA-PARAM.
+           MOVE LK-CANT-ENTREG-PARAM TO WBO-CANT-ENTREG-PARAM.
+           MOVE WBO-CUENTA-PARAM TO WBO-CUENTA-CONSULTA.
+           OPEN I-O PENDREM.
+           IF WPR-STATUS = "35"
+               CLOSE PENDREM
+               OPEN OUTPUT PENDREM
+               CLOSE PENDREM
+               OPEN I-O PENDREM
+           END-IF.
+
+       2000-REGISTRAR-ENTREGA.
+           IF WBO-CANT-ENTREG-PARAM >= WBO-CANT-PEDIDA-PARAM
+               GO TO 2000-REGISTRAR-ENTREGA-EXIT
+           END-IF.
+           MOVE WBO-REMITO-PARAM   TO WPR-REMITO.
+           MOVE WBO-ARTICULO-PARAM TO WPR-ARTICULO.
+           MOVE WBO-CUENTA-PARAM   TO WPR-CUENTA.
+           MOVE WBO-CANT-PEDIDA-PARAM  TO WPR-CANT-PEDIDA.
+           MOVE WBO-CANT-ENTREG-PARAM  TO WPR-CANT-ENTREGADA.
+           SUBTRACT WBO-CANT-ENTREG-PARAM FROM WBO-CANT-PEDIDA-PARAM
+               GIVING WPR-CANT-PENDIENTE.
+           ACCEPT WPR-FECHA FROM DATE YYYYMMDD.
+           MOVE "N" TO WPR-SALDADO.
+           WRITE REG-PENDREM
+               INVALID KEY REWRITE REG-PENDREM
+                   INVALID KEY DISPLAY "NO PUDO GRABAR PENDREM"
+           END-WRITE.
+       2000-REGISTRAR-ENTREGA-EXIT.
+           EXIT.
+
+       3000-LISTAR-PEND.
+           MOVE WBO-CUENTA-CONSULTA TO WPR-CUENTA.
+           START PENDREM KEY IS NOT LESS THAN WPR-CUENTA
+               INVALID KEY MOVE "S" TO EOF-PENDREM
+           END-START.
+           PERFORM 3100-LISTAR-UNO THRU 3100-LISTAR-UNO-EXIT
+               UNTIL NO-HAY-MAS-PENDREM.
+       3000-LISTAR-PEND-EXIT.
+           EXIT.
+
+       3100-LISTAR-UNO.
+           READ PENDREM NEXT RECORD
+               AT END MOVE "S" TO EOF-PENDREM
+           END-READ.
+           IF NO-HAY-MAS-PENDREM OR WPR-CUENTA NOT = WBO-CUENTA-CONSULTA
+               MOVE "S" TO EOF-PENDREM
+               GO TO 3100-LISTAR-UNO-EXIT
+           END-IF.
+           IF NOT WPR-ESTA-SALDADO
+               MOVE WPR-REMITO      TO D-REMITO
+               MOVE WPR-ARTICULO    TO D-ARTICULO
+               MOVE WPR-CANT-PENDIENTE TO D-PENDIENTE
+               MOVE WPR-FECHA       TO D-FECHA
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-IF.
+       3100-LISTAR-UNO-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE PENDREM.
+       9999-FINAL-EXIT.
+           EXIT.
