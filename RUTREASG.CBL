@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       RUTREASG.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Reasignacion masiva de ruta: recorre ARET (cuenta-ruta) y
+      * cambia de una ruta a otra todas las cuentas que pertenecen
+      * a ella, dejando un registro en CARET de cada cambio, para
+      * no tener que entrar cuenta por cuenta cuando se reparte un
+      * barrio entero a otro repartidor.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARET      ASSIGN TO "ARET"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WAR-CUENTA
+                             ALTERNATE RECORD KEY IS WAR-RUTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WAR-STATUS.
+           SELECT CARET     ASSIGN TO "CARET"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCA-CLAVE
+                             FILE STATUS IS WCA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARET.
+       01  REG-ARET.
+           05  WAR-CUENTA            PIC 9(06).
+           05  WAR-RUTA              PIC 9(04).
+
+       FD  CARET.
+       01  REG-CARET.
+           05  WCA-CLAVE.
+               10  WCA-FECHA         PIC 9(08).
+               10  WCA-SECUENCIA     PIC 9(06).
+           05  WCA-CUENTA            PIC 9(06).
+           05  WCA-RUTA-ANTERIOR     PIC 9(04).
+           05  WCA-RUTA-NUEVA        PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       77  WAR-STATUS                PIC X(02).
+       77  WCA-STATUS                PIC X(02).
+       77  WRR-RUTA-ORIGEN-PARAM     PIC 9(04).
+       77  WRR-RUTA-DESTINO-PARAM    PIC 9(04).
+       77  WRR-SECUENCIA-HOY         PIC 9(06) VALUE 0.
+       77  WRR-CANT-REASIGNADAS      PIC 9(06) VALUE 0.
+       77  EOF-ARET                  PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-ARET         VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       ARET-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ARET.
+           DISPLAY "ERROR E/S ARET: " WAR-STATUS.
+       CARET-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CARET.
+           DISPLAY "ERROR E/S CARET: " WCA-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-REASIGNAR THRU 2000-REASIGNAR-EXIT
+               UNTIL NO-HAY-MAS-ARET.
+           DISPLAY "CUENTAS REASIGNADAS: " WRR-CANT-REASIGNADAS.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "RUTA ORIGEN ......: " LINE 10 POSITION 5.
+           ACCEPT WRR-RUTA-ORIGEN-PARAM LINE 10 POSITION 26.
+           DISPLAY "RUTA DESTINO .....: " LINE 11 POSITION 5.
+           ACCEPT WRR-RUTA-DESTINO-PARAM LINE 11 POSITION 26.
+           OPEN I-O ARET.
+           OPEN I-O CARET.
+           IF WCA-STATUS = "35"
+               CLOSE CARET
+               OPEN OUTPUT CARET
+               CLOSE CARET
+               OPEN I-O CARET
+           END-IF.
+           MOVE WRR-RUTA-ORIGEN-PARAM TO WAR-RUTA.
+           START ARET KEY IS NOT LESS THAN WAR-RUTA
+               INVALID KEY MOVE "S" TO EOF-ARET
+           END-START.
+
+       2000-REASIGNAR.
+           READ ARET NEXT RECORD
+               AT END MOVE "S" TO EOF-ARET
+           END-READ.
+           IF NO-HAY-MAS-ARET OR WAR-RUTA NOT = WRR-RUTA-ORIGEN-PARAM
+               MOVE "S" TO EOF-ARET
+               GO TO 2000-REASIGNAR-EXIT
+           END-IF.
+
+           ADD 1 TO WRR-SECUENCIA-HOY.
+           ACCEPT WCA-FECHA FROM DATE YYYYMMDD.
+           MOVE WRR-SECUENCIA-HOY      TO WCA-SECUENCIA.
+           MOVE WAR-CUENTA             TO WCA-CUENTA.
+           MOVE WAR-RUTA               TO WCA-RUTA-ANTERIOR.
+           MOVE WRR-RUTA-DESTINO-PARAM TO WCA-RUTA-NUEVA.
+           WRITE REG-CARET
+               INVALID KEY DISPLAY "NO PUDO GRABAR CARET"
+           END-WRITE.
+
+           MOVE WRR-RUTA-DESTINO-PARAM TO WAR-RUTA.
+           REWRITE REG-ARET
+               INVALID KEY DISPLAY "NO PUDO ACTUALIZAR ARET"
+           END-REWRITE.
+           ADD 1 TO WRR-CANT-REASIGNADAS.
+       2000-REASIGNAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE ARET.
+           CLOSE CARET.
+       9999-FINAL-EXIT.
+           EXIT.
