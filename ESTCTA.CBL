@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ESTCTA.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Estado de cuenta consolidado del cliente: combina FACT
+      * (facturas abiertas), CHEQUES (cheques en cartera) y el
+      * saldo de envases de RENTAS en un solo listado, para tener
+      * en una sola hoja todo lo que una cuenta le debe o le
+      * tiene en custodia a la empresa.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT      ASSIGN TO "FACT"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WFA-CLAVE
+                             ALTERNATE RECORD KEY IS WFA-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WFA-STATUS.
+           SELECT CHEQUES   ASSIGN TO "CHEQUES"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCH-CLAVE
+                             ALTERNATE RECORD KEY IS WCH-NRO-CTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WCH-STATUS.
+           SELECT RENTAS    ASSIGN TO "RENTAS"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WRN-CLAVE
+                             ALTERNATE RECORD KEY IS WRN-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WRN-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACT.
+       01  REG-FACT.
+           05  WFA-CLAVE.
+               10  WFA-CUENTA        PIC 9(06).
+               10  WFA-COMPROBANTE   PIC 9(08).
+           05  WFA-FEC-VENC          PIC 9(08).
+           05  WFA-SALDO             PIC S9(09)V99.
+           05  WFA-CANCELADO         PIC X(01).
+               88  WFA-ESTA-CANCELADO VALUE "S".
+
+      *    Clave y campos de CHEQUES reproducen el layout real que
+      *    usa VENCHEQ (clave compuesta EMP+SUC+BCO+CPOSTAL+
+      *    NUMERO-CH; un cheque esta en cartera mientras no tenga
+      *    WCH-ENTREGADO-A informado).
+       FD  CHEQUES.
+       01  REG-CHEQUES.
+           05  WCH-CLAVE.
+               10  WCH-EMP           PIC 9(04).
+               10  WCH-SUC           PIC 9(02).
+               10  WCH-BCO           PIC 9(04).
+               10  WCH-CPOSTAL       PIC 9(04).
+               10  WCH-NUMERO-CH     PIC 9(10).
+           05  WCH-FEC-REC.
+               10  WCH-DIA-REC       PIC 9(02).
+               10  WCH-MES-REC       PIC 9(02).
+               10  WCH-ANO-REC       PIC 9(04).
+           05  WCH-NRO-FACTURA       PIC 9(08).
+           05  WCH-NRO-CTA           PIC 9(08).
+           05  WCH-IMP-FACTURA       PIC S9(07)V99.
+           05  WCH-FEC-VENC.
+               10  WCH-DIA-VENC      PIC 9(02).
+               10  WCH-MES-VENC      PIC 9(02).
+               10  WCH-ANO-VENC      PIC 9(04).
+           05  WCH-ENTREGADO-A       PIC X(30).
+           05  WCH-FECHA-ENTREGA.
+               10  WCH-DIA-ENT       PIC 9(02).
+               10  WCH-MES-ENT       PIC 9(02).
+               10  WCH-ANO-ENT       PIC 9(04).
+           05  WCH-CONCEPTO-ENT      PIC X(30).
+           05  WCH-RUBRO             PIC 9(07).
+
+       FD  RENTAS.
+       01  REG-RENTAS.
+           05  WRN-CLAVE.
+               10  WRN-CUENTA        PIC 9(06).
+               10  WRN-FECHA         PIC 9(08).
+               10  WRN-SECUENCIA     PIC 9(04).
+           05  WRN-ENTREGADOS        PIC 9(05).
+           05  WRN-DEVUELTOS         PIC 9(05).
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "ESTCTA".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WFA-STATUS                PIC X(02).
+       77  WCH-STATUS                PIC X(02).
+       77  WRN-STATUS                PIC X(02).
+       77  WEC-CUENTA-PARAM          PIC 9(06).
+       77  WEC-SALDO-FACT            PIC S9(09)V99 VALUE 0.
+       77  WEC-SALDO-CHEQUES         PIC S9(09)V99 VALUE 0.
+       77  WEC-SALDO-ENVASES         PIC S9(05) VALUE 0.
+       77  EOF-FACT                  PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-FACT        VALUE "S".
+       77  EOF-CHEQUES                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CHEQUES      VALUE "S".
+       77  EOF-RENTAS                 PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-RENTAS       VALUE "S".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-ORIGEN              PIC X(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-REFERENCIA          PIC 9(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-IMPORTE             PIC -(7)9.99.
+
+       01  LIN-RESUMEN.
+           05  FILLER                PIC X(21) VALUE
+               "SALDO FACTURAS ... : ".
+           05  R-FACT                PIC -(7)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  FILLER                PIC X(21) VALUE
+               "SALDO CHEQUES .... : ".
+           05  R-CHEQUES             PIC -(7)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  FILLER                PIC X(20) VALUE
+               "ENVASES PENDIENTES: ".
+           05  R-ENVASES             PIC -(4)9.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FACT-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON FACT.
+           DISPLAY "ERROR E/S FACT: " WFA-STATUS.
+       CHEQUES-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CHEQUES.
+           DISPLAY "ERROR E/S CHEQUES: " WCH-STATUS.
+       RENTAS-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON RENTAS.
+           DISPLAY "ERROR E/S RENTAS: " WRN-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-LISTAR-FACT THRU 2000-LISTAR-FACT-EXIT
+               UNTIL NO-HAY-MAS-FACT.
+           PERFORM 3000-LISTAR-CHEQUES THRU 3000-LISTAR-CHEQUES-EXIT
+               UNTIL NO-HAY-MAS-CHEQUES.
+           PERFORM 4000-ACUM-ENVASES THRU 4000-ACUM-ENVASES-EXIT
+               UNTIL NO-HAY-MAS-RENTAS.
+           PERFORM 5000-IMPRIMIR-RESUMEN.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "CUENTA ...........: " LINE 10 POSITION 5.
+           ACCEPT WEC-CUENTA-PARAM LINE 10 POSITION 26.
+           OPEN INPUT FACT.
+           OPEN INPUT CHEQUES.
+           OPEN INPUT RENTAS.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           MOVE WEC-CUENTA-PARAM TO WFA-CUENTA.
+           START FACT KEY IS NOT LESS THAN WFA-CUENTA
+               INVALID KEY MOVE "S" TO EOF-FACT
+           END-START.
+           MOVE WEC-CUENTA-PARAM TO WCH-NRO-CTA.
+           START CHEQUES KEY IS NOT LESS THAN WCH-NRO-CTA
+               INVALID KEY MOVE "S" TO EOF-CHEQUES
+           END-START.
+           MOVE WEC-CUENTA-PARAM TO WRN-CUENTA.
+           START RENTAS KEY IS NOT LESS THAN WRN-CUENTA
+               INVALID KEY MOVE "S" TO EOF-RENTAS
+           END-START.
+
+       2000-LISTAR-FACT.
+           READ FACT NEXT RECORD
+               AT END MOVE "S" TO EOF-FACT
+           END-READ.
+           IF NO-HAY-MAS-FACT OR WFA-CUENTA NOT = WEC-CUENTA-PARAM
+               MOVE "S" TO EOF-FACT
+               GO TO 2000-LISTAR-FACT-EXIT
+           END-IF.
+           IF NOT WFA-ESTA-CANCELADO
+               MOVE "FACTURA   " TO D-ORIGEN
+               MOVE WFA-COMPROBANTE TO D-REFERENCIA
+               MOVE WFA-SALDO    TO D-IMPORTE
+               ADD WFA-SALDO TO WEC-SALDO-FACT
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-IF.
+       2000-LISTAR-FACT-EXIT.
+           EXIT.
+
+       3000-LISTAR-CHEQUES.
+           READ CHEQUES NEXT RECORD
+               AT END MOVE "S" TO EOF-CHEQUES
+           END-READ.
+           IF NO-HAY-MAS-CHEQUES OR WCH-NRO-CTA NOT = WEC-CUENTA-PARAM
+               MOVE "S" TO EOF-CHEQUES
+               GO TO 3000-LISTAR-CHEQUES-EXIT
+           END-IF.
+           IF WCH-ENTREGADO-A = SPACES
+               MOVE "CHEQUE    "     TO D-ORIGEN
+               MOVE WCH-NUMERO-CH    TO D-REFERENCIA
+               MOVE WCH-IMP-FACTURA  TO D-IMPORTE
+               ADD WCH-IMP-FACTURA TO WEC-SALDO-CHEQUES
+               WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+           END-IF.
+       3000-LISTAR-CHEQUES-EXIT.
+           EXIT.
+
+       4000-ACUM-ENVASES.
+           READ RENTAS NEXT RECORD
+               AT END MOVE "S" TO EOF-RENTAS
+           END-READ.
+           IF NO-HAY-MAS-RENTAS OR WRN-CUENTA NOT = WEC-CUENTA-PARAM
+               MOVE "S" TO EOF-RENTAS
+               GO TO 4000-ACUM-ENVASES-EXIT
+           END-IF.
+           ADD WRN-ENTREGADOS TO WEC-SALDO-ENVASES.
+           SUBTRACT WRN-DEVUELTOS FROM WEC-SALDO-ENVASES.
+       4000-ACUM-ENVASES-EXIT.
+           EXIT.
+
+       5000-IMPRIMIR-RESUMEN.
+           MOVE WEC-SALDO-FACT    TO R-FACT.
+           MOVE WEC-SALDO-CHEQUES TO R-CHEQUES.
+           MOVE WEC-SALDO-ENVASES TO R-ENVASES.
+           WRITE LIN-LISTADO FROM LIN-RESUMEN AFTER 2.
+
+       9999-FINAL.
+           CLOSE FACT.
+           CLOSE CHEQUES.
+           CLOSE RENTAS.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
