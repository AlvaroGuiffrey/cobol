@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       IMPUREF.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Retencion de la alicuota de IMPUE en el momento de
+      * imputar un movimiento: IMPUE trae solo la alicuota
+      * vigente hoy, asi que si se modifica despues, todos los
+      * movimientos ya imputados cambiarian de alicuota al
+      * reimprimirlos. Este programa graba en MOVIMPU, junto a la
+      * clave del movimiento, la alicuota de IMPUE que estaba
+      * vigente en el momento de imputarlo, para que quede fija.
+      * Se invoca por CALL desde IMPUE al grabar cada movimiento.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMPUE     ASSIGN TO "IMPUE"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WIM-CLAVE
+                             FILE STATUS IS WIM-STATUS.
+           SELECT MOVIMPU   ASSIGN TO "MOVIMPU"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WMI-CLAVE-MOV
+                             FILE STATUS IS WMI-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IMPUE.
+       01  REG-IMPUE.
+           05  WIM-CLAVE.
+               10  WIM-EMPRESA       PIC 9(04).
+               10  WIM-SUCURSAL      PIC 9(02).
+               10  WIM-IMPUESTO      PIC 9(01).
+               10  WIM-ACTIVIDAD     PIC 9(03).
+           05  WIM-PORCENTAJE        PIC 9(02)V999.
+           05  WIM-MINIMO            PIC 9(07)V99.
+
+       FD  MOVIMPU.
+       01  REG-MOVIMPU.
+           05  WMI-CLAVE-MOV         PIC X(12).
+           05  WMI-IMPUESTO          PIC 9(01).
+           05  WMI-ACTIVIDAD         PIC 9(03).
+           05  WMI-PORCENTAJE-APLIC  PIC 9(02)V999.
+           05  WMI-MINIMO-APLIC      PIC 9(07)V99.
+           05  WMI-FECHA-IMPUTACION  PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  WIM-STATUS                PIC X(02).
+       77  WMI-STATUS                PIC X(02).
+       77  WIR-CLAVE-MOV-PARAM       PIC X(12).
+       77  WIR-EMPRESA-PARAM         PIC 9(04).
+       77  WIR-SUCURSAL-PARAM        PIC 9(02).
+       77  WIR-IMPUESTO-PARAM        PIC 9(01).
+       77  WIR-ACTIVIDAD-PARAM       PIC 9(03).
+
+       LINKAGE SECTION.
+       01  LK-CLAVE-MOV-PARAM        PIC X(12).
+       01  LK-EMPRESA-PARAM          PIC 9(04).
+       01  LK-SUCURSAL-PARAM         PIC 9(02).
+       01  LK-IMPUESTO-PARAM         PIC 9(01).
+       01  LK-ACTIVIDAD-PARAM        PIC 9(03).
+
+       PROCEDURE DIVISION USING LK-CLAVE-MOV-PARAM
+                                 LK-EMPRESA-PARAM
+                                 LK-SUCURSAL-PARAM
+                                 LK-IMPUESTO-PARAM
+                                 LK-ACTIVIDAD-PARAM.
+       DECLARATIVES.
+       IMPUE-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON IMPUE.
+           DISPLAY "ERROR E/S IMPUE: " WIM-STATUS.
+       MOVIMPU-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON MOVIMPU.
+           DISPLAY "ERROR E/S MOVIMPU: " WMI-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-RETENER-ALICUOTA.
+           PERFORM 9999-FINAL.
+           GOBACK.
+
+       1000-INICIAL.
+           MOVE LK-CLAVE-MOV-PARAM  TO WIR-CLAVE-MOV-PARAM.
+           MOVE LK-EMPRESA-PARAM    TO WIR-EMPRESA-PARAM.
+           MOVE LK-SUCURSAL-PARAM   TO WIR-SUCURSAL-PARAM.
+           MOVE LK-IMPUESTO-PARAM   TO WIR-IMPUESTO-PARAM.
+           MOVE LK-ACTIVIDAD-PARAM  TO WIR-ACTIVIDAD-PARAM.
+           OPEN INPUT IMPUE.
+           OPEN I-O MOVIMPU.
+           IF WMI-STATUS = "35"
+               CLOSE MOVIMPU
+               OPEN OUTPUT MOVIMPU
+               CLOSE MOVIMPU
+               OPEN I-O MOVIMPU
+           END-IF.
+
+       2000-RETENER-ALICUOTA.
+           MOVE WIR-EMPRESA-PARAM   TO WIM-EMPRESA.
+           MOVE WIR-SUCURSAL-PARAM  TO WIM-SUCURSAL.
+           MOVE WIR-IMPUESTO-PARAM  TO WIM-IMPUESTO.
+           MOVE WIR-ACTIVIDAD-PARAM TO WIM-ACTIVIDAD.
+           READ IMPUE KEY IS WIM-CLAVE
+               INVALID KEY
+                   DISPLAY "IMPUESTO/ACTIVIDAD SIN ALICUOTA VIGENTE"
+                   GO TO 2000-RETENER-ALICUOTA-EXIT
+           END-READ.
+
+           MOVE WIR-CLAVE-MOV-PARAM TO WMI-CLAVE-MOV.
+           MOVE WIR-IMPUESTO-PARAM  TO WMI-IMPUESTO.
+           MOVE WIR-ACTIVIDAD-PARAM TO WMI-ACTIVIDAD.
+           MOVE WIM-PORCENTAJE      TO WMI-PORCENTAJE-APLIC.
+           MOVE WIM-MINIMO          TO WMI-MINIMO-APLIC.
+           ACCEPT WMI-FECHA-IMPUTACION FROM DATE YYYYMMDD.
+           WRITE REG-MOVIMPU
+               INVALID KEY REWRITE REG-MOVIMPU
+                   INVALID KEY DISPLAY "NO PUDO GRABAR MOVIMPU"
+           END-WRITE.
+       2000-RETENER-ALICUOTA-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE IMPUE.
+           CLOSE MOVIMPU.
+       9999-FINAL-EXIT.
+           EXIT.
