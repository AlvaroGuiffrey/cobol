@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       RECONBCO.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Conciliacion bancaria: cruza los cheques marcados como
+      * depositados/acreditados en CHEQUES contra los movimientos
+      * de BCO y marca las diferencias, para no depender de que
+      * el resumen bancario de fin de mes las saque a la luz.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHEQUES   ASSIGN TO "CHEQUES"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WCH-CLAVE
+                             FILE STATUS IS WCH-STATUS.
+           SELECT BCOMOV    ASSIGN TO "BCOMOV"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WBM-CHEQUE
+                             FILE STATUS IS WBM-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+      *    Clave y campos de CHEQUES reproducen el layout real que
+      *    usa VENCHEQ (clave compuesta EMP+SUC+BCO+CPOSTAL+
+      *    NUMERO-CH). No existe un indicador propio de
+      *    "depositado": se considera depositado/endosado un
+      *    cheque que ya tiene WCH-ENTREGADO-A informado.
+       FD  CHEQUES.
+       01  REG-CHEQUES.
+           05  WCH-CLAVE.
+               10  WCH-EMP           PIC 9(04).
+               10  WCH-SUC           PIC 9(02).
+               10  WCH-BCO           PIC 9(04).
+               10  WCH-CPOSTAL       PIC 9(04).
+               10  WCH-NUMERO-CH     PIC 9(10).
+           05  WCH-FEC-REC.
+               10  WCH-DIA-REC       PIC 9(02).
+               10  WCH-MES-REC       PIC 9(02).
+               10  WCH-ANO-REC       PIC 9(04).
+           05  WCH-NRO-FACTURA       PIC 9(08).
+           05  WCH-NRO-CTA           PIC 9(08).
+           05  WCH-IMP-FACTURA       PIC S9(07)V99.
+           05  WCH-FEC-VENC.
+               10  WCH-DIA-VENC      PIC 9(02).
+               10  WCH-MES-VENC      PIC 9(02).
+               10  WCH-ANO-VENC      PIC 9(04).
+           05  WCH-ENTREGADO-A       PIC X(30).
+           05  WCH-FECHA-ENTREGA.
+               10  WCH-DIA-ENT       PIC 9(02).
+               10  WCH-MES-ENT       PIC 9(02).
+               10  WCH-ANO-ENT       PIC 9(04).
+           05  WCH-CONCEPTO-ENT      PIC X(30).
+           05  WCH-RUBRO             PIC 9(07).
+
+       FD  BCOMOV.
+       01  REG-BCOMOV.
+           05  WBM-CHEQUE            PIC 9(08).
+           05  WBM-ACREDITADO        PIC X(01).
+               88  WBM-ACREDITADO-SI VALUE "S".
+           05  WBM-IMPORTE           PIC S9(09)V99.
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "RECONBCO".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WCH-STATUS                PIC X(02).
+       77  WBM-STATUS                PIC X(02).
+       77  EOF-CHEQUES                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CHEQUES     VALUE "S".
+       77  WRB-HALLADO                PIC X(01).
+           88  WRB-NO-HALLADO          VALUE "N".
+
+       01  LIN-TITULO.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(50)
+               VALUE "CONCILIACION BCO / CHEQUES - DIFERENCIAS".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-NUMERO              PIC 9(10).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-OBSERVACION         PIC X(60).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       CHEQUES-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CHEQUES.
+           DISPLAY "ERROR E/S CHEQUES: " WCH-STATUS.
+       BCOMOV-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON BCOMOV.
+           DISPLAY "ERROR E/S BCOMOV: " WBM-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL NO-HAY-MAS-CHEQUES.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT CHEQUES.
+           OPEN INPUT BCOMOV.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE SPACES TO LIN-LISTADO.
+           WRITE LIN-LISTADO AFTER 1.
+           READ CHEQUES NEXT RECORD
+               AT END MOVE "S" TO EOF-CHEQUES
+           END-READ.
+
+       2000-PROCESAR.
+           MOVE "S" TO WRB-HALLADO.
+      *    BCOMOV numera los cheques a 8 digitos; se toman los 8
+      *    digitos menos significativos de WCH-NUMERO-CH.
+           MOVE WCH-NUMERO-CH TO WBM-CHEQUE.
+           READ BCOMOV KEY IS WBM-CHEQUE
+               INVALID KEY MOVE "N" TO WRB-HALLADO
+           END-READ.
+
+           IF WRB-NO-HALLADO
+               IF WCH-ENTREGADO-A NOT = SPACES
+                   MOVE WCH-NUMERO-CH TO D-NUMERO
+                   MOVE "DEPOSITADO EN CHEQUES, SIN MOVIMIENTO EN BCO"
+                       TO D-OBSERVACION
+                   WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+               END-IF
+           ELSE
+               IF WCH-ENTREGADO-A NOT = SPACES AND NOT WBM-ACREDITADO-SI
+                   MOVE WCH-NUMERO-CH TO D-NUMERO
+                   MOVE "DEPOSITADO EN CHEQUES, NO ACREDITADO EN BCO"
+                       TO D-OBSERVACION
+                   WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+               END-IF
+               IF WBM-ACREDITADO-SI AND WCH-ENTREGADO-A = SPACES
+                   MOVE WCH-NUMERO-CH TO D-NUMERO
+                   MOVE "ACREDITADO EN BCO, NO DEPOSITADO EN CHEQUES"
+                       TO D-OBSERVACION
+                   WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+               END-IF
+               IF WBM-IMPORTE NOT = WCH-IMP-FACTURA
+                   MOVE WCH-NUMERO-CH TO D-NUMERO
+                   MOVE "IMPORTE DIFIERE ENTRE BCO Y CHEQUES"
+                       TO D-OBSERVACION
+                   WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1
+               END-IF
+           END-IF.
+
+           READ CHEQUES NEXT RECORD
+               AT END MOVE "S" TO EOF-CHEQUES
+           END-READ.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE CHEQUES.
+           CLOSE BCOMOV.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
