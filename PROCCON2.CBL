@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PROCCON2.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Conversion de importe a letras, multi-moneda e idioma:
+      * PROCCONV ya convertia un importe en pesos a letras en
+      * castellano, pero no servia para facturar en dolares ni
+      * para un cliente que necesita el comprobante en ingles.
+      * Esta subrutina invocable recibe el importe (hasta
+      * 999.999, con centavos), el codigo de moneda (P=pesos,
+      * D=dolares) y el codigo de idioma (E=espanol, I=ingles) y
+      * devuelve el literal armado con la moneda correspondiente
+      * en el idioma pedido.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WPC-MILES                 PIC 9(03).
+       77  WPC-UNIDAD-GRUPO          PIC 9(03).
+       77  WPC-GRUPO-VALOR           PIC 9(03).
+       77  WPC-CENTAVOS               PIC 9(02).
+       77  WPC-CENTENA                PIC 9(01).
+       77  WPC-RESTO                  PIC 9(02).
+       77  WPC-DECENA                 PIC 9(01).
+       77  WPC-UNIDAD                 PIC 9(01).
+       77  WPC-GRUPO-LIT               PIC X(60).
+       77  WPC-LITERAL-FINAL           PIC X(120).
+       77  WPC-IX-MONEDA              PIC 9(01).
+       77  WPC-IDIOMA-GRUPO           PIC X(01).
+
+       01  WPC-UNIDADES-ESP.
+           05  FILLER PIC X(10) VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "UN".
+           05  FILLER PIC X(10) VALUE "DOS".
+           05  FILLER PIC X(10) VALUE "TRES".
+           05  FILLER PIC X(10) VALUE "CUATRO".
+           05  FILLER PIC X(10) VALUE "CINCO".
+           05  FILLER PIC X(10) VALUE "SEIS".
+           05  FILLER PIC X(10) VALUE "SIETE".
+           05  FILLER PIC X(10) VALUE "OCHO".
+           05  FILLER PIC X(10) VALUE "NUEVE".
+       01  WPC-UNIDADES-ESP-TABLA REDEFINES WPC-UNIDADES-ESP.
+           05  WPC-UNIDAD-ESP        OCCURS 10 TIMES PIC X(10).
+
+       01  WPC-ESPECIALES-ESP.
+           05  FILLER PIC X(10) VALUE "DIEZ".
+           05  FILLER PIC X(10) VALUE "ONCE".
+           05  FILLER PIC X(10) VALUE "DOCE".
+           05  FILLER PIC X(10) VALUE "TRECE".
+           05  FILLER PIC X(10) VALUE "CATORCE".
+           05  FILLER PIC X(10) VALUE "QUINCE".
+           05  FILLER PIC X(10) VALUE "DIECISEIS".
+           05  FILLER PIC X(10) VALUE "DIECISIETE".
+           05  FILLER PIC X(10) VALUE "DIECIOCHO".
+           05  FILLER PIC X(10) VALUE "DIECINUEVE".
+       01  WPC-ESPECIALES-ESP-TABLA REDEFINES WPC-ESPECIALES-ESP.
+           05  WPC-ESPECIAL-ESP      OCCURS 10 TIMES PIC X(10).
+
+       01  WPC-DECENAS-ESP.
+           05  FILLER PIC X(10) VALUE SPACES.
+           05  FILLER PIC X(10) VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "VEINTE".
+           05  FILLER PIC X(10) VALUE "TREINTA".
+           05  FILLER PIC X(10) VALUE "CUARENTA".
+           05  FILLER PIC X(10) VALUE "CINCUENTA".
+           05  FILLER PIC X(10) VALUE "SESENTA".
+           05  FILLER PIC X(10) VALUE "SETENTA".
+           05  FILLER PIC X(10) VALUE "OCHENTA".
+           05  FILLER PIC X(10) VALUE "NOVENTA".
+       01  WPC-DECENAS-ESP-TABLA REDEFINES WPC-DECENAS-ESP.
+           05  WPC-DECENA-ESP        OCCURS 10 TIMES PIC X(10).
+
+       01  WPC-CENTENAS-ESP.
+           05  FILLER PIC X(13) VALUE SPACES.
+           05  FILLER PIC X(13) VALUE "CIENTO".
+           05  FILLER PIC X(13) VALUE "DOSCIENTOS".
+           05  FILLER PIC X(13) VALUE "TRESCIENTOS".
+           05  FILLER PIC X(13) VALUE "CUATROCIENTOS".
+           05  FILLER PIC X(13) VALUE "QUINIENTOS".
+           05  FILLER PIC X(13) VALUE "SEISCIENTOS".
+           05  FILLER PIC X(13) VALUE "SETECIENTOS".
+           05  FILLER PIC X(13) VALUE "OCHOCIENTOS".
+           05  FILLER PIC X(13) VALUE "NOVECIENTOS".
+       01  WPC-CENTENAS-ESP-TABLA REDEFINES WPC-CENTENAS-ESP.
+           05  WPC-CENTENA-ESP       OCCURS 10 TIMES PIC X(13).
+
+       01  WPC-UNIDADES-ING.
+           05  FILLER PIC X(10) VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "ONE".
+           05  FILLER PIC X(10) VALUE "TWO".
+           05  FILLER PIC X(10) VALUE "THREE".
+           05  FILLER PIC X(10) VALUE "FOUR".
+           05  FILLER PIC X(10) VALUE "FIVE".
+           05  FILLER PIC X(10) VALUE "SIX".
+           05  FILLER PIC X(10) VALUE "SEVEN".
+           05  FILLER PIC X(10) VALUE "EIGHT".
+           05  FILLER PIC X(10) VALUE "NINE".
+       01  WPC-UNIDADES-ING-TABLA REDEFINES WPC-UNIDADES-ING.
+           05  WPC-UNIDAD-ING        OCCURS 10 TIMES PIC X(10).
+
+       01  WPC-ESPECIALES-ING.
+           05  FILLER PIC X(10) VALUE "TEN".
+           05  FILLER PIC X(10) VALUE "ELEVEN".
+           05  FILLER PIC X(10) VALUE "TWELVE".
+           05  FILLER PIC X(10) VALUE "THIRTEEN".
+           05  FILLER PIC X(10) VALUE "FOURTEEN".
+           05  FILLER PIC X(10) VALUE "FIFTEEN".
+           05  FILLER PIC X(10) VALUE "SIXTEEN".
+           05  FILLER PIC X(10) VALUE "SEVENTEEN".
+           05  FILLER PIC X(10) VALUE "EIGHTEEN".
+           05  FILLER PIC X(10) VALUE "NINETEEN".
+       01  WPC-ESPECIALES-ING-TABLA REDEFINES WPC-ESPECIALES-ING.
+           05  WPC-ESPECIAL-ING      OCCURS 10 TIMES PIC X(10).
+
+       01  WPC-DECENAS-ING.
+           05  FILLER PIC X(10) VALUE SPACES.
+           05  FILLER PIC X(10) VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "TWENTY".
+           05  FILLER PIC X(10) VALUE "THIRTY".
+           05  FILLER PIC X(10) VALUE "FORTY".
+           05  FILLER PIC X(10) VALUE "FIFTY".
+           05  FILLER PIC X(10) VALUE "SIXTY".
+           05  FILLER PIC X(10) VALUE "SEVENTY".
+           05  FILLER PIC X(10) VALUE "EIGHTY".
+           05  FILLER PIC X(10) VALUE "NINETY".
+       01  WPC-DECENAS-ING-TABLA REDEFINES WPC-DECENAS-ING.
+           05  WPC-DECENA-ING        OCCURS 10 TIMES PIC X(10).
+
+       01  WPC-MONEDA-ESP.
+           05  FILLER PIC X(14) VALUE "PESOS".
+           05  FILLER PIC X(14) VALUE "DOLARES".
+       01  WPC-MONEDA-ESP-TABLA REDEFINES WPC-MONEDA-ESP.
+           05  WPC-MONEDA-NOM-ESP    OCCURS 2 TIMES PIC X(14).
+
+       01  WPC-MONEDA-ING.
+           05  FILLER PIC X(14) VALUE "PESOS".
+           05  FILLER PIC X(14) VALUE "DOLLARS".
+       01  WPC-MONEDA-ING-TABLA REDEFINES WPC-MONEDA-ING.
+           05  WPC-MONEDA-NOM-ING    OCCURS 2 TIMES PIC X(14).
+
+       LINKAGE SECTION.
+       01  LK-IMPORTE                PIC 9(06)V99.
+       01  LK-COD-MONEDA             PIC X(01).
+       01  LK-COD-IDIOMA             PIC X(01).
+       01  LK-LITERAL-RESULTADO      PIC X(120).
+
+       PROCEDURE DIVISION USING LK-IMPORTE
+                                 LK-COD-MONEDA
+                                 LK-COD-IDIOMA
+                                 LK-LITERAL-RESULTADO.
+       0000-MAINLINE.
+           COMPUTE WPC-MILES = FUNCTION INTEGER (LK-IMPORTE / 1000).
+           COMPUTE WPC-UNIDAD-GRUPO =
+               FUNCTION INTEGER (LK-IMPORTE) - (WPC-MILES * 1000).
+           MOVE LK-IMPORTE (7:2) TO WPC-CENTAVOS.
+
+           IF LK-COD-MONEDA = "D"
+               MOVE 2 TO WPC-IX-MONEDA
+           ELSE
+               MOVE 1 TO WPC-IX-MONEDA
+           END-IF.
+
+           MOVE SPACES TO WPC-LITERAL-FINAL.
+           MOVE LK-COD-IDIOMA TO WPC-IDIOMA-GRUPO.
+           IF WPC-MILES > 0
+               MOVE WPC-MILES TO WPC-GRUPO-VALOR
+               PERFORM 1000-GRUPO-A-LETRAS
+               IF LK-COD-IDIOMA = "I"
+                   STRING FUNCTION TRIM (WPC-GRUPO-LIT)
+                       " THOUSAND "
+                       DELIMITED BY SIZE
+                       INTO WPC-LITERAL-FINAL
+               ELSE
+                   STRING FUNCTION TRIM (WPC-GRUPO-LIT)
+                       " MIL "
+                       DELIMITED BY SIZE
+                       INTO WPC-LITERAL-FINAL
+               END-IF
+           END-IF.
+
+           MOVE WPC-UNIDAD-GRUPO TO WPC-GRUPO-VALOR.
+           PERFORM 1000-GRUPO-A-LETRAS.
+           STRING FUNCTION TRIM (WPC-LITERAL-FINAL) " "
+               FUNCTION TRIM (WPC-GRUPO-LIT)
+               DELIMITED BY SIZE INTO WPC-LITERAL-FINAL.
+
+           IF LK-COD-IDIOMA = "I"
+               STRING FUNCTION TRIM (WPC-LITERAL-FINAL) " "
+                   FUNCTION TRIM (WPC-MONEDA-NOM-ING (WPC-IX-MONEDA))
+                   " AND " WPC-CENTAVOS "/100"
+                   DELIMITED BY SIZE INTO LK-LITERAL-RESULTADO
+           ELSE
+               STRING FUNCTION TRIM (WPC-LITERAL-FINAL) " "
+                   FUNCTION TRIM (WPC-MONEDA-NOM-ESP (WPC-IX-MONEDA))
+                   " CON " WPC-CENTAVOS "/100"
+                   DELIMITED BY SIZE INTO LK-LITERAL-RESULTADO
+           END-IF.
+
+           EXIT PROGRAM.
+
+       1000-GRUPO-A-LETRAS.
+           MOVE SPACES TO WPC-GRUPO-LIT.
+           DIVIDE WPC-GRUPO-VALOR BY 100 GIVING WPC-CENTENA
+               REMAINDER WPC-RESTO.
+
+           IF WPC-IDIOMA-GRUPO = "I"
+               PERFORM 1100-GRUPO-INGLES
+           ELSE
+               PERFORM 1200-GRUPO-ESPANOL
+           END-IF.
+
+       1100-GRUPO-INGLES.
+           IF WPC-CENTENA > 0
+               STRING FUNCTION TRIM (WPC-UNIDAD-ING (WPC-CENTENA + 1))
+                   " HUNDRED "
+                   DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+           END-IF.
+           IF WPC-RESTO > 0 AND WPC-RESTO < 10
+               STRING FUNCTION TRIM (WPC-GRUPO-LIT) " "
+                   FUNCTION TRIM (WPC-UNIDAD-ING (WPC-RESTO + 1))
+                   DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+           END-IF.
+           IF WPC-RESTO >= 10 AND WPC-RESTO < 20
+               STRING FUNCTION TRIM (WPC-GRUPO-LIT) " "
+                   FUNCTION TRIM (WPC-ESPECIAL-ING (WPC-RESTO - 9))
+                   DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+           END-IF.
+           IF WPC-RESTO >= 20
+               DIVIDE WPC-RESTO BY 10 GIVING WPC-DECENA
+                   REMAINDER WPC-UNIDAD
+               STRING FUNCTION TRIM (WPC-GRUPO-LIT) " "
+                   FUNCTION TRIM (WPC-DECENA-ING (WPC-DECENA + 1))
+                   DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+               IF WPC-UNIDAD > 0
+                   STRING FUNCTION TRIM (WPC-GRUPO-LIT) "-"
+                       FUNCTION TRIM (WPC-UNIDAD-ING (WPC-UNIDAD + 1))
+                       DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+               END-IF
+           END-IF.
+
+       1200-GRUPO-ESPANOL.
+           IF WPC-CENTENA > 0
+               IF WPC-GRUPO-VALOR = 100
+                   MOVE "CIEN" TO WPC-GRUPO-LIT
+               ELSE
+                   STRING
+                       FUNCTION TRIM (WPC-CENTENA-ESP (WPC-CENTENA + 1))
+                       " "
+                       DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+               END-IF
+           END-IF.
+           IF WPC-RESTO > 0 AND WPC-RESTO < 10
+               STRING FUNCTION TRIM (WPC-GRUPO-LIT) " "
+                   FUNCTION TRIM (WPC-UNIDAD-ESP (WPC-RESTO + 1))
+                   DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+           END-IF.
+           IF WPC-RESTO >= 10 AND WPC-RESTO < 20
+               STRING FUNCTION TRIM (WPC-GRUPO-LIT) " "
+                   FUNCTION TRIM (WPC-ESPECIAL-ESP (WPC-RESTO - 9))
+                   DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+           END-IF.
+           IF WPC-RESTO >= 20
+               DIVIDE WPC-RESTO BY 10 GIVING WPC-DECENA
+                   REMAINDER WPC-UNIDAD
+               STRING FUNCTION TRIM (WPC-GRUPO-LIT) " "
+                   FUNCTION TRIM (WPC-DECENA-ESP (WPC-DECENA + 1))
+                   DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+               IF WPC-UNIDAD > 0
+                   STRING FUNCTION TRIM (WPC-GRUPO-LIT) " Y "
+                       FUNCTION TRIM (WPC-UNIDAD-ESP (WPC-UNIDAD + 1))
+                       DELIMITED BY SIZE INTO WPC-GRUPO-LIT
+               END-IF
+           END-IF.
