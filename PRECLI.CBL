@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PRECLI.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Exportacion de lista de precios para el cliente: recorre
+      * ART02 y CAPPRE y genera un archivo de texto de ancho fijo
+      * con codigo, descripcion y precio de venta de cada
+      * articulo, para mandarselo al cliente mayorista por mail
+      * en vez de imprimirle un listado interno con costos.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ART02     ASSIGN TO "ART02"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WAR-ARTICULO
+                             FILE STATUS IS WAR-STATUS.
+           SELECT CAPPRE    ASSIGN TO "CAPPRE"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCP-ARTICULO
+                             FILE STATUS IS WCP-STATUS.
+           SELECT PRECLIEX  ASSIGN TO "PRECLI.TXT"
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS WPX-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ART02.
+       01  REG-ART02.
+           05  WAR-ARTICULO          PIC 9(06).
+           05  WAR-DESCRIPCION       PIC X(30).
+           05  WAR-CODBARRA          PIC X(13).
+
+       FD  CAPPRE.
+       01  REG-CAPPRE.
+           05  WCP-ARTICULO          PIC 9(06).
+           05  WCP-PRECIO-VENTA      PIC S9(07)V99.
+           05  WCP-COSTO             PIC S9(07)V99.
+
+       FD  PRECLIEX.
+       01  LIN-PRECLIEX              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  WAR-STATUS                PIC X(02).
+       77  WCP-STATUS                PIC X(02).
+       77  WPX-STATUS                PIC X(02).
+       77  EOF-ART02                 PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-ART02       VALUE "S".
+
+       01  LIN-DETALLE.
+           05  D-ARTICULO            PIC 9(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-DESCRIPCION         PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-PRECIO              PIC ZZZ,ZZ9.99.
+           05  FILLER                PIC X(17) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       ART02-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ART02.
+           DISPLAY "ERROR E/S ART02: " WAR-STATUS.
+       CAPPRE-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CAPPRE.
+           DISPLAY "ERROR E/S CAPPRE: " WCP-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-EXPORTAR THRU 2000-EXPORTAR-EXIT
+               UNTIL NO-HAY-MAS-ART02.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT ART02.
+           OPEN INPUT CAPPRE.
+           OPEN OUTPUT PRECLIEX.
+           READ ART02 NEXT RECORD
+               AT END MOVE "S" TO EOF-ART02
+           END-READ.
+
+       2000-EXPORTAR.
+           MOVE WAR-ARTICULO TO WCP-ARTICULO.
+           READ CAPPRE KEY IS WCP-ARTICULO
+               INVALID KEY MOVE 0 TO WCP-PRECIO-VENTA
+           END-READ.
+           MOVE WAR-ARTICULO     TO D-ARTICULO.
+           MOVE WAR-DESCRIPCION  TO D-DESCRIPCION.
+           MOVE WCP-PRECIO-VENTA TO D-PRECIO.
+           WRITE LIN-PRECLIEX FROM LIN-DETALLE.
+           READ ART02 NEXT RECORD
+               AT END MOVE "S" TO EOF-ART02
+           END-READ.
+       2000-EXPORTAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE ART02.
+           CLOSE CAPPRE.
+           CLOSE PRECLIEX.
+       9999-FINAL-EXIT.
+           EXIT.
