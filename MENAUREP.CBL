@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       MENAUREP.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Listado de auditoria de menu: recorre MENAUDIT por
+      * operador (clave alternativa WMA-OPERADOR) e imprime cada
+      * opcion elegida por ese operador con fecha, hora, menu de
+      * origen y programa de destino.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MENAUDIT  ASSIGN TO "MENAUDIT"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WMA-CLAVE
+                             ALTERNATE RECORD KEY IS WMA-OPERADOR
+                                 WITH DUPLICATES
+                             FILE STATUS IS WMA-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MENAUDIT.
+       01  REG-MENAUDIT.
+           05  WMA-CLAVE.
+               10  WMA-FECHA         PIC 9(08).
+               10  WMA-HORA          PIC 9(06).
+               10  WMA-SECUENCIA     PIC 9(04).
+           05  WMA-OPERADOR          PIC X(08).
+           05  WMA-MENU-ORIGEN       PIC X(08).
+           05  WMA-OPCION-ELEGIDA    PIC X(03).
+           05  WMA-PROGRAMA-DESTINO  PIC X(08).
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "MENAUREP".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WMA-STATUS                PIC X(02).
+       77  WMR-OPERADOR-PARAM        PIC X(08).
+       77  EOF-MENAUDIT              PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-MENAUDIT    VALUE "S".
+
+       01  LIN-CABECERA.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(50) VALUE
+               "FECHA    HORA   MENU     OPC PROGRAMA".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-FECHA               PIC 9(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-HORA                PIC 9(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-MENU-ORIGEN         PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-OPCION              PIC X(03).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-PROGRAMA-DESTINO    PIC X(08).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       MENAUDIT-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON MENAUDIT.
+           DISPLAY "ERROR E/S MENAUDIT: " WMA-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-LISTAR THRU 2000-LISTAR-EXIT
+               UNTIL NO-HAY-MAS-MENAUDIT.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "OPERADOR .........: " LINE 10 POSITION 5.
+           ACCEPT WMR-OPERADOR-PARAM LINE 10 POSITION 26.
+           OPEN INPUT MENAUDIT.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-CABECERA AFTER PAGE.
+           MOVE WMR-OPERADOR-PARAM TO WMA-OPERADOR.
+           START MENAUDIT KEY IS NOT LESS THAN WMA-OPERADOR
+               INVALID KEY MOVE "S" TO EOF-MENAUDIT
+           END-START.
+
+       2000-LISTAR.
+           READ MENAUDIT NEXT RECORD
+               AT END MOVE "S" TO EOF-MENAUDIT
+           END-READ.
+           IF NO-HAY-MAS-MENAUDIT OR
+              WMA-OPERADOR NOT = WMR-OPERADOR-PARAM
+               MOVE "S" TO EOF-MENAUDIT
+               GO TO 2000-LISTAR-EXIT
+           END-IF.
+           MOVE WMA-FECHA            TO D-FECHA.
+           MOVE WMA-HORA             TO D-HORA.
+           MOVE WMA-MENU-ORIGEN      TO D-MENU-ORIGEN.
+           MOVE WMA-OPCION-ELEGIDA   TO D-OPCION.
+           MOVE WMA-PROGRAMA-DESTINO TO D-PROGRAMA-DESTINO.
+           WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1.
+       2000-LISTAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE MENAUDIT.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
