@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       VENTCOMP.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Comparativo de ventas entre dos periodos sobre VENTURNO:
+      * acumula el total facturado de cada turno dentro de cada
+      * periodo y saca la diferencia y el porcentaje de variacion,
+      * para no tener que sacar dos listados por separado y
+      * restarlos a mano.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTURNO  ASSIGN TO "VENTURNO"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WVT-TURNO
+                             FILE STATUS IS WVT-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTURNO.
+       01  REG-VENTURNO.
+           05  WVT-TURNO.
+               10  WVT-FECHA         PIC 9(08).
+               10  WVT-NUMERO        PIC 9(02).
+           05  WVT-TOTAL-FACTURADO   PIC S9(09)V99.
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "VENTCOMP".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WVT-STATUS                PIC X(02).
+       77  WVC-DESDE-1-PARAM         PIC 9(08).
+       77  WVC-HASTA-1-PARAM         PIC 9(08).
+       77  WVC-DESDE-2-PARAM         PIC 9(08).
+       77  WVC-HASTA-2-PARAM         PIC 9(08).
+       77  WVC-TOTAL-PERIODO-1       PIC S9(09)V99 VALUE 0.
+       77  WVC-TOTAL-PERIODO-2       PIC S9(09)V99 VALUE 0.
+       77  WVC-DIFERENCIA            PIC S9(09)V99.
+       77  WVC-PORCENTAJE            PIC S9(03)V99.
+       77  EOF-VENTURNO              PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-VENTURNO    VALUE "S".
+
+       01  LIN-TOTALES.
+           05  FILLER                PIC X(18) VALUE
+               "TOTAL PERIODO 1 : ".
+           05  T-PERIODO-1           PIC -(7)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  FILLER                PIC X(18) VALUE
+               "TOTAL PERIODO 2 : ".
+           05  T-PERIODO-2           PIC -(7)9.99.
+
+       01  LIN-DIFERENCIA.
+           05  FILLER                PIC X(19) VALUE
+               "DIFERENCIA ..... : ".
+           05  T-DIFERENCIA          PIC -(7)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  FILLER                PIC X(19) VALUE
+               "VARIACION % .... : ".
+           05  T-PORCENTAJE          PIC -(3)9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       VENTURNO-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON VENTURNO.
+           DISPLAY "ERROR E/S VENTURNO: " WVT-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-ACUMULAR THRU 2000-ACUMULAR-EXIT
+               UNTIL NO-HAY-MAS-VENTURNO.
+           PERFORM 3000-IMPRIMIR.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "PERIODO 1 DESDE ..: " LINE 10 POSITION 5.
+           ACCEPT WVC-DESDE-1-PARAM LINE 10 POSITION 26.
+           DISPLAY "PERIODO 1 HASTA ..: " LINE 11 POSITION 5.
+           ACCEPT WVC-HASTA-1-PARAM LINE 11 POSITION 26.
+           DISPLAY "PERIODO 2 DESDE ..: " LINE 12 POSITION 5.
+           ACCEPT WVC-DESDE-2-PARAM LINE 12 POSITION 26.
+           DISPLAY "PERIODO 2 HASTA ..: " LINE 13 POSITION 5.
+           ACCEPT WVC-HASTA-2-PARAM LINE 13 POSITION 26.
+           OPEN INPUT VENTURNO.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           READ VENTURNO NEXT RECORD
+               AT END MOVE "S" TO EOF-VENTURNO
+           END-READ.
+
+       2000-ACUMULAR.
+           IF WVT-FECHA >= WVC-DESDE-1-PARAM
+              AND WVT-FECHA <= WVC-HASTA-1-PARAM
+               ADD WVT-TOTAL-FACTURADO TO WVC-TOTAL-PERIODO-1
+           END-IF.
+           IF WVT-FECHA >= WVC-DESDE-2-PARAM
+              AND WVT-FECHA <= WVC-HASTA-2-PARAM
+               ADD WVT-TOTAL-FACTURADO TO WVC-TOTAL-PERIODO-2
+           END-IF.
+           READ VENTURNO NEXT RECORD
+               AT END MOVE "S" TO EOF-VENTURNO
+           END-READ.
+       2000-ACUMULAR-EXIT.
+           EXIT.
+
+       3000-IMPRIMIR.
+           SUBTRACT WVC-TOTAL-PERIODO-1 FROM WVC-TOTAL-PERIODO-2
+               GIVING WVC-DIFERENCIA.
+           IF WVC-TOTAL-PERIODO-1 = 0
+               MOVE 0 TO WVC-PORCENTAJE
+           ELSE
+               COMPUTE WVC-PORCENTAJE ROUNDED =
+                   (WVC-DIFERENCIA / WVC-TOTAL-PERIODO-1) * 100
+           END-IF.
+           MOVE WVC-TOTAL-PERIODO-1 TO T-PERIODO-1.
+           MOVE WVC-TOTAL-PERIODO-2 TO T-PERIODO-2.
+           WRITE LIN-LISTADO FROM LIN-TOTALES AFTER PAGE.
+           MOVE WVC-DIFERENCIA TO T-DIFERENCIA.
+           MOVE WVC-PORCENTAJE TO T-PORCENTAJE.
+           WRITE LIN-LISTADO FROM LIN-DIFERENCIA AFTER 2.
+
+       9999-FINAL.
+           CLOSE VENTURNO.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
