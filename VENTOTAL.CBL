@@ -13,7 +13,7 @@
            COPY "MARCAS.SEL".
            COPY "VENTURNO.SEL".
 
-           SELECT LISTADO ASSIGN TO PRINT "PRINTER"
+           SELECT LISTADO ASSIGN TO PRINT WPX-DISPOSITIVO
                   FILE STATUS IS ERRORES.
        DATA DIVISION.
        FILE SECTION.
@@ -26,6 +26,8 @@
                    RECORD CONTAINS 132 CHARACTERS.
        01 LINEA                    PIC X(132).
 000000 WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO       PIC X(08) VALUE "VENTOTAL".
+       77  WPX-DISPOSITIVO       PIC X(20) VALUE "PRINTER".
        01  ESTA-CUENTA           PIC 9(6) VALUE 0.
        01  TOT                   PIC S9(12)V99 VALUE 0.
        01  T-V                   PIC S9(12)V99 VALUE 0.
@@ -122,8 +124,11 @@
        END DECLARATIVES.
        PROGRAMA SECTION.
        ABRO.
-           OPEN INPUT EMPRESAS MARCAS NUMERO VENTURNO MANEJO
-                      OUTPUT LISTADO.
+           OPEN INPUT EMPRESAS MARCAS NUMERO VENTURNO MANEJO.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
            ACCEPT FECHA-CAR FROM DATE.           
            MOVE DIA TO DIA-EDI DIA-ED.
            MOVE MES TO MES-EDI MES-ED.
