@@ -41,6 +41,12 @@
            03  SOB              PIC X.
            03  IMP              PIC 9(12)V99 VALUE 0.
            03  CONT-RENG        PIC 99 VALUE 0.
+       01  WRG-PARAM-RECACOND.
+           03  WRG-CONDI-CAP    PIC 9(02) VALUE 0.
+           03  WRG-DIAS-CAP     PIC 9(03) VALUE 0.
+           03  WRG-IMPORTE-CAP  PIC S9(09)V99 VALUE 0.
+           03  WRG-PORC-SUGER   PIC S9(03)V99 VALUE 0.
+           03  WRG-IMP-SUGER    PIC S9(09)V99 VALUE 0.
        01  TITULOS.
            03  TIT1.
                05  FILLER        PIC X(05) VALUE SPACES.
@@ -147,7 +153,20 @@
                   ON EXCEPTION EXCEP MOVE 1 TO SW1.
            IF ESCAP GO TO CARGUE-SOB.
            IF DIA-CAP = 0 GO TO CARGUE-DIAS.
-       CARGUE-PORC.    
+       CARGUE-PORC.
+           MOVE CONDICION  TO WRG-CONDI-CAP.
+           MOVE DIA-CAP     TO WRG-DIAS-CAP.
+           IF IMP = 0 MOVE SALDO-CAN TO WRG-IMPORTE-CAP
+              ELSE    MOVE IMP       TO WRG-IMPORTE-CAP.
+           CALL "RECACOND" USING WRG-CONDI-CAP
+                                  WRG-DIAS-CAP
+                                  WRG-IMPORTE-CAP
+                                  WRG-PORC-SUGER
+                                  WRG-IMP-SUGER
+           END-CALL.
+           MOVE WRG-PORC-SUGER TO POR-CAP.
+           DISPLAY "RECARGO SEGUN CONDICION: " LINE 18 POSITION 45
+           DISPLAY POR-CAP LINE 18 POSITION 70.
            ACCEPT POR-CAP LINE 18 POSITION 30 NO BEEP TAB CONVERT
                   ON EXCEPTION EXCEP MOVE 1 TO SW1.
            IF ESCAP GO TO CARGUE-DIAS.
