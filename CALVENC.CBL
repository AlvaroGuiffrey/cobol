@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CALVENC.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Alerta de calendario de vencimientos: recorre FACT (saldo
+      * pendiente de facturas) y CONPENRE (los ajustes recurrentes
+      * de generacion automatica, que ya llevan su propia fecha de
+      * proxima generacion) y avisa los que vencen dentro de los
+      * proximos dias que indique el operador, para cobrar o
+      * descontar a tiempo en vez de enterarse del vencimiento el
+      * mismo dia que ya paso. CONPEN en si (los ajustes ya
+      * generados, sin fecha de vencimiento propia) no entra en
+      * este aviso.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT      ASSIGN TO "FACT"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WFA-CLAVE
+                             FILE STATUS IS WFA-STATUS.
+           SELECT CONPENRE  ASSIGN TO "CONPENRE"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WCR-CLAVE
+                             FILE STATUS IS WCR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACT.
+       01  REG-FACT.
+           05  WFA-CLAVE.
+               10  WFA-CUENTA        PIC 9(06).
+               10  WFA-COMPROBANTE   PIC 9(08).
+           05  WFA-FEC-VENC          PIC 9(08).
+           05  WFA-SALDO             PIC S9(09)V99.
+           05  WFA-CANCELADO         PIC X(01).
+               88  WFA-ESTA-CANCELADO VALUE "S".
+
+       FD  CONPENRE.
+       01  REG-CONPENRE.
+           05  WCR-CLAVE.
+               10  WCR-CUENTA        PIC 9(06).
+               10  WCR-SECUENCIA     PIC 9(04).
+           05  WCR-CONCEPTO          PIC X(30).
+           05  WCR-IMPORTE           PIC S9(09)V99.
+           05  WCR-PERIODICIDAD-MESES PIC 9(02).
+           05  WCR-PROXIMA-GENERAC   PIC 9(08).
+           05  WCR-ACTIVO            PIC X(01).
+               88  WCR-ESTA-ACTIVO    VALUE "S".
+
+       WORKING-STORAGE SECTION.
+       77  WFA-STATUS                PIC X(02).
+       77  WCR-STATUS                PIC X(02).
+       77  WCV-DIAS-ANTICIPO-PARAM   PIC 9(03).
+       77  WCV-FECHA-HOY             PIC 9(08).
+       77  WCV-FECHA-LIMITE          PIC 9(08).
+       77  EOF-FACT                  PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-FACT        VALUE "S".
+       77  EOF-CONPENRE              PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-CONPENRE    VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       FACT-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON FACT.
+           DISPLAY "ERROR E/S FACT: " WFA-STATUS.
+       CONPENRE-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CONPENRE.
+           DISPLAY "ERROR E/S CONPENRE: " WCR-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-ALERTAR-FACT THRU 2000-ALERTAR-FACT-EXIT
+               UNTIL NO-HAY-MAS-FACT.
+           PERFORM 3000-ALERTAR-CONPENRE THRU 3000-ALERTAR-CONPENRE-EXIT
+               UNTIL NO-HAY-MAS-CONPENRE.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "DIAS DE ANTICIPO .........: "
+               LINE 10 POSITION 5.
+           ACCEPT WCV-DIAS-ANTICIPO-PARAM LINE 10 POSITION 34.
+           ACCEPT WCV-FECHA-HOY FROM DATE YYYYMMDD.
+           COMPUTE WCV-FECHA-LIMITE =
+               FUNCTION INTEGER-OF-DATE (WCV-FECHA-HOY) +
+               WCV-DIAS-ANTICIPO-PARAM.
+           COMPUTE WCV-FECHA-LIMITE =
+               FUNCTION DATE-OF-INTEGER (WCV-FECHA-LIMITE).
+           OPEN INPUT FACT.
+           OPEN INPUT CONPENRE.
+           READ FACT NEXT RECORD
+               AT END MOVE "S" TO EOF-FACT
+           END-READ.
+           READ CONPENRE NEXT RECORD
+               AT END MOVE "S" TO EOF-CONPENRE
+           END-READ.
+
+       2000-ALERTAR-FACT.
+           IF NOT WFA-ESTA-CANCELADO AND
+              WFA-FEC-VENC NOT < WCV-FECHA-HOY AND
+              WFA-FEC-VENC NOT > WCV-FECHA-LIMITE
+               DISPLAY "FACTURA " WFA-CUENTA "-" WFA-COMPROBANTE
+                   " VENCE " WFA-FEC-VENC
+                   " SALDO " WFA-SALDO
+           END-IF.
+           READ FACT NEXT RECORD
+               AT END MOVE "S" TO EOF-FACT
+           END-READ.
+       2000-ALERTAR-FACT-EXIT.
+           EXIT.
+
+       3000-ALERTAR-CONPENRE.
+           IF WCR-ESTA-ACTIVO AND
+              WCR-PROXIMA-GENERAC NOT < WCV-FECHA-HOY AND
+              WCR-PROXIMA-GENERAC NOT > WCV-FECHA-LIMITE
+               DISPLAY "AJUSTE RECURRENTE " WCR-CUENTA " "
+                   WCR-CONCEPTO
+                   " VENCE " WCR-PROXIMA-GENERAC
+                   " IMPORTE " WCR-IMPORTE
+           END-IF.
+           READ CONPENRE NEXT RECORD
+               AT END MOVE "S" TO EOF-CONPENRE
+           END-READ.
+       3000-ALERTAR-CONPENRE-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE FACT.
+           CLOSE CONPENRE.
+       9999-FINAL-EXIT.
+           EXIT.
