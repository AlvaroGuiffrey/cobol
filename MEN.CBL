@@ -25,9 +25,36 @@
            03  F-A          PIC X(4).
            03  F-B          PIC X(4).
            03  PAG          PIC X(4).
-           03  C1           PIC X.           
+           03  C1           PIC X.
            03  C2           PIC X.
            03  C3           PIC X.
+
+       01  WMN-MODO-VERIFICAR    PIC X(01) VALUE "V".
+       01  WMN-MODO-ALTA         PIC X(01) VALUE "A".
+       01  WMN-PROG-CONSULTA     PIC X(08).
+       01  WMN-AUTORIZADO        PIC X(01).
+       01  WMN-CLAVE-OPER.
+           03  WMN-EMP-OPER      PIC 9(04).
+           03  WMN-SUC-OPER      PIC 9(02).
+       01  WMN-CANT-PROGRAMAS    PIC 9(02) VALUE 0.
+       01  WMN-TABLA-PROGRAMAS.
+           03  WMN-NOMBRE-PROG   OCCURS 20 TIMES PIC X(08).
+
+       01  WMN-AUDIT-OPERADOR.
+           03  WMN-AUDIT-EMP     PIC 9(04).
+           03  WMN-AUDIT-SUC     PIC 9(02).
+           03  FILLER            PIC X(02) VALUE SPACES.
+       01  WMN-AUDIT-MENU-ORIGEN PIC X(08) VALUE "MEN".
+       01  WMN-AUDIT-OPCION      PIC X(03).
+
+       01  WMN-MODO-EMPRESUC     PIC X(01) VALUE "C".
+       01  WMN-SUC-PARAM         PIC 9(02).
+       01  WMN-RAZON-SOCIAL-SUC  PIC X(30).
+       01  WMN-CUIT-SUC          PIC 9(11).
+       01  WMN-PUNTO-VENTA-SUC   PIC 9(04).
+       01  WMN-ING-BRUTOS-SUC    PIC X(13).
+       01  WMN-DOMICILIO-SUC     PIC X(40).
+
        01  LAS-FECHAS.
            03  FECHA.
                05  ANO       PIC 99.
@@ -77,8 +104,20 @@
                 LINE 24 POSITION 15 SIZE 64 BLINK
                 ACCEPT QQ
                 GO TO C1.
-           DISPLAY RAZ-SOC-EMP LINE 10 POSITION 50 SIZE 30.       
-           READ CLAVES INVALID KEY DISPLAY 
+           DISPLAY RAZ-SOC-EMP LINE 10 POSITION 50 SIZE 30.
+           MOVE SUC TO WMN-SUC-PARAM.
+           CALL "EMPRESUC" USING WMN-MODO-EMPRESUC
+                                  WMN-SUC-PARAM
+                                  WMN-RAZON-SOCIAL-SUC
+                                  WMN-CUIT-SUC
+                                  WMN-PUNTO-VENTA-SUC
+                                  WMN-ING-BRUTOS-SUC
+                                  WMN-DOMICILIO-SUC
+           END-CALL.
+           IF WMN-RAZON-SOCIAL-SUC NOT = SPACES
+               DISPLAY WMN-RAZON-SOCIAL-SUC LINE 10 POSITION 50 SIZE 30
+           END-IF.
+           READ CLAVES INVALID KEY DISPLAY
              "No Tiene Estipuldas las Claves,Debe Cargarlas"
                  LINE 24 POSITION 15 SIZE 64
                   ACCEPT QQ
@@ -206,11 +245,63 @@
                     ON EXCEPTION CONDI MOVE 1 TO SW1.
            IF ESCAPE-X GO TO FINAL-X.
            IF TECLA = 0 GO TO FINAL-X.
-           IF TECLA = 1 GO TO CONTA.
-           IF TECLA = 2 GO TO CTACTE.   
-           IF TECLA = 3 GO TO IVA.
-           IF TECLA = 4 GO TO GESTION.
+           IF TECLA = 1
+               MOVE "CONTA" TO WMN-PROG-CONSULTA
+               PERFORM VERIFICAR-ACCESO-MENU
+               IF WMN-AUTORIZADO = "S" GO TO CONTA
+               ELSE GO TO MENU-GENERAL
+               END-IF.
+           IF TECLA = 2
+               MOVE "CTACTE" TO WMN-PROG-CONSULTA
+               PERFORM VERIFICAR-ACCESO-MENU
+               IF WMN-AUTORIZADO = "S" GO TO CTACTE
+               ELSE GO TO MENU-GENERAL
+               END-IF.
+           IF TECLA = 3
+               MOVE "IVA" TO WMN-PROG-CONSULTA
+               PERFORM VERIFICAR-ACCESO-MENU
+               IF WMN-AUTORIZADO = "S" GO TO IVA
+               ELSE GO TO MENU-GENERAL
+               END-IF.
+           IF TECLA = 4
+               MOVE "GESTION" TO WMN-PROG-CONSULTA
+               PERFORM VERIFICAR-ACCESO-MENU
+               IF WMN-AUTORIZADO = "S" GO TO GESTION
+               ELSE GO TO MENU-GENERAL
+               END-IF.
            GO TO MENU-GENERAL.
+
+      *    Consulta CLAVPERM con la empresa/sucursal ya validada
+      *    contra CLAVES (no hay clave por operador individual en
+      *    este sistema, solo una clave por sucursal) y el nombre
+      *    del submenu elegido; si no esta autorizado, se avisa y
+      *    se vuelve al menu general en vez de dejar pasar a
+      *    cualquiera con clave valida. CLAVPERM se da de alta por
+      *    sucursal desde el mantenimiento de CLAVES.
+       VERIFICAR-ACCESO-MENU.
+           MOVE EMP TO WMN-EMP-OPER.
+           MOVE SUC TO WMN-SUC-OPER.
+           MOVE "N" TO WMN-AUTORIZADO.
+           CALL "CLAVPERM" USING WMN-MODO-VERIFICAR
+                                  WMN-CLAVE-OPER
+                                  WMN-PROG-CONSULTA
+                                  WMN-AUTORIZADO
+                                  WMN-CANT-PROGRAMAS
+                                  WMN-TABLA-PROGRAMAS
+           END-CALL.
+           MOVE EMP TO WMN-AUDIT-EMP.
+           MOVE SUC TO WMN-AUDIT-SUC.
+           MOVE TECLA TO WMN-AUDIT-OPCION.
+           CALL "MENAUDIT" USING WMN-AUDIT-OPERADOR
+                                  WMN-AUDIT-MENU-ORIGEN
+                                  WMN-AUDIT-OPCION
+                                  WMN-PROG-CONSULTA
+           END-CALL.
+           IF WMN-AUTORIZADO NOT = "S"
+               DISPLAY "ACCESO NO AUTORIZADO PARA ESTA OPCION"
+                   LINE 24 POSITION 15 SIZE 64 BLINK
+               ACCEPT QQ
+           END-IF.
        
        CONTA.
            MOVE 0 TO TECLA.
