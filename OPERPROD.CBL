@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       OPERPROD.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Productividad consolidada por operador: recorre ARROPE
+      * (un renglon por operacion de cada operador) y acumula
+      * cantidad de operaciones e importe total por operador,
+      * en lugar de dejar que cada turno saque su propio parcial
+      * sin poder compararlos entre si.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARROPE    ASSIGN TO "ARROPE"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IS WAO-CLAVE
+                             FILE STATUS IS WAO-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARROPE.
+       01  REG-ARROPE.
+           05  WAO-CLAVE.
+               10  WAO-OPERADOR      PIC X(08).
+               10  WAO-SECUENCIA     PIC 9(06).
+           05  WAO-FECHA             PIC 9(08).
+           05  WAO-IMPORTE           PIC S9(09)V99.
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "OPERPROD".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WAO-STATUS                PIC X(02).
+       77  WOP-OPER-ANTERIOR         PIC X(08) VALUE SPACES.
+       77  WOP-CANT-OPER             PIC 9(06) VALUE 0.
+       77  WOP-TOTAL-OPER            PIC S9(09)V99 VALUE 0.
+       77  EOF-ARROPE                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-ARROPE      VALUE "S".
+
+       01  LIN-CABECERA.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(40) VALUE
+               "OPERADOR   CANT.OPER      TOTAL IMPORTE".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-OPERADOR            PIC X(08).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-CANTIDAD            PIC Z(5)9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-TOTAL               PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       ARROPE-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ARROPE.
+           DISPLAY "ERROR E/S ARROPE: " WAO-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+               UNTIL NO-HAY-MAS-ARROPE.
+           PERFORM 3000-IMPRIMIR-CORTE.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN INPUT ARROPE.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           WRITE LIN-LISTADO FROM LIN-CABECERA AFTER PAGE.
+           READ ARROPE NEXT RECORD
+               AT END MOVE "S" TO EOF-ARROPE
+           END-READ.
+           IF NOT NO-HAY-MAS-ARROPE
+               MOVE WAO-OPERADOR TO WOP-OPER-ANTERIOR
+           END-IF.
+
+       2000-PROCESAR.
+           IF WAO-OPERADOR NOT = WOP-OPER-ANTERIOR
+               PERFORM 3000-IMPRIMIR-CORTE
+               MOVE WAO-OPERADOR TO WOP-OPER-ANTERIOR
+               MOVE 0 TO WOP-CANT-OPER
+               MOVE 0 TO WOP-TOTAL-OPER
+           END-IF.
+           ADD 1 TO WOP-CANT-OPER.
+           ADD WAO-IMPORTE TO WOP-TOTAL-OPER.
+           READ ARROPE NEXT RECORD
+               AT END MOVE "S" TO EOF-ARROPE
+           END-READ.
+       2000-PROCESAR-EXIT.
+           EXIT.
+
+       3000-IMPRIMIR-CORTE.
+           IF WOP-CANT-OPER = 0
+               GO TO 3000-IMPRIMIR-CORTE-EXIT
+           END-IF.
+           MOVE WOP-OPER-ANTERIOR TO D-OPERADOR.
+           MOVE WOP-CANT-OPER     TO D-CANTIDAD.
+           MOVE WOP-TOTAL-OPER    TO D-TOTAL.
+           WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1.
+       3000-IMPRIMIR-CORTE-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE ARROPE.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
