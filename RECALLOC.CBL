@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       RECALLOC.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Imputacion de un recibo parcial contra varias facturas
+      * abiertas de FACT: aplica el importe cobrado a las
+      * facturas de la cuenta en orden de comprobante (las mas
+      * antiguas primero), cancelando las que se cubren por
+      * completo y dejando un saldo parcial en la primera que no
+      * alcanza a cubrirse. FACT
+      * se consulta solo en lectura; el detalle de lo aplicado a
+      * cada comprobante queda en FACTALOC para que el proceso de
+      * cancelacion de facturas lo vuelque sobre FACT, y el recibo
+      * en si queda registrado en ARRECOMP, en vez de dejarlo
+      * suelto sin aplicar. Se invoca por CALL desde RECIBOS al
+      * confirmar el cobro.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT      ASSIGN TO "FACT"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WFA-CLAVE
+                             ALTERNATE RECORD KEY IS WFA-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WFA-STATUS.
+           SELECT ARRECOMP  ASSIGN TO "ARRECOMP"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WAC-CLAVE
+                             FILE STATUS IS WAC-STATUS.
+           SELECT FACTALOC  ASSIGN TO "FACTALOC"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WFL-CLAVE
+                             FILE STATUS IS WFL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACT.
+       01  REG-FACT.
+           05  WFA-CLAVE.
+               10  WFA-CUENTA        PIC 9(06).
+               10  WFA-COMPROBANTE   PIC 9(08).
+           05  WFA-FEC-VENC          PIC 9(08).
+           05  WFA-SALDO             PIC S9(09)V99.
+           05  WFA-CANCELADO         PIC X(01).
+               88  WFA-ESTA-CANCELADO VALUE "S".
+
+       FD  ARRECOMP.
+       01  REG-ARRECOMP.
+           05  WAC-CLAVE.
+               10  WAC-CUENTA        PIC 9(06).
+               10  WAC-RECIBO        PIC 9(08).
+           05  WAC-IMPORTE-COBRADO   PIC S9(09)V99.
+           05  WAC-IMPORTE-APLICADO  PIC S9(09)V99.
+           05  WAC-FECHA             PIC 9(08).
+           05  WAC-APLICADO          PIC X(01).
+               88  WAC-TOTALMENTE-APLIC VALUE "S".
+
+       FD  FACTALOC.
+       01  REG-FACTALOC.
+           05  WFL-CLAVE.
+               10  WFL-CUENTA        PIC 9(06).
+               10  WFL-COMPROBANTE   PIC 9(08).
+               10  WFL-RECIBO        PIC 9(08).
+           05  WFL-IMPORTE-APLICADO  PIC S9(09)V99.
+           05  WFL-SALDO-RESULTANTE  PIC S9(09)V99.
+           05  WFL-QUEDA-CANCELADO   PIC X(01).
+               88  WFL-DEJA-CANCELADO VALUE "S".
+
+       WORKING-STORAGE SECTION.
+       77  WFA-STATUS                PIC X(02).
+       77  WAC-STATUS                PIC X(02).
+       77  WFL-STATUS                PIC X(02).
+       77  WRA-CUENTA-PARAM          PIC 9(06).
+       77  WRA-RECIBO-PARAM          PIC 9(08).
+       77  WRA-IMPORTE-PARAM         PIC S9(09)V99.
+       77  WRA-SALDO-DISPONIBLE      PIC S9(09)V99.
+       77  WRA-A-APLICAR             PIC S9(09)V99.
+       77  WRA-SALDO-FACT            PIC S9(09)V99.
+       77  WRA-QUEDA-CANCELADO       PIC X(01).
+       77  EOF-FACT                  PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-FACT        VALUE "S".
+
+       LINKAGE SECTION.
+       01  LK-CUENTA-PARAM           PIC 9(06).
+       01  LK-RECIBO-PARAM           PIC 9(08).
+       01  LK-IMPORTE-PARAM          PIC S9(09)V99.
+       01  LK-SALDO-SIN-APLICAR      PIC S9(09)V99.
+
+       PROCEDURE DIVISION USING LK-CUENTA-PARAM
+                                 LK-RECIBO-PARAM
+                                 LK-IMPORTE-PARAM
+                                 LK-SALDO-SIN-APLICAR.
+       DECLARATIVES.
+       FACT-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON FACT.
+           DISPLAY "ERROR E/S FACT: " WFA-STATUS.
+       ARRECOMP-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ARRECOMP.
+           DISPLAY "ERROR E/S ARRECOMP: " WAC-STATUS.
+       FACTALOC-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON FACTALOC.
+           DISPLAY "ERROR E/S FACTALOC: " WFL-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-APLICAR THRU 2000-APLICAR-EXIT
+               UNTIL NO-HAY-MAS-FACT OR WRA-SALDO-DISPONIBLE <= 0.
+           PERFORM 3000-GRABAR-RECIBO.
+           PERFORM 9999-FINAL.
+           MOVE WRA-SALDO-DISPONIBLE TO LK-SALDO-SIN-APLICAR.
+           GOBACK.
+
+       1000-INICIAL.
+           MOVE LK-CUENTA-PARAM  TO WRA-CUENTA-PARAM.
+           MOVE LK-RECIBO-PARAM  TO WRA-RECIBO-PARAM.
+           MOVE LK-IMPORTE-PARAM TO WRA-IMPORTE-PARAM.
+           MOVE WRA-IMPORTE-PARAM TO WRA-SALDO-DISPONIBLE.
+           OPEN INPUT FACT.
+           OPEN I-O ARRECOMP.
+           IF WAC-STATUS = "35"
+               CLOSE ARRECOMP
+               OPEN OUTPUT ARRECOMP
+               CLOSE ARRECOMP
+               OPEN I-O ARRECOMP
+           END-IF.
+           OPEN I-O FACTALOC.
+           IF WFL-STATUS = "35"
+               CLOSE FACTALOC
+               OPEN OUTPUT FACTALOC
+               CLOSE FACTALOC
+               OPEN I-O FACTALOC
+           END-IF.
+           MOVE WRA-CUENTA-PARAM TO WFA-CUENTA.
+           START FACT KEY IS NOT LESS THAN WFA-CUENTA
+               INVALID KEY MOVE "S" TO EOF-FACT
+           END-START.
+
+       2000-APLICAR.
+           READ FACT NEXT RECORD
+               AT END MOVE "S" TO EOF-FACT
+           END-READ.
+           IF NO-HAY-MAS-FACT
+              OR WFA-CUENTA NOT = WRA-CUENTA-PARAM
+               MOVE "S" TO EOF-FACT
+               GO TO 2000-APLICAR-EXIT
+           END-IF.
+           IF WFA-ESTA-CANCELADO
+               GO TO 2000-APLICAR
+           END-IF.
+
+           MOVE WFA-SALDO TO WRA-SALDO-FACT.
+           IF WRA-SALDO-DISPONIBLE >= WRA-SALDO-FACT
+               MOVE WRA-SALDO-FACT TO WRA-A-APLICAR
+               MOVE "S" TO WRA-QUEDA-CANCELADO
+               MOVE 0 TO WRA-SALDO-FACT
+           ELSE
+               MOVE WRA-SALDO-DISPONIBLE TO WRA-A-APLICAR
+               MOVE "N" TO WRA-QUEDA-CANCELADO
+               SUBTRACT WRA-A-APLICAR FROM WRA-SALDO-FACT
+           END-IF.
+           SUBTRACT WRA-A-APLICAR FROM WRA-SALDO-DISPONIBLE.
+
+           MOVE WFA-CUENTA         TO WFL-CUENTA.
+           MOVE WFA-COMPROBANTE    TO WFL-COMPROBANTE.
+           MOVE WRA-RECIBO-PARAM   TO WFL-RECIBO.
+           MOVE WRA-A-APLICAR      TO WFL-IMPORTE-APLICADO.
+           MOVE WRA-SALDO-FACT     TO WFL-SALDO-RESULTANTE.
+           MOVE WRA-QUEDA-CANCELADO TO WFL-QUEDA-CANCELADO.
+           WRITE REG-FACTALOC
+               INVALID KEY REWRITE REG-FACTALOC
+                   INVALID KEY DISPLAY "NO PUDO GRABAR FACTALOC"
+           END-WRITE.
+           DISPLAY "APLICADO " WRA-A-APLICAR " A FACT "
+               WFA-COMPROBANTE.
+       2000-APLICAR-EXIT.
+           EXIT.
+
+       3000-GRABAR-RECIBO.
+           MOVE WRA-CUENTA-PARAM  TO WAC-CUENTA.
+           MOVE WRA-RECIBO-PARAM  TO WAC-RECIBO.
+           MOVE WRA-IMPORTE-PARAM TO WAC-IMPORTE-COBRADO.
+           SUBTRACT WRA-SALDO-DISPONIBLE FROM WRA-IMPORTE-PARAM
+               GIVING WAC-IMPORTE-APLICADO.
+           ACCEPT WAC-FECHA FROM DATE YYYYMMDD.
+           IF WRA-SALDO-DISPONIBLE = 0
+               MOVE "S" TO WAC-APLICADO
+           ELSE
+               MOVE "N" TO WAC-APLICADO
+           END-IF.
+           WRITE REG-ARRECOMP
+               INVALID KEY REWRITE REG-ARRECOMP
+                   INVALID KEY DISPLAY "NO PUDO GRABAR ARRECOMP"
+           END-WRITE.
+           IF WRA-SALDO-DISPONIBLE > 0
+               DISPLAY "SALDO SIN APLICAR: " WRA-SALDO-DISPONIBLE
+           END-IF.
+
+       9999-FINAL.
+           CLOSE FACT.
+           CLOSE ARRECOMP.
+           CLOSE FACTALOC.
+       9999-FINAL-EXIT.
+           EXIT.
