@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       STKTRANS.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Transferencia de stock entre sucursales: descuenta del
+      * STOCKSUC de la sucursal origen y acredita en el STOCKSUC de
+      * la sucursal destino para el mismo articulo, dejando un
+      * registro en TRANSTOC para poder auditar cada movimiento,
+      * en vez de editar ambos stocks a mano en dos pantallas.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCKSUC  ASSIGN TO "STOCKSUC"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WSS-CLAVE
+                             FILE STATUS IS WSS-STATUS.
+           SELECT TRANSTOC  ASSIGN TO "TRANSTOC"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WTT-CLAVE
+                             FILE STATUS IS WTT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCKSUC.
+       01  REG-STOCKSUC.
+           05  WSS-CLAVE.
+               10  WSS-SUCURSAL      PIC 9(02).
+               10  WSS-ARTICULO      PIC 9(06).
+           05  WSS-CANT-ACTUAL       PIC S9(07)V99.
+
+       FD  TRANSTOC.
+       01  REG-TRANSTOC.
+           05  WTT-CLAVE.
+               10  WTT-FECHA         PIC 9(08).
+               10  WTT-SECUENCIA     PIC 9(06).
+           05  WTT-SUC-ORIGEN        PIC 9(02).
+           05  WTT-SUC-DESTINO       PIC 9(02).
+           05  WTT-ARTICULO          PIC 9(06).
+           05  WTT-CANTIDAD          PIC S9(07)V99.
+           05  WTT-OPERADOR          PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       77  WSS-STATUS                PIC X(02).
+       77  WTT-STATUS                PIC X(02).
+       77  WTR-SUC-ORIGEN-PARAM      PIC 9(02).
+       77  WTR-SUC-DESTINO-PARAM     PIC 9(02).
+       77  WTR-ARTICULO-PARAM        PIC 9(06).
+       77  WTR-CANTIDAD-PARAM        PIC S9(07)V99.
+       77  WTR-OPERADOR-PARAM        PIC X(08).
+       77  WTR-SECUENCIA-HOY         PIC 9(06) VALUE 0.
+       77  WTR-ERROR                PIC X(01) VALUE "N".
+           88  WTR-HUBO-ERROR         VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       STOCKSUC-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON STOCKSUC.
+           DISPLAY "ERROR E/S STOCKSUC: " WSS-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-VALIDAR.
+           IF NOT WTR-HUBO-ERROR
+               PERFORM 3000-DESCONTAR-ORIGEN
+               PERFORM 4000-ACREDITAR-DESTINO
+               PERFORM 5000-REGISTRAR-MOVIMIENTO
+           END-IF.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "SUCURSAL ORIGEN .: " LINE 10 POSITION 5.
+           ACCEPT WTR-SUC-ORIGEN-PARAM LINE 10 POSITION 25.
+           DISPLAY "SUCURSAL DESTINO : " LINE 11 POSITION 5.
+           ACCEPT WTR-SUC-DESTINO-PARAM LINE 11 POSITION 25.
+           DISPLAY "ARTICULO ........: " LINE 12 POSITION 5.
+           ACCEPT WTR-ARTICULO-PARAM LINE 12 POSITION 25.
+           DISPLAY "CANTIDAD ........: " LINE 13 POSITION 5.
+           ACCEPT WTR-CANTIDAD-PARAM LINE 13 POSITION 25.
+           DISPLAY "OPERADOR ........: " LINE 14 POSITION 5.
+           ACCEPT WTR-OPERADOR-PARAM LINE 14 POSITION 25.
+           OPEN I-O STOCKSUC.
+           OPEN I-O TRANSTOC.
+           IF WTT-STATUS = "35"
+               CLOSE TRANSTOC
+               OPEN OUTPUT TRANSTOC
+               CLOSE TRANSTOC
+               OPEN I-O TRANSTOC
+           END-IF.
+
+       2000-VALIDAR.
+           IF WTR-SUC-ORIGEN-PARAM = WTR-SUC-DESTINO-PARAM
+               DISPLAY "SUCURSAL ORIGEN Y DESTINO IGUALES"
+               MOVE "S" TO WTR-ERROR
+               GO TO 2000-VALIDAR-EXIT
+           END-IF.
+
+           MOVE WTR-SUC-ORIGEN-PARAM TO WSS-SUCURSAL.
+           MOVE WTR-ARTICULO-PARAM   TO WSS-ARTICULO.
+           READ STOCKSUC KEY IS WSS-CLAVE
+               INVALID KEY
+                   DISPLAY "ARTICULO NO EXISTE EN SUCURSAL ORIGEN"
+                   MOVE "S" TO WTR-ERROR
+           END-READ.
+           IF NOT WTR-HUBO-ERROR
+              AND WSS-CANT-ACTUAL < WTR-CANTIDAD-PARAM
+               DISPLAY "STOCK INSUFICIENTE EN SUCURSAL ORIGEN"
+               MOVE "S" TO WTR-ERROR
+           END-IF.
+       2000-VALIDAR-EXIT.
+           EXIT.
+
+       3000-DESCONTAR-ORIGEN.
+           MOVE WTR-SUC-ORIGEN-PARAM TO WSS-SUCURSAL.
+           MOVE WTR-ARTICULO-PARAM   TO WSS-ARTICULO.
+           READ STOCKSUC KEY IS WSS-CLAVE
+               INVALID KEY DISPLAY "NO SE PUDO RELEER ORIGEN"
+           END-READ.
+           SUBTRACT WTR-CANTIDAD-PARAM FROM WSS-CANT-ACTUAL.
+           REWRITE REG-STOCKSUC
+               INVALID KEY DISPLAY "NO PUDO ACTUALIZAR ORIGEN"
+           END-REWRITE.
+
+       4000-ACREDITAR-DESTINO.
+           MOVE WTR-SUC-DESTINO-PARAM TO WSS-SUCURSAL.
+           MOVE WTR-ARTICULO-PARAM    TO WSS-ARTICULO.
+           READ STOCKSUC KEY IS WSS-CLAVE
+               INVALID KEY
+                   MOVE 0 TO WSS-CANT-ACTUAL
+           END-READ.
+           ADD WTR-CANTIDAD-PARAM TO WSS-CANT-ACTUAL.
+           REWRITE REG-STOCKSUC
+               INVALID KEY
+                   WRITE REG-STOCKSUC
+                       INVALID KEY DISPLAY "NO PUDO ALTA DESTINO"
+                   END-WRITE
+           END-REWRITE.
+
+       5000-REGISTRAR-MOVIMIENTO.
+           ADD 1 TO WTR-SECUENCIA-HOY.
+           ACCEPT WTT-FECHA FROM DATE YYYYMMDD.
+           MOVE WTR-SECUENCIA-HOY     TO WTT-SECUENCIA.
+           MOVE WTR-SUC-ORIGEN-PARAM  TO WTT-SUC-ORIGEN.
+           MOVE WTR-SUC-DESTINO-PARAM TO WTT-SUC-DESTINO.
+           MOVE WTR-ARTICULO-PARAM    TO WTT-ARTICULO.
+           MOVE WTR-CANTIDAD-PARAM    TO WTT-CANTIDAD.
+           MOVE WTR-OPERADOR-PARAM    TO WTT-OPERADOR.
+           WRITE REG-TRANSTOC
+               INVALID KEY DISPLAY "NO PUDO GRABAR TRANSTOC"
+           END-WRITE.
+
+       9999-FINAL.
+           CLOSE STOCKSUC.
+           CLOSE TRANSTOC.
+       9999-FINAL-EXIT.
+           EXIT.
