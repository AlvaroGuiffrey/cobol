@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CPJURIS.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Jurisdiccion de IIBB por codigo postal: mantiene CPJURIS
+      * (codigo postal -> jurisdiccion) y, dado un comprobante de
+      * RES127, resuelve la jurisdiccion de la cuenta a partir de
+      * su codigo postal para poder prorratear el coeficiente de
+      * IIBB sin depender de que el operador la tipee a mano. La
+      * jurisdiccion resuelta se guarda en CUENJURI (propia de
+      * este programa) en vez de reescribir CUENTA, que solo se
+      * consulta para obtener el codigo postal de la cuenta. La
+      * clave de CUENTA y su alternativa por numero de cuenta
+      * reproducen la compuesta EMP-CTA+SUC-CTA+RUBRO-CTA+CUENTA+
+      * SUB-CUENTA que usa LSAL-ALF.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPJURIS   ASSIGN TO "CPJURIS"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCJ-COD-POSTAL
+                             FILE STATUS IS WCJ-STATUS.
+           SELECT CUENTA    ASSIGN TO "CUENTA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCU-CLAVE
+                             ALTERNATE RECORD KEY IS WCU-CUENTA
+                                 WITH DUPLICATES
+                             FILE STATUS IS WCU-STATUS.
+           SELECT CUENJURI  ASSIGN TO "CUENJURI"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCN-CUENTA
+                             FILE STATUS IS WCN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPJURIS.
+       01  REG-CPJURIS.
+           05  WCJ-COD-POSTAL        PIC X(08).
+           05  WCJ-JURISDICCION      PIC X(02).
+           05  WCJ-DESCRIPCION       PIC X(30).
+
+       FD  CUENTA.
+       01  REG-CUENTA.
+           05  WCU-CLAVE.
+               10  WCU-EMP-CTA       PIC 9(04).
+               10  WCU-SUC-CTA       PIC 9(02).
+               10  WCU-RUBRO-CTA     PIC 9(06).
+               10  WCU-CUENTA        PIC 9(06).
+               10  WCU-SUB-CUENTA    PIC 9(02).
+           05  WCU-NOMBRE-C          PIC X(28).
+           05  WCU-COD-POSTAL        PIC X(08).
+
+       FD  CUENJURI.
+       01  REG-CUENJURI.
+           05  WCN-CUENTA            PIC 9(06).
+           05  WCN-JURISDICCION      PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       77  WCJ-STATUS                PIC X(02).
+       77  WCU-STATUS                PIC X(02).
+       77  WCN-STATUS                PIC X(02).
+       77  WCJ-CUENTA-PARAM          PIC 9(06).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       CPJURIS-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CPJURIS.
+           DISPLAY "ERROR E/S CPJURIS: " WCJ-STATUS.
+       CUENTA-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CUENTA.
+           DISPLAY "ERROR E/S CUENTA: " WCU-STATUS.
+       CUENJURI-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CUENJURI.
+           DISPLAY "ERROR E/S CUENJURI: " WCN-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-RESOLVER-JURISDICCION.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "CUENTA ...........: " LINE 10 POSITION 5.
+           ACCEPT WCJ-CUENTA-PARAM LINE 10 POSITION 26.
+           OPEN INPUT CPJURIS.
+           OPEN INPUT CUENTA.
+           OPEN I-O CUENJURI.
+           IF WCN-STATUS = "35"
+               CLOSE CUENJURI
+               OPEN OUTPUT CUENJURI
+               CLOSE CUENJURI
+               OPEN I-O CUENJURI
+           END-IF.
+
+       2000-RESOLVER-JURISDICCION.
+           MOVE WCJ-CUENTA-PARAM TO WCU-CUENTA.
+           READ CUENTA KEY IS WCU-CUENTA
+               INVALID KEY
+                   DISPLAY "CUENTA INEXISTENTE"
+                   GO TO 2000-RESOLVER-JURISDICCION-EXIT
+           END-READ.
+           MOVE WCU-COD-POSTAL TO WCJ-COD-POSTAL.
+           READ CPJURIS KEY IS WCJ-COD-POSTAL
+               INVALID KEY
+                   DISPLAY "CODIGO POSTAL SIN JURISDICCION ASIGNADA"
+                   GO TO 2000-RESOLVER-JURISDICCION-EXIT
+           END-READ.
+           MOVE WCJ-CUENTA-PARAM  TO WCN-CUENTA.
+           MOVE WCJ-JURISDICCION  TO WCN-JURISDICCION.
+           WRITE REG-CUENJURI
+               INVALID KEY REWRITE REG-CUENJURI
+                   INVALID KEY DISPLAY "NO PUDO ACTUALIZAR CUENJURI"
+           END-WRITE.
+           DISPLAY "JURISDICCION ASIGNADA: " WCJ-JURISDICCION
+               " - " WCJ-DESCRIPCION.
+       2000-RESOLVER-JURISDICCION-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE CPJURIS.
+           CLOSE CUENTA.
+           CLOSE CUENJURI.
+       9999-FINAL-EXIT.
+           EXIT.
