@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ARQCAJA.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Arqueo de caja con conteo de billetes/monedas: el cajero
+      * tipea la cantidad de cada denominacion, el programa
+      * calcula el efectivo contado y lo compara contra el
+      * efectivo facturado en CAP-CAJA, dejando la diferencia
+      * (faltante o sobrante) grabada en ARQUEO, en vez de que
+      * el cierre de turno se limite al total que dice el sistema.
+      * Se invoca por CALL desde CAP-CAJA al cerrar el turno.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPCAJA   ASSIGN TO "CAPCAJA"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCC-TURNO
+                             FILE STATUS IS WCC-STATUS.
+           SELECT ARQUEO    ASSIGN TO "ARQUEO"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WAR-TURNO
+                             FILE STATUS IS WAR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAPCAJA.
+       01  REG-CAPCAJA.
+           05  WCC-TURNO             PIC 9(02).
+           05  WCC-EFECTIVO-FACT     PIC S9(09)V99.
+
+       FD  ARQUEO.
+       01  REG-ARQUEO.
+           05  WAR-TURNO             PIC 9(02).
+           05  WAR-EFECTIVO-CONTADO  PIC S9(09)V99.
+           05  WAR-EFECTIVO-FACT     PIC S9(09)V99.
+           05  WAR-DIFERENCIA        PIC S9(09)V99.
+           05  WAR-FECHA             PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  WCC-STATUS                PIC X(02).
+       77  WAR-STATUS                PIC X(02).
+       77  WAQ-TURNO-PARAM           PIC 9(02).
+       77  WAQ-EFECTIVO-CONTADO      PIC S9(09)V99 VALUE 0.
+       01  WAQ-TABLA-BILLETES.
+           05  WAQ-DENOMINACION      OCCURS 8 TIMES
+                                     INDEXED BY WAQ-IX.
+               10  WAQ-CANT-BILLETE  PIC 9(05).
+               10  WAQ-VALOR-BILLETE PIC 9(06).
+
+       LINKAGE SECTION.
+       01  LK-TURNO-PARAM            PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-TURNO-PARAM.
+       DECLARATIVES.
+       CAPCAJA-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CAPCAJA.
+           DISPLAY "ERROR E/S CAPCAJA: " WCC-STATUS.
+       ARQUEO-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ARQUEO.
+           DISPLAY "ERROR E/S ARQUEO: " WAR-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-CONTAR-DENOMINACIONES.
+           PERFORM 3000-COMPARAR-Y-GRABAR.
+           PERFORM 9999-FINAL.
+           GOBACK.
+
+       1000-INICIAL.
+           MOVE 1000 TO WAQ-VALOR-BILLETE (1).
+           MOVE  500 TO WAQ-VALOR-BILLETE (2).
+           MOVE  200 TO WAQ-VALOR-BILLETE (3).
+           MOVE  100 TO WAQ-VALOR-BILLETE (4).
+           MOVE   50 TO WAQ-VALOR-BILLETE (5).
+           MOVE   20 TO WAQ-VALOR-BILLETE (6).
+           MOVE   10 TO WAQ-VALOR-BILLETE (7).
+           MOVE    5 TO WAQ-VALOR-BILLETE (8).
+           MOVE LK-TURNO-PARAM TO WAQ-TURNO-PARAM.
+           DISPLAY "TURNO ............: " LINE 10 POSITION 5.
+           DISPLAY WAQ-TURNO-PARAM LINE 10 POSITION 26.
+           OPEN INPUT CAPCAJA.
+           OPEN I-O ARQUEO.
+           IF WAR-STATUS = "35"
+               CLOSE ARQUEO
+               OPEN OUTPUT ARQUEO
+               CLOSE ARQUEO
+               OPEN I-O ARQUEO
+           END-IF.
+
+       2000-CONTAR-DENOMINACIONES.
+           PERFORM VARYING WAQ-IX FROM 1 BY 1 UNTIL WAQ-IX > 8
+               DISPLAY "CANTIDAD DE BILLETES DE $"
+                   WAQ-VALOR-BILLETE (WAQ-IX) ": "
+                   LINE (9 + WAQ-IX) POSITION 5
+               ACCEPT WAQ-CANT-BILLETE (WAQ-IX)
+                   LINE (9 + WAQ-IX) POSITION 45
+               COMPUTE WAQ-EFECTIVO-CONTADO =
+                   WAQ-EFECTIVO-CONTADO +
+                   (WAQ-CANT-BILLETE (WAQ-IX) * WAQ-VALOR-BILLETE
+                       (WAQ-IX))
+           END-PERFORM.
+
+       3000-COMPARAR-Y-GRABAR.
+           MOVE WAQ-TURNO-PARAM TO WCC-TURNO.
+           READ CAPCAJA KEY IS WCC-TURNO
+               INVALID KEY
+                   DISPLAY "TURNO SIN CIERRE DE CAJA"
+                   MOVE 0 TO WCC-EFECTIVO-FACT
+           END-READ.
+           MOVE WAQ-TURNO-PARAM       TO WAR-TURNO.
+           MOVE WAQ-EFECTIVO-CONTADO  TO WAR-EFECTIVO-CONTADO.
+           MOVE WCC-EFECTIVO-FACT     TO WAR-EFECTIVO-FACT.
+           SUBTRACT WCC-EFECTIVO-FACT FROM WAQ-EFECTIVO-CONTADO
+               GIVING WAR-DIFERENCIA.
+           ACCEPT WAR-FECHA FROM DATE YYYYMMDD.
+           WRITE REG-ARQUEO
+               INVALID KEY REWRITE REG-ARQUEO
+                   INVALID KEY DISPLAY "NO PUDO GRABAR ARQUEO"
+           END-WRITE.
+           DISPLAY "EFECTIVO CONTADO .: " WAR-EFECTIVO-CONTADO.
+           DISPLAY "EFECTIVO FACTURADO: " WAR-EFECTIVO-FACT.
+           DISPLAY "DIFERENCIA .......: " WAR-DIFERENCIA.
+
+       9999-FINAL.
+           CLOSE CAPCAJA.
+           CLOSE ARQUEO.
+       9999-FINAL-EXIT.
+           EXIT.
