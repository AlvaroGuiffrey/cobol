@@ -17,6 +17,13 @@
        COPY "CPOSTAL.SEL".
        COPY "IMP02.SEL".
        COPY "PANTA.SEL".
+      *...............................(JURISDICCION DE IIBB, armada
+      * por CPJURIS a partir del codigo postal de la cuenta)
+           SELECT CUENJURI  ASSIGN TO "CUENJURI"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCN-CUENTA
+                             FILE STATUS IS WCN-STATUS.
        DATA DIVISION.
        FILE SECTION.
       *...............................(*.REG)
@@ -26,6 +33,10 @@
        COPY "CPOSTAL.REG".
        COPY "IMP02.REG".
        COPY "PANTA.REG".
+       FD  CUENJURI.
+       01  REG-CUENJURI.
+           05  WCN-CUENTA            PIC 9(06).
+           05  WCN-JURISDICCION      PIC X(02).
        WORKING-STORAGE SECTION.
       *...............................(ROTULO DE IMPRESION)
        COPY "ROT132.IMP".
@@ -97,6 +108,8 @@
              03 COD-LOCA-ED   PIC 9999.
              03 FILLER        PIC X(2) VALUE ")".
              03 LOCA-ED       PIC X(30).
+             03 FILLER        PIC X(9) VALUE " JURISD: ".
+             03 JURIS-ED      PIC X(02).
           02 TIT-9.
              03 FILLER        PIC X(10) VALUE SPACES.
              03 FILLER        PIC X(9) VALUE "PERIODO: ".
@@ -178,7 +191,8 @@
              03 MES-C-EDI PIC 99/.
              03 ANO-C-EDI PIC 99.
           02 XX           PIC X.
-       COPY "VARIOS.WOR".    
+          02 WCN-STATUS   PIC X(02).
+       COPY "VARIOS.WOR".
        COPY "CLAVES.WOR".
        COPY "ABREV.WOR".
        PROCEDURE DIVISION.
@@ -189,6 +203,9 @@
        COPY "CUENTA.ERR".
        COPY "CPOSTAL.ERR".
        COPY "IMP02.ERR".
+       CUENJURI-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CUENJURI.
+           DISPLAY "ERROR E/S CUENJURI: " WCN-STATUS.
        END DECLARATIVES.
        PROGRAMA SECTION.
        ABRO.
@@ -484,9 +501,14 @@
            MOVE COD-LOCA TO C-POS.
            READ CPOSTAL INVALID KEY MOVE SPACES TO NOM-POSTAL.
            CLOSE CPOSTAL.
+           MOVE CUE-RES TO WCN-CUENTA.
+           OPEN INPUT CUENJURI.
+           READ CUENJURI INVALID KEY MOVE SPACES TO WCN-JURISDICCION.
+           CLOSE CUENJURI.
            MOVE DIRE TO DIRE-ED.
            MOVE COD-LOCA TO COD-LOCA-ED.
            MOVE NOM-POSTAL TO LOCA-ED.
+           MOVE WCN-JURISDICCION TO JURIS-ED.
            IF CAT-RES = 2 MOVE "NO INSCRIPTO" TO I-BRU-RES-ED.
            WRITE LIN-IMP02 FROM TIT-8 AFTER 1.
            ADD 1 TO CONT-R.
