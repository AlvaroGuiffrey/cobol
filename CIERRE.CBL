@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CIERRE.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Checklist de cierre mensual: CIERREME guarda, por periodo
+      * (AAAAMM), el estado de cada paso obligatorio del cierre
+      * (conciliacion bancaria, valuacion de stock, DDJJ IIBB,
+      * etc). El periodo no queda marcado como cerrado hasta que
+      * todos los pasos esten marcados hechos, para no repetir el
+      * problema de cerrar un mes con algo pendiente porque nadie
+      * se acordaba de la lista completa. Este programa no ejecuta
+      * los pasos (RESCTA/GENESALD/DDJJ127/LIBIVA/NOTADEB/
+      * RECARGOS/BAJAMOV/BORRAMOV siguen corriendo cada uno por su
+      * cuenta, como siempre) ni detecta fallas de esos procesos;
+      * solo lleva el registro de cuales ya se hicieron para ese
+      * periodo y bloquea el cierre mientras falte alguno.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIERREME  ASSIGN TO "CIERREME"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCI-PERIODO
+                             FILE STATUS IS WCI-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIERREME.
+       01  REG-CIERREME.
+           05  WCI-PERIODO           PIC 9(06).
+           05  WCI-PASO-TABLA         OCCURS 10 TIMES
+                                       INDEXED BY WCI-IX.
+               10  WCI-PASO-DESCRIP   PIC X(30).
+               10  WCI-PASO-HECHO     PIC X(01).
+                   88  WCI-PASO-ESTA-HECHO VALUE "S".
+           05  WCI-CERRADO           PIC X(01).
+               88  WCI-ESTA-CERRADO   VALUE "S".
+           05  WCI-FECHA-CIERRE      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  WCI-STATUS                PIC X(02).
+       77  WCC-PERIODO-PARAM         PIC 9(06).
+       77  WCC-PASO-NUMERO-PARAM     PIC 9(02).
+       77  WCC-CANT-PENDIENTES       PIC 9(02) VALUE 0.
+       77  WCC-OPCION-PARAM          PIC X(01).
+
+       01  WCC-PASOS-ESTANDAR.
+           05  FILLER                PIC X(30) VALUE
+               "CONCILIACION BANCARIA".
+           05  FILLER                PIC X(30) VALUE
+               "VALUACION DE STOCK".
+           05  FILLER                PIC X(30) VALUE
+               "DDJJ IIBB / ARBA".
+           05  FILLER                PIC X(30) VALUE
+               "CONTROL LIBIVA VS MOVI".
+           05  FILLER                PIC X(30) VALUE
+               "AGING DE CARTERA".
+           05  FILLER                PIC X(30) VALUE
+               "ARQUEO DE CAJAS".
+           05  FILLER                PIC X(30) VALUE
+               "BACKUP DE FIN DE MES".
+           05  FILLER                PIC X(30) VALUE SPACES.
+           05  FILLER                PIC X(30) VALUE SPACES.
+           05  FILLER                PIC X(30) VALUE SPACES.
+       01  WCC-PASOS-ESTANDAR-TABLA REDEFINES WCC-PASOS-ESTANDAR.
+           05  WCC-PASO-ESTANDAR     OCCURS 10 TIMES
+                                      PIC X(30).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       CIERREME-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CIERREME.
+           DISPLAY "ERROR E/S CIERREME: " WCI-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           EVALUATE WCC-OPCION-PARAM
+               WHEN "M"
+                   PERFORM 2000-MARCAR-PASO
+               WHEN "C"
+                   PERFORM 3000-INTENTAR-CERRAR
+               WHEN OTHER
+                   PERFORM 4000-LISTAR-ESTADO
+           END-EVALUATE.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "PERIODO AAAAMM ............: "
+               LINE 10 POSITION 5.
+           ACCEPT WCC-PERIODO-PARAM LINE 10 POSITION 36.
+           DISPLAY "OPCION M=MARCAR C=CERRAR L=LISTAR : "
+               LINE 11 POSITION 5.
+           ACCEPT WCC-OPCION-PARAM LINE 11 POSITION 42.
+           OPEN I-O CIERREME.
+           MOVE WCC-PERIODO-PARAM TO WCI-PERIODO.
+           READ CIERREME KEY IS WCI-PERIODO
+               INVALID KEY PERFORM 1100-ALTA-PERIODO
+           END-READ.
+
+       1100-ALTA-PERIODO.
+           MOVE WCC-PERIODO-PARAM TO WCI-PERIODO.
+           PERFORM VARYING WCI-IX FROM 1 BY 1
+               UNTIL WCI-IX > 10
+               MOVE WCC-PASO-ESTANDAR (WCI-IX)
+                   TO WCI-PASO-DESCRIP (WCI-IX)
+               MOVE "N" TO WCI-PASO-HECHO (WCI-IX)
+           END-PERFORM.
+           MOVE "N" TO WCI-CERRADO.
+           MOVE 0 TO WCI-FECHA-CIERRE.
+           WRITE REG-CIERREME
+               INVALID KEY DISPLAY "NO PUDO GRABAR CIERREME"
+           END-WRITE.
+
+       2000-MARCAR-PASO.
+           DISPLAY "NUMERO DE PASO (1-10) .....: "
+               LINE 12 POSITION 5.
+           ACCEPT WCC-PASO-NUMERO-PARAM LINE 12 POSITION 36.
+           IF WCC-PASO-NUMERO-PARAM < 1 OR
+              WCC-PASO-NUMERO-PARAM > 10
+               DISPLAY "PASO FUERA DE RANGO"
+               GO TO 2000-MARCAR-PASO-EXIT
+           END-IF.
+           SET WCI-IX TO WCC-PASO-NUMERO-PARAM.
+           MOVE "S" TO WCI-PASO-HECHO (WCI-IX).
+           REWRITE REG-CIERREME
+               INVALID KEY DISPLAY "NO PUDO ACTUALIZAR CIERREME"
+           END-REWRITE.
+           DISPLAY "PASO " WCC-PASO-NUMERO-PARAM " MARCADO COMO HECHO".
+       2000-MARCAR-PASO-EXIT.
+           EXIT.
+
+       3000-INTENTAR-CERRAR.
+           MOVE 0 TO WCC-CANT-PENDIENTES.
+           PERFORM VARYING WCI-IX FROM 1 BY 1
+               UNTIL WCI-IX > 10
+               IF WCI-PASO-DESCRIP (WCI-IX) NOT = SPACES
+                  AND NOT WCI-PASO-ESTA-HECHO (WCI-IX)
+                   ADD 1 TO WCC-CANT-PENDIENTES
+                   DISPLAY "PENDIENTE: " WCI-PASO-DESCRIP (WCI-IX)
+               END-IF
+           END-PERFORM.
+           IF WCC-CANT-PENDIENTES > 0
+               DISPLAY "NO SE PUEDE CERRAR: QUEDAN PASOS PENDIENTES"
+           ELSE
+               MOVE "S" TO WCI-CERRADO
+               ACCEPT WCI-FECHA-CIERRE FROM DATE YYYYMMDD
+               REWRITE REG-CIERREME
+                   INVALID KEY DISPLAY "NO PUDO CERRAR CIERREME"
+               END-REWRITE
+               DISPLAY "PERIODO CERRADO"
+           END-IF.
+
+       4000-LISTAR-ESTADO.
+           PERFORM VARYING WCI-IX FROM 1 BY 1
+               UNTIL WCI-IX > 10
+               IF WCI-PASO-DESCRIP (WCI-IX) NOT = SPACES
+                   DISPLAY WCI-IX " - " WCI-PASO-DESCRIP (WCI-IX)
+                       " - " WCI-PASO-HECHO (WCI-IX)
+               END-IF
+           END-PERFORM.
+           IF WCI-ESTA-CERRADO
+               DISPLAY "PERIODO CERRADO EL " WCI-FECHA-CIERRE
+           ELSE
+               DISPLAY "PERIODO ABIERTO"
+           END-IF.
+
+       9999-FINAL.
+           CLOSE CIERREME.
+       9999-FINAL-EXIT.
+           EXIT.
