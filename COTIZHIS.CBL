@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       COTIZHIS.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Historico de cotizaciones por moneda, con alta de cada
+      * cambio de cotizacion y busqueda de "cotizacion vigente a
+      * la fecha X", para que CONVER y cualquier reproceso de un
+      * cheque o movimiento con fecha atrasada use la cotizacion
+      * que realmente rigio ese dia y no la del dia de hoy.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COTIHIST  ASSIGN TO "COTIHIST"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WTH-CLAVE
+                             FILE STATUS IS WTH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COTIHIST.
+       01  REG-COTIHIST.
+           05  WTH-CLAVE.
+               10  WTH-MONEDA        PIC 9(02).
+               10  WTH-FEC-DESDE     PIC 9(08).
+           05  WTH-COTIZACION        PIC 9(07)V9999.
+
+       WORKING-STORAGE SECTION.
+       77  WTH-STATUS                PIC X(02).
+       77  WTH-MONEDA-CONSULTA       PIC 9(02).
+       77  WTH-FEC-CONSULTA          PIC 9(08).
+       77  WTH-COTIZ-VIGENTE         PIC 9(07)V9999.
+       77  EOF-COTIHIST                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-COTIHIST      VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       COTIHIST-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON COTIHIST.
+           DISPLAY "ERROR E/S COTIHIST: " WTH-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-ALTA-COTIZACION.
+           PERFORM 3000-COTIZ-VIGENTE-A-FECHA.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN I-O COTIHIST.
+           IF WTH-STATUS = "35"
+               CLOSE COTIHIST
+               OPEN OUTPUT COTIHIST
+               CLOSE COTIHIST
+               OPEN I-O COTIHIST
+           END-IF.
+
+      *    COTIZA llamaria a este punto cada vez que se carga una
+      *    nueva cotizacion para la moneda.
+       2000-ALTA-COTIZACION.
+           WRITE REG-COTIHIST
+               INVALID KEY DISPLAY "YA EXISTE COTIZACION ESA FECHA"
+           END-WRITE.
+
+      *    CONVER llamaria a este punto pasando la moneda y la
+      *    fecha del movimiento a reprocesar.
+       3000-COTIZ-VIGENTE-A-FECHA.
+           MOVE 0 TO WTH-COTIZ-VIGENTE.
+           MOVE WTH-MONEDA-CONSULTA TO WTH-MONEDA.
+           MOVE WTH-FEC-CONSULTA    TO WTH-FEC-DESDE.
+           START COTIHIST KEY IS NOT GREATER THAN WTH-CLAVE
+               INVALID KEY MOVE "S" TO EOF-COTIHIST
+           END-START.
+           IF NOT NO-HAY-MAS-COTIHIST
+               READ COTIHIST NEXT RECORD
+                   AT END MOVE "S" TO EOF-COTIHIST
+               END-READ
+               IF NOT NO-HAY-MAS-COTIHIST
+                   IF WTH-MONEDA = WTH-MONEDA-CONSULTA
+                       MOVE WTH-COTIZACION TO WTH-COTIZ-VIGENTE
+                   END-IF
+               END-IF
+           END-IF.
+
+       9999-FINAL.
+           CLOSE COTIHIST.
+       9999-FINAL-EXIT.
+           EXIT.
