@@ -29,7 +29,7 @@
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS RANDOM
                    RECORD KEY IS CLAVE-REMATE.
-            SELECT LISTADO ASSIGN TO PRINT "PRINTER".
+            SELECT LISTADO ASSIGN TO PRINT WPX-DISPOSITIVO.
 000000 DATA DIVISION.
        FILE SECTION.
        FD PENDIENTES.
@@ -83,6 +83,8 @@
        01  LINEA.
            02  FILLER   PIC X(132).
 000000 WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO PIC X(08) VALUE "LPENPFBM".
+       77  WPX-DISPOSITIVO PIC X(20) VALUE "PRINTER".
        77  EOF             PIC X(2) VALUE "NO".
        77  RENG            PIC 9(2) VALUE 0.
        77  AUXHOJ          PIC 9(4) VALUE 0.
@@ -158,8 +160,11 @@
            MOVE CORR FECHA4 TO FECHA2.
            MOVE FECHA1 TO FECHA.
            OPEN INPUT CUENTAS
-                       REMATE
-                OUTPUT LISTADO PENDIENTES1.
+                       REMATE.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO PENDIENTES1.
        REPETICION.
            DISPLAY SPACES LINE 1 POSITION 1 ERASE
            OPEN INPUT PENDIENTES EMPRESAS.
