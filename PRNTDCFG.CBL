@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PRNTDCFG.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Mantenimiento de PRNTCFG: da de alta o modifica, por
+      * codigo de listado, el destino de impresion que despues
+      * resuelve PRNTDEST para los programas que lo consultan.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRNTCFG   ASSIGN TO "PRNTCFG"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WPD-COD-LISTADO
+                             FILE STATUS IS WPD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRNTCFG.
+       01  REG-PRNTCFG.
+           05  WPD-COD-LISTADO       PIC X(08).
+           05  WPD-DESTINO           PIC X(01).
+               88  WPD-DEST-IMPRESORA VALUE "P".
+               88  WPD-DEST-ARCHIVO   VALUE "F".
+               88  WPD-DEST-PANTALLA  VALUE "D".
+           05  WPD-NOMBRE-DISPOSITIVO PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WPD-STATUS                PIC X(02).
+       77  WPC-COD-LISTADO-PARAM     PIC X(08).
+       77  WPC-DESTINO-PARAM         PIC X(01).
+       77  WPC-DISPOSITIVO-PARAM     PIC X(20).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       PRNTCFG-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON PRNTCFG.
+           DISPLAY "ERROR E/S PRNTCFG: " WPD-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-GRABAR-CONFIG.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "CODIGO DE LISTADO .........: "
+               LINE 10 POSITION 5.
+           ACCEPT WPC-COD-LISTADO-PARAM LINE 10 POSITION 36.
+           DISPLAY "DESTINO P/F/D .............: "
+               LINE 11 POSITION 5.
+           ACCEPT WPC-DESTINO-PARAM LINE 11 POSITION 36.
+           DISPLAY "DISPOSITIVO O ARCHIVO .....: "
+               LINE 12 POSITION 5.
+           ACCEPT WPC-DISPOSITIVO-PARAM LINE 12 POSITION 36.
+           OPEN I-O PRNTCFG.
+           IF WPD-STATUS = "35"
+               CLOSE PRNTCFG
+               OPEN OUTPUT PRNTCFG
+               CLOSE PRNTCFG
+               OPEN I-O PRNTCFG
+           END-IF.
+
+       2000-GRABAR-CONFIG.
+           MOVE WPC-COD-LISTADO-PARAM TO WPD-COD-LISTADO.
+           MOVE WPC-DESTINO-PARAM     TO WPD-DESTINO.
+           MOVE WPC-DISPOSITIVO-PARAM TO WPD-NOMBRE-DISPOSITIVO.
+           WRITE REG-PRNTCFG
+               INVALID KEY REWRITE REG-PRNTCFG
+                   INVALID KEY DISPLAY "NO PUDO GRABAR PRNTCFG"
+           END-WRITE.
+
+       9999-FINAL.
+           CLOSE PRNTCFG.
+       9999-FINAL-EXIT.
+           EXIT.
