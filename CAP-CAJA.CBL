@@ -41,6 +41,7 @@
            03  WLAC-TARJ-UTI-ED         PIC ZZ.  
        01  A         PIC X.
        77  EXISTE    PIC X(2) VALUE "SI".
+       77  WLC-TURNO-CAP PIC 9(02).
 
        PROCEDURE DIVISION.
        DECLARATIVES.
@@ -343,6 +344,9 @@
        MOSTRAR-F.
            EXIT.
        FINAL1.
+           MOVE WLAC-TURNO TO WLC-TURNO-CAP.
+           CALL "ARQCAJA" USING WLC-TURNO-CAP
+           END-CALL.
            CLOSE LACAJA CUENTAS EMPRESAS.
            GO TO FFFF.
        ARMA-PANTALLA.
