@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CLAVPERM.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Mantenimiento de permisos por sucursal: CLAVES sólo tiene
+      * una clave por empresa/sucursal (no existe clave propia
+      * por operador en este sistema), asi que el mapa de
+      * programas autorizados que arma este programa se guarda
+      * por esa misma clave empresa+sucursal, para que MEN pueda
+      * rechazar el acceso a una opcion de menu antes de invocar
+      * el programa, en lugar de dejar pasar a cualquiera que
+      * conozca la clave de la sucursal a pantallas como P-CTA.
+      * Se invoca por CALL con LK-MODO = "V" desde el dispatcher
+      * del menu (verificacion antes de invocar el programa
+      * elegido) o LK-MODO = "A" desde el mantenimiento de CLAVES,
+      * que da de alta el mapa de programas autorizados de una
+      * sucursal al grabar o modificar su clave.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAVPERM  ASSIGN TO "CLAVPERM"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCP-CLAVE-OPER
+                             FILE STATUS IS WCP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAVPERM.
+       01  REG-CLAVPERM.
+           05  WCP-CLAVE-OPER.
+               10  WCP-EMP-OPER      PIC 9(04).
+               10  WCP-SUC-OPER      PIC 9(02).
+           05  WCP-CANT-PROGRAMAS    PIC 9(02).
+           05  WCP-PROGRAMA-AUT      OCCURS 20 TIMES
+                                     INDEXED BY WCP-IX.
+               10  WCP-NOMBRE-PROG   PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       77  WCP-STATUS                PIC X(02).
+       77  WCP-PROG-CONSULTA         PIC X(08).
+       77  WCP-AUTORIZADO            PIC X(01).
+           88  WCP-ES-AUTORIZADO      VALUE "S".
+       77  WCP-I                     PIC 9(02).
+
+       LINKAGE SECTION.
+       01  LK-MODO                   PIC X(01).
+           88  LK-MODO-ALTA           VALUE "A".
+           88  LK-MODO-VERIFICAR      VALUE "V".
+       01  LK-CLAVE-OPER.
+           05  LK-EMP-OPER            PIC 9(04).
+           05  LK-SUC-OPER            PIC 9(02).
+       01  LK-PROG-CONSULTA           PIC X(08).
+       01  LK-AUTORIZADO              PIC X(01).
+       01  LK-CANT-PROGRAMAS          PIC 9(02).
+       01  LK-TABLA-PROGRAMAS.
+           05  LK-NOMBRE-PROG         OCCURS 20 TIMES PIC X(08).
+
+       PROCEDURE DIVISION USING LK-MODO
+                                 LK-CLAVE-OPER
+                                 LK-PROG-CONSULTA
+                                 LK-AUTORIZADO
+                                 LK-CANT-PROGRAMAS
+                                 LK-TABLA-PROGRAMAS.
+       DECLARATIVES.
+       CLAVPERM-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON CLAVPERM.
+           DISPLAY "ERROR E/S CLAVPERM: " WCP-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           EVALUATE TRUE
+               WHEN LK-MODO-ALTA
+                   PERFORM 2000-ALTA-PERMISOS
+               WHEN LK-MODO-VERIFICAR
+                   PERFORM 3000-VERIFICAR-PERMISO
+           END-EVALUATE.
+           PERFORM 9999-FINAL.
+           GOBACK.
+
+       1000-INICIAL.
+           OPEN I-O CLAVPERM.
+           IF WCP-STATUS = "35"
+               CLOSE CLAVPERM
+               OPEN OUTPUT CLAVPERM
+               CLOSE CLAVPERM
+               OPEN I-O CLAVPERM
+           END-IF.
+
+      *    Alta/actualizacion de la lista de programas autorizados
+      *    de una sucursal (la llama el mantenimiento de CLAVES al
+      *    crear o modificar la clave de la sucursal).
+       2000-ALTA-PERMISOS.
+           MOVE LK-CLAVE-OPER     TO WCP-CLAVE-OPER.
+           MOVE LK-CANT-PROGRAMAS TO WCP-CANT-PROGRAMAS.
+           PERFORM VARYING WCP-I FROM 1 BY 1
+               UNTIL WCP-I > LK-CANT-PROGRAMAS OR WCP-I > 20
+               MOVE LK-NOMBRE-PROG (WCP-I) TO WCP-NOMBRE-PROG (WCP-I)
+           END-PERFORM.
+           WRITE REG-CLAVPERM
+               INVALID KEY REWRITE REG-CLAVPERM
+                   INVALID KEY DISPLAY "NO PUDO GRABAR PERMISOS"
+           END-WRITE.
+
+      *    El dispatcher del menu llama a este punto con la clave
+      *    ya validada por CLAVES y el programa que se quiere
+      *    invocar, antes de hacer el CALL real a ese programa.
+       3000-VERIFICAR-PERMISO.
+           MOVE "N" TO WCP-AUTORIZADO.
+           MOVE LK-PROG-CONSULTA  TO WCP-PROG-CONSULTA.
+           MOVE LK-CLAVE-OPER     TO WCP-CLAVE-OPER.
+           READ CLAVPERM KEY IS WCP-CLAVE-OPER
+               INVALID KEY MOVE "N" TO WCP-AUTORIZADO
+           END-READ.
+           IF WCP-STATUS = "00"
+               PERFORM VARYING WCP-I FROM 1 BY 1 UNTIL
+                   WCP-I > WCP-CANT-PROGRAMAS
+                   IF WCP-NOMBRE-PROG (WCP-I) = WCP-PROG-CONSULTA
+                       MOVE "S" TO WCP-AUTORIZADO
+                   END-IF
+               END-PERFORM
+           END-IF.
+           MOVE WCP-AUTORIZADO TO LK-AUTORIZADO.
+
+       9999-FINAL.
+           CLOSE CLAVPERM.
+       9999-FINAL-EXIT.
+           EXIT.
