@@ -46,6 +46,7 @@
                05  V-IVA          PIC S9(6)V99.
                05  V-IV1          PIC S9(6)V99.
                05  V-OTR          PIC S9(6)V99.
+               05  V-ENT          PIC S9(6)V99.
 
        01  CAMPOS-DE-CAPTURA.
            
@@ -69,6 +70,21 @@
            
            03  CAP-CTA            PIC 9(6) VALUE 0.
            03  CAP-S-C            PIC 9(2) VALUE 0.
+           03  CAP-ENT            PIC S9(6)V99 VALUE 0.
+
+       01  WRE-PARAM-BACKORD.
+           03  WRE-MODO-BACKORD   PIC X(01) VALUE "R".
+           03  WRE-REMITO-BO      PIC 9(08).
+           03  WRE-ARTICULO-BO    PIC 9(06).
+           03  WRE-CUENTA-BO      PIC 9(06).
+           03  WRE-CANT-PEDIDA-BO PIC S9(07)V99.
+           03  WRE-CANT-ENTR-BO   PIC S9(07)V99.
+
+       01  WRE-PARAM-CREDCHK.
+           03  WRE-CUENTA-CC      PIC 9(06).
+           03  WRE-IMPORTE-CC     PIC S9(09)V99.
+           03  WRE-RESULTADO-CC   PIC X(01).
+           03  WRE-SALDO-AB-CC    PIC S9(09)V99.
        01  CAMPOS-TOTALIZADORES.
            03  TOT-IMP            PIC S9(6)V99 VALUE 0.
            03  TOT-IVA            PIC S9(6)V99 VALUE 0.
@@ -245,7 +261,24 @@
               REVERSE ON EXCEPTION CONDI MOVE 1 TO SW1.
            IF ESCAPE-X  GO TO PROCESO-F.
            IF DED NOT = "S" AND DED NOT = "s" GO TO PROCESO-F.
-           
+
+           MOVE CUENTA  TO WRE-CUENTA-CC.
+           COMPUTE WRE-IMPORTE-CC = TOT-IMP + TOT-IVA + TOT-IV1
+               + TOT-OTR.
+           CALL "CREDCHK" USING WRE-CUENTA-CC
+                                 WRE-IMPORTE-CC
+                                 WRE-RESULTADO-CC
+                                 WRE-SALDO-AB-CC
+           END-CALL.
+           IF WRE-RESULTADO-CC = "R"
+               DISPLAY "CUENTA EXCEDE LIMITE DE CREDITO - CONFIRMA?"
+                   LINE 24 POSITION 3 SIZE 45 REVERSE
+               MOVE "N" TO DED
+               ACCEPT DED LINE 24 POSITION 50 NO BEEP TAB ECHO UPDATE
+                   REVERSE ON EXCEPTION CONDI MOVE 1 TO SW1
+               IF DED NOT = "S" AND DED NOT = "s" GO TO PROCESO-F
+           END-IF.
+
            MOVE EMP     TO EMP-COMPRO.
            MOVE SUC     TO SUC-COMPRO.
            MOVE 1       TO CAJA-COMPRO.
@@ -359,6 +392,13 @@
            IF ESCAPE-X   GO TO PROCESO-F.
            IF FLE1       GO TO C4X.
            IF DED NOT = "S" AND DED = "s" GO TO C4X.
+           MOVE CAP-CAN TO CAP-ENT.
+           DISPLAY "Cant. entregada (S/ hay faltante) ..:"
+               LINE 23 POSITION 3 SIZE 40.
+           ACCEPT CAP-ENT LINE 23 POSITION 44 NO BEEP TAB CONVERT
+                ON EXCEPTION CONDI MOVE 1 TO SW1.
+           IF ESCAPE-X   GO TO PROCESO-F.
+           IF CAP-ENT > CAP-CAN OR CAP-ENT < 0 MOVE CAP-CAN TO CAP-ENT.
            COMPUTE CAP-IMP ROUNDED = CAP-CAN * CAP-PRE
            COMPUTE CAP-IVA ROUNDED = CAP-IMP * .18
            COMPUTE TOT-IMP  = TOT-IMP + CAP-IMP
@@ -387,7 +427,8 @@
            MOVE CAP-IMP     TO V-IMP(I) IMP-ED
            MOVE CAP-IVA     TO V-IVA(I)
            MOVE CAP-IV1     TO V-IV1(I)
-           MOVE CAP-OTR     TO V-OTR(I).
+           MOVE CAP-OTR     TO V-OTR(I)
+           MOVE CAP-ENT     TO V-ENT(I).
            COMPUTE LIN =  7 + I
            DISPLAY ART-ED       LINE LIN POSITION 3
            DISPLAY DET-NUM      LINE LIN POSITION 13 SIZE 25
@@ -453,7 +494,21 @@
            MOVE V-PRE(I)    TO PRECIO-ED.
            MOVE V-IMP(I)    TO PRECIO-TOT-ED.
            WRITE LINEA FROM RENG7 AFTER 1.
-           
+           IF YAGRABO = 0 AND V-ENT(I) < V-CAN(I)
+               MOVE NUM-COMPRO  TO WRE-REMITO-BO
+               MOVE V-ART(I)    TO WRE-ARTICULO-BO
+               MOVE CUENTA      TO WRE-CUENTA-BO
+               MOVE V-CAN(I)    TO WRE-CANT-PEDIDA-BO
+               MOVE V-ENT(I)    TO WRE-CANT-ENTR-BO
+               CALL "BACKORD" USING WRE-MODO-BACKORD
+                                     WRE-REMITO-BO
+                                     WRE-ARTICULO-BO
+                                     WRE-CUENTA-BO
+                                     WRE-CANT-PEDIDA-BO
+                                     WRE-CANT-ENTR-BO
+               END-CALL
+           END-IF.
+
        GRABA-VENTAS.
       *     MOVE CO-NUMERO    TO VEN-COMPROB           
       *     MOVE 1            TO VEN-TIPO-COMP
