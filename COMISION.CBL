@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       COMISION.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Comision de ventas por linea de producto: VTADET guarda
+      * el detalle de cada venta por vendedor y articulo, LINEAS
+      * dice a que linea pertenece cada articulo y COMLIN tiene
+      * el porcentaje de comision de cada linea (no todas las
+      * lineas pagan lo mismo). Este programa acumula lo vendido
+      * por vendedor y linea y liquida la comision de cada uno,
+      * en vez de calcularla a mano sobre el total de la factura.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VTADET    ASSIGN TO "VTADET"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WVD-CLAVE
+                             ALTERNATE RECORD KEY IS WVD-VENDEDOR
+                                 WITH DUPLICATES
+                             FILE STATUS IS WVD-STATUS.
+           SELECT LINEAS    ASSIGN TO "LINEAS"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WLI-ARTICULO
+                             FILE STATUS IS WLI-STATUS.
+           SELECT COMLIN    ASSIGN TO "COMLIN"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WCL-LINEA
+                             FILE STATUS IS WCL-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VTADET.
+       01  REG-VTADET.
+           05  WVD-CLAVE.
+               10  WVD-VENDEDOR      PIC X(08).
+               10  WVD-SECUENCIA     PIC 9(06).
+           05  WVD-ARTICULO          PIC 9(06).
+           05  WVD-IMPORTE           PIC S9(09)V99.
+
+       FD  LINEAS.
+       01  REG-LINEAS.
+           05  WLI-ARTICULO          PIC 9(06).
+           05  WLI-LINEA             PIC 9(03).
+           05  WLI-DESCRIPCION       PIC X(20).
+
+       FD  COMLIN.
+       01  REG-COMLIN.
+           05  WCL-LINEA             PIC 9(03).
+           05  WCL-PORCENTAJE        PIC 9(02)V99.
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "COMISION".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WVD-STATUS                PIC X(02).
+       77  WLI-STATUS                PIC X(02).
+       77  WCL-STATUS                PIC X(02).
+       77  WCM-VENDEDOR-PARAM        PIC X(08).
+       77  WCM-TOTAL-VENDEDOR        PIC S9(11)V99 VALUE 0.
+       77  WCM-COMISION-VENDEDOR     PIC S9(11)V99 VALUE 0.
+       77  WCM-PORCENTAJE-LINEA      PIC 9(02)V99.
+       77  WCM-COMISION-RENGLON      PIC S9(09)V99.
+       77  EOF-VTADET                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-VTADET      VALUE "S".
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-ARTICULO            PIC Z(5)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-IMPORTE             PIC -(7)9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-COMISION            PIC -(6)9.99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       VTADET-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON VTADET.
+           DISPLAY "ERROR E/S VTADET: " WVD-STATUS.
+       LINEAS-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON LINEAS.
+           DISPLAY "ERROR E/S LINEAS: " WLI-STATUS.
+       COMLIN-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON COMLIN.
+           DISPLAY "ERROR E/S COMLIN: " WCL-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-LIQUIDAR THRU 2000-LIQUIDAR-EXIT
+               UNTIL NO-HAY-MAS-VTADET.
+           DISPLAY "TOTAL VENDIDO ...: " WCM-TOTAL-VENDEDOR.
+           DISPLAY "COMISION TOTAL ..: " WCM-COMISION-VENDEDOR.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "VENDEDOR .........: " LINE 10 POSITION 5.
+           ACCEPT WCM-VENDEDOR-PARAM LINE 10 POSITION 26.
+           OPEN INPUT VTADET.
+           OPEN INPUT LINEAS.
+           OPEN INPUT COMLIN.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           MOVE WCM-VENDEDOR-PARAM TO WVD-VENDEDOR.
+           START VTADET KEY IS NOT LESS THAN WVD-VENDEDOR
+               INVALID KEY MOVE "S" TO EOF-VTADET
+           END-START.
+
+       2000-LIQUIDAR.
+           READ VTADET NEXT RECORD
+               AT END MOVE "S" TO EOF-VTADET
+           END-READ.
+           IF NO-HAY-MAS-VTADET OR
+              WVD-VENDEDOR NOT = WCM-VENDEDOR-PARAM
+               MOVE "S" TO EOF-VTADET
+               GO TO 2000-LIQUIDAR-EXIT
+           END-IF.
+
+           MOVE WVD-ARTICULO TO WLI-ARTICULO.
+           READ LINEAS KEY IS WLI-ARTICULO
+               INVALID KEY GO TO 2000-LIQUIDAR-SIG
+           END-READ.
+
+           MOVE WLI-LINEA TO WCL-LINEA.
+           READ COMLIN KEY IS WCL-LINEA
+               INVALID KEY MOVE 0 TO WCL-PORCENTAJE
+           END-READ.
+           MOVE WCL-PORCENTAJE TO WCM-PORCENTAJE-LINEA.
+           COMPUTE WCM-COMISION-RENGLON ROUNDED =
+               WVD-IMPORTE * WCM-PORCENTAJE-LINEA / 100.
+
+           ADD WVD-IMPORTE         TO WCM-TOTAL-VENDEDOR.
+           ADD WCM-COMISION-RENGLON TO WCM-COMISION-VENDEDOR.
+
+           MOVE WVD-ARTICULO        TO D-ARTICULO.
+           MOVE WVD-IMPORTE         TO D-IMPORTE.
+           MOVE WCM-COMISION-RENGLON TO D-COMISION.
+           WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1.
+       2000-LIQUIDAR-SIG.
+           CONTINUE.
+       2000-LIQUIDAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE VTADET.
+           CLOSE LINEAS.
+           CLOSE COMLIN.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
