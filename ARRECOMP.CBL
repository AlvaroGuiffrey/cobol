@@ -239,10 +239,16 @@
        77  DIF                    PIC 9(4)V99 VALUE 0.
        01  ES-INS                 PIC X.
        01  SOLO-MES               PIC X.
-       01  RECIBE-LETRAS.          
+       01  RECIBE-LETRAS.
            03  RECIBE-L1          PIC X(60).
            03  RECIBE-L2          PIC X(60).
 
+       01  WAR-PARAM-RECALLOC.
+           03  WAR-CUENTA-CAP     PIC 9(06).
+           03  WAR-RECIBO-CAP     PIC 9(08).
+           03  WAR-IMPORTE-CAP    PIC S9(09)V99.
+           03  WAR-SALDO-SIN-APL  PIC S9(09)V99.
+
        PROCEDURE DIVISION.
        DECLARATIVES.
            COPY "P-CTA.ERR".
@@ -515,10 +521,22 @@
        
            PERFORM REGRABA-REGISTRO THRU REGRABA-REGISTRO-F
                 VARYING I FROM 1 BY 1 UNTIL I > I1
-           
+
+           MOVE CTA       TO WAR-CUENTA-CAP
+           MOVE ESTE-COMP TO WAR-RECIBO-CAP
+           MOVE TOTAL     TO WAR-IMPORTE-CAP.
+           CALL "RECALLOC" USING WAR-CUENTA-CAP
+                                  WAR-RECIBO-CAP
+                                  WAR-IMPORTE-CAP
+                                  WAR-SALDO-SIN-APL
+           END-CALL.
+           IF WAR-SALDO-SIN-APL > 0
+               DISPLAY "SALDO SIN APLICAR A FACTURAS: "
+                   WAR-SALDO-SIN-APL LINE 24 POSITION 1 SIZE 40
+           END-IF.
       *     PERFORM GRABA-MOV    THRU GRABA-MOV-F.
       *     PERFORM REGRABA-CTA  THRU REGRABA-CTA-F.
-           
+
            GO TO LEA-MOV-F.
        LISTA-RECIBO.
            MOVE NOMBRE-C     TO LACTA-ED
