@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       EMPRESUC.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Parametros de EMPRESA por sucursal: hasta ahora EMPRESA
+      * era un unico registro con razon social, CUIT e ingresos
+      * brutos, lo que no sirve para una cadena con varias
+      * sucursales con CUIT o punto de venta distinto. Este
+      * programa mantiene EMPRESUC, un registro de parametros por
+      * sucursal, y resuelve el vigente para una sucursal dada.
+      * Modo "M" (mantenimiento, interactivo) da de alta/modifica
+      * los parametros de una sucursal; modo "C" (consulta) se
+      * invoca por CALL desde los programas que antes asumian una
+      * unica EMPRESA y devuelve los datos vigentes de la sucursal
+      * indicada sin pasar por pantalla.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPRESUC  ASSIGN TO "EMPRESUC"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WEM-SUCURSAL
+                             FILE STATUS IS WEM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPRESUC.
+       01  REG-EMPRESUC.
+           05  WEM-SUCURSAL          PIC 9(02).
+           05  WEM-RAZON-SOCIAL      PIC X(30).
+           05  WEM-CUIT              PIC 9(11).
+           05  WEM-PUNTO-VENTA       PIC 9(04).
+           05  WEM-ING-BRUTOS        PIC X(13).
+           05  WEM-DOMICILIO         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  WEM-STATUS                PIC X(02).
+       77  WES-SUCURSAL-PARAM        PIC 9(02).
+       77  WES-RAZON-SOCIAL-PARAM    PIC X(30).
+       77  WES-CUIT-PARAM            PIC 9(11).
+       77  WES-PUNTO-VENTA-PARAM     PIC 9(04).
+       77  WES-ING-BRUTOS-PARAM      PIC X(13).
+       77  WES-DOMICILIO-PARAM       PIC X(40).
+       77  WES-SUCURSAL-CONSULTA     PIC 9(02).
+
+       LINKAGE SECTION.
+       01  LK-MODO                   PIC X(01).
+           88  LK-MODO-MANTENIMIENTO  VALUE "M".
+           88  LK-MODO-CONSULTA       VALUE "C".
+       01  LK-SUCURSAL-PARAM         PIC 9(02).
+       01  LK-RAZON-SOCIAL           PIC X(30).
+       01  LK-CUIT                   PIC 9(11).
+       01  LK-PUNTO-VENTA            PIC 9(04).
+       01  LK-ING-BRUTOS             PIC X(13).
+       01  LK-DOMICILIO              PIC X(40).
+
+       PROCEDURE DIVISION USING LK-MODO
+                                 LK-SUCURSAL-PARAM
+                                 LK-RAZON-SOCIAL
+                                 LK-CUIT
+                                 LK-PUNTO-VENTA
+                                 LK-ING-BRUTOS
+                                 LK-DOMICILIO.
+       DECLARATIVES.
+       EMPRESUC-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON EMPRESUC.
+           DISPLAY "ERROR E/S EMPRESUC: " WEM-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           IF LK-MODO-CONSULTA
+               OPEN INPUT EMPRESUC
+               MOVE LK-SUCURSAL-PARAM TO WES-SUCURSAL-CONSULTA
+               PERFORM 3000-CONSULTAR
+               MOVE WEM-RAZON-SOCIAL  TO LK-RAZON-SOCIAL
+               MOVE WEM-CUIT          TO LK-CUIT
+               MOVE WEM-PUNTO-VENTA   TO LK-PUNTO-VENTA
+               MOVE WEM-ING-BRUTOS    TO LK-ING-BRUTOS
+               MOVE WEM-DOMICILIO     TO LK-DOMICILIO
+               CLOSE EMPRESUC
+               GOBACK
+           END-IF.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-ALTA-PARAMETROS.
+           PERFORM 3000-CONSULTAR.
+           PERFORM 9999-FINAL.
+           GOBACK.
+
+       1000-INICIAL.
+           DISPLAY "SUCURSAL .........: " LINE 10 POSITION 5.
+           ACCEPT WES-SUCURSAL-PARAM LINE 10 POSITION 26.
+           DISPLAY "RAZON SOCIAL .....: " LINE 11 POSITION 5.
+           ACCEPT WES-RAZON-SOCIAL-PARAM LINE 11 POSITION 26.
+           DISPLAY "CUIT .............: " LINE 12 POSITION 5.
+           ACCEPT WES-CUIT-PARAM LINE 12 POSITION 26.
+           DISPLAY "PUNTO DE VENTA ...: " LINE 13 POSITION 5.
+           ACCEPT WES-PUNTO-VENTA-PARAM LINE 13 POSITION 26.
+           DISPLAY "INGRESOS BRUTOS ..: " LINE 14 POSITION 5.
+           ACCEPT WES-ING-BRUTOS-PARAM LINE 14 POSITION 26.
+           DISPLAY "DOMICILIO ........: " LINE 15 POSITION 5.
+           ACCEPT WES-DOMICILIO-PARAM LINE 15 POSITION 26.
+           MOVE WES-SUCURSAL-PARAM TO WES-SUCURSAL-CONSULTA.
+           OPEN I-O EMPRESUC.
+           IF WEM-STATUS = "35"
+               CLOSE EMPRESUC
+               OPEN OUTPUT EMPRESUC
+               CLOSE EMPRESUC
+               OPEN I-O EMPRESUC
+           END-IF.
+
+       2000-ALTA-PARAMETROS.
+           MOVE WES-SUCURSAL-PARAM     TO WEM-SUCURSAL.
+           MOVE WES-RAZON-SOCIAL-PARAM TO WEM-RAZON-SOCIAL.
+           MOVE WES-CUIT-PARAM         TO WEM-CUIT.
+           MOVE WES-PUNTO-VENTA-PARAM  TO WEM-PUNTO-VENTA.
+           MOVE WES-ING-BRUTOS-PARAM   TO WEM-ING-BRUTOS.
+           MOVE WES-DOMICILIO-PARAM    TO WEM-DOMICILIO.
+           WRITE REG-EMPRESUC
+               INVALID KEY REWRITE REG-EMPRESUC
+                   INVALID KEY DISPLAY "NO PUDO GRABAR EMPRESUC"
+           END-WRITE.
+
+       3000-CONSULTAR.
+           MOVE WES-SUCURSAL-CONSULTA TO WEM-SUCURSAL.
+           READ EMPRESUC KEY IS WEM-SUCURSAL
+               INVALID KEY DISPLAY "SUCURSAL SIN PARAMETROS"
+           END-READ.
+           IF WEM-STATUS = "00"
+               DISPLAY "RAZON SOCIAL: " WEM-RAZON-SOCIAL
+               DISPLAY "CUIT ....: " WEM-CUIT
+               DISPLAY "PTO VTA .: " WEM-PUNTO-VENTA
+           END-IF.
+
+       9999-FINAL.
+           CLOSE EMPRESUC.
+       9999-FINAL-EXIT.
+           EXIT.
