@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       RUTMANIF.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Manifiesto de reparto: dado un dia de reparto y un codigo
+      * de ruta, lista en orden de entrega todos los remitos
+      * generados para esa ruta/fecha, para que el chofer lleve
+      * un solo documento en vez de la pila de remitos suelta.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REMITO    ASSIGN TO "REMITO"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WRM-NUMERO
+                             ALTERNATE RECORD KEY IS WRM-RUTA-CLAVE
+                                 WITH DUPLICATES
+                             FILE STATUS IS WRM-STATUS.
+           SELECT LISTADO   ASSIGN TO PRINT WPX-DISPOSITIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REMITO.
+       01  REG-REMITO.
+           05  WRM-NUMERO            PIC 9(08).
+           05  WRM-RUTA-CLAVE.
+               10  WRM-RUTA          PIC 9(03).
+               10  WRM-FEC-REPARTO   PIC 9(08).
+               10  WRM-ORDEN-ENTREGA PIC 9(03).
+           05  WRM-CUENTA            PIC 9(06).
+           05  WRM-NOMBRE            PIC X(30).
+           05  WRM-DIRECCION         PIC X(30).
+
+       FD  LISTADO.
+       01  LIN-LISTADO               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WPX-COD-LISTADO           PIC X(08) VALUE "RUTMANIF".
+       77  WPX-DISPOSITIVO           PIC X(20) VALUE "PRINTER".
+       77  WRM-STATUS                PIC X(02).
+       77  WRU-RUTA-PARAM            PIC 9(03).
+       77  WRU-FECHA-PARAM           PIC 9(08).
+       77  EOF-REMITO                 PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-REMITO      VALUE "S".
+
+       01  LIN-TITULO.
+           05  FILLER             PIC X(05) VALUE SPACES.
+           05  FILLER             PIC X(19) VALUE "MANIFIESTO DE RUTA".
+           05  T-RUTA             PIC 9(03).
+           05  FILLER             PIC X(09) VALUE "  FECHA: ".
+           05  T-FECHA            PIC 9(08).
+
+       01  LIN-DETALLE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-ORDEN               PIC ZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-REMITO              PIC Z(7)9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  D-CUENTA              PIC Z(5)9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-NOMBRE              PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  D-DIRECCION           PIC X(30).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       REMITO-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON REMITO.
+           DISPLAY "ERROR E/S REMITO: " WRM-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-LISTAR THRU 2000-LISTAR-EXIT
+               UNTIL NO-HAY-MAS-REMITO.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "RUTA  .: " LINE 10 POSITION 5.
+           ACCEPT WRU-RUTA-PARAM LINE 10 POSITION 15.
+           DISPLAY "FECHA .: " LINE 11 POSITION 5.
+           ACCEPT WRU-FECHA-PARAM LINE 11 POSITION 15.
+
+           OPEN INPUT REMITO.
+           CALL "PRNTDEST" USING WPX-COD-LISTADO
+                                 WPX-DISPOSITIVO
+           END-CALL.
+           OPEN OUTPUT LISTADO.
+           MOVE WRU-RUTA-PARAM  TO T-RUTA.
+           MOVE WRU-FECHA-PARAM TO T-FECHA.
+           WRITE LIN-LISTADO FROM LIN-TITULO AFTER PAGE.
+           MOVE SPACES TO LIN-LISTADO.
+           WRITE LIN-LISTADO AFTER 1.
+
+           MOVE WRU-RUTA-PARAM  TO WRM-RUTA.
+           MOVE WRU-FECHA-PARAM TO WRM-FEC-REPARTO.
+           MOVE 0               TO WRM-ORDEN-ENTREGA.
+           START REMITO KEY IS NOT LESS THAN WRM-RUTA-CLAVE
+               INVALID KEY MOVE "S" TO EOF-REMITO
+           END-START.
+           IF NOT NO-HAY-MAS-REMITO
+               READ REMITO NEXT RECORD
+                   AT END MOVE "S" TO EOF-REMITO
+               END-READ
+           END-IF.
+
+       2000-LISTAR.
+           IF WRM-RUTA NOT = WRU-RUTA-PARAM OR
+              WRM-FEC-REPARTO NOT = WRU-FECHA-PARAM
+               MOVE "S" TO EOF-REMITO
+               GO TO 2000-LISTAR-EXIT
+           END-IF.
+
+           MOVE WRM-ORDEN-ENTREGA TO D-ORDEN.
+           MOVE WRM-NUMERO        TO D-REMITO.
+           MOVE WRM-CUENTA        TO D-CUENTA.
+           MOVE WRM-NOMBRE        TO D-NOMBRE.
+           MOVE WRM-DIRECCION     TO D-DIRECCION.
+           WRITE LIN-LISTADO FROM LIN-DETALLE AFTER 1.
+
+           READ REMITO NEXT RECORD
+               AT END MOVE "S" TO EOF-REMITO
+           END-READ.
+       2000-LISTAR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           CLOSE REMITO.
+           CLOSE LISTADO.
+       9999-FINAL-EXIT.
+           EXIT.
