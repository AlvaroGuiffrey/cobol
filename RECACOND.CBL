@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       RECACOND.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Recargo automatico por financiacion segun CONDI: RECARGOS
+      * guarda, por condicion de venta, el porcentaje de recargo
+      * a aplicar por cada tramo de dias de plazo. Dado el plazo
+      * de una cuenta, busca el tramo que corresponde y devuelve
+      * el importe final con recargo, en vez de que el facturador
+      * tenga que acordarse de memoria cuanto recargar por plan.
+      * Se invoca por CALL desde RECARGOS con la condicion y el
+      * plazo de la cuenta; devuelve el porcentaje vigente y el
+      * importe final con recargo aplicado.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECARGOS  ASSIGN TO "RECARGOS"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WRC-CLAVE
+                             FILE STATUS IS WRC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECARGOS.
+       01  REG-RECARGOS.
+           05  WRC-CLAVE.
+               10  WRC-CONDI         PIC 9(02).
+               10  WRC-DIAS-DESDE    PIC 9(03).
+           05  WRC-PORCENTAJE        PIC S9(03)V99.
+
+       WORKING-STORAGE SECTION.
+       77  WRC-STATUS                PIC X(02).
+       77  WRG-CONDI-PARAM           PIC 9(02).
+       77  WRG-DIAS-PARAM            PIC 9(03).
+       77  WRG-IMPORTE-PARAM         PIC S9(09)V99.
+       77  WRG-PORCENTAJE-VIGENTE    PIC S9(03)V99 VALUE 0.
+       77  WRG-IMPORTE-FINAL         PIC S9(09)V99.
+       77  WRG-ENCONTRADO            PIC X(01) VALUE "N".
+           88  WRG-SI-ENCONTRADO       VALUE "S".
+
+       LINKAGE SECTION.
+       01  LK-CONDI-PARAM            PIC 9(02).
+       01  LK-DIAS-PARAM             PIC 9(03).
+       01  LK-IMPORTE-PARAM          PIC S9(09)V99.
+       01  LK-PORCENTAJE-VIGENTE     PIC S9(03)V99.
+       01  LK-IMPORTE-FINAL          PIC S9(09)V99.
+
+       PROCEDURE DIVISION USING LK-CONDI-PARAM
+                                 LK-DIAS-PARAM
+                                 LK-IMPORTE-PARAM
+                                 LK-PORCENTAJE-VIGENTE
+                                 LK-IMPORTE-FINAL.
+       DECLARATIVES.
+       RECARGOS-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON RECARGOS.
+           DISPLAY "ERROR E/S RECARGOS: " WRC-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-BUSCAR-TRAMO.
+           PERFORM 3000-CALCULAR-FINAL.
+           PERFORM 9999-FINAL.
+           MOVE WRG-PORCENTAJE-VIGENTE TO LK-PORCENTAJE-VIGENTE.
+           MOVE WRG-IMPORTE-FINAL      TO LK-IMPORTE-FINAL.
+           GOBACK.
+
+       1000-INICIAL.
+           MOVE LK-CONDI-PARAM   TO WRG-CONDI-PARAM.
+           MOVE LK-DIAS-PARAM    TO WRG-DIAS-PARAM.
+           MOVE LK-IMPORTE-PARAM TO WRG-IMPORTE-PARAM.
+           OPEN INPUT RECARGOS.
+
+      *    Busca el mayor tramo (WRC-DIAS-DESDE) que no supere el
+      *    plazo consultado, dentro de la misma condicion.
+       2000-BUSCAR-TRAMO.
+           MOVE WRG-CONDI-PARAM TO WRC-CONDI.
+           MOVE WRG-DIAS-PARAM  TO WRC-DIAS-DESDE.
+           START RECARGOS KEY IS NOT GREATER THAN WRC-CLAVE
+               INVALID KEY MOVE "N" TO WRG-ENCONTRADO
+           END-START.
+           IF WRC-STATUS = "00"
+               READ RECARGOS NEXT RECORD
+                   AT END MOVE "N" TO WRG-ENCONTRADO
+               END-READ
+               IF WRC-STATUS = "00" AND WRC-CONDI = WRG-CONDI-PARAM
+                   MOVE WRC-PORCENTAJE TO WRG-PORCENTAJE-VIGENTE
+                   MOVE "S" TO WRG-ENCONTRADO
+               ELSE
+                   MOVE "N" TO WRG-ENCONTRADO
+               END-IF
+           END-IF.
+
+       3000-CALCULAR-FINAL.
+           IF WRG-SI-ENCONTRADO
+               COMPUTE WRG-IMPORTE-FINAL ROUNDED =
+                   WRG-IMPORTE-PARAM *
+                   (1 + (WRG-PORCENTAJE-VIGENTE / 100))
+           ELSE
+               MOVE WRG-IMPORTE-PARAM TO WRG-IMPORTE-FINAL
+           END-IF.
+           DISPLAY "RECARGO APLICADO %: " WRG-PORCENTAJE-VIGENTE.
+           DISPLAY "IMPORTE CON RECARGO: " WRG-IMPORTE-FINAL.
+
+       9999-FINAL.
+           CLOSE RECARGOS.
+       9999-FINAL-EXIT.
+           EXIT.
