@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PRE2REM.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Conversion de presupuesto a remito: PRESU guarda el
+      * detalle de un presupuesto por articulo (uno por
+      * renglon), y al aprobarse, este programa genera un remito
+      * nuevo en REMDET con los mismos renglones, descuenta el
+      * articulo de STOCKSUC y marca el presupuesto como ya
+      * convertido, para no tener que volver a tipear a mano un
+      * presupuesto que el cliente ya acepto.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRESU     ASSIGN TO "PRESU"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WPS-CLAVE
+                             ALTERNATE RECORD KEY IS WPS-NUMERO
+                                 WITH DUPLICATES
+                             FILE STATUS IS WPS-STATUS.
+           SELECT REMDET    ASSIGN TO "REMDET"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WRM-CLAVE
+                             ALTERNATE RECORD KEY IS WRM-NUMERO
+                                 WITH DUPLICATES
+                             FILE STATUS IS WRM-STATUS.
+           SELECT STOCKSUC  ASSIGN TO "STOCKSUC"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WSS-CLAVE
+                             FILE STATUS IS WSS-STATUS.
+           SELECT NUMERO    ASSIGN TO "NUMERO"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WNU-TIPO-COMP
+                             FILE STATUS IS WNU-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRESU.
+       01  REG-PRESU.
+           05  WPS-CLAVE.
+               10  WPS-NUMERO        PIC 9(08).
+               10  WPS-SECUENCIA     PIC 9(04).
+           05  WPS-CUENTA            PIC 9(06).
+           05  WPS-SUCURSAL          PIC 9(02).
+           05  WPS-ARTICULO          PIC 9(06).
+           05  WPS-CANTIDAD          PIC S9(07)V99.
+           05  WPS-PRECIO            PIC S9(07)V99.
+           05  WPS-CONVERTIDO        PIC X(01).
+               88  WPS-YA-CONVERTIDO  VALUE "S".
+
+       FD  REMDET.
+       01  REG-REMDET.
+           05  WRM-CLAVE.
+               10  WRM-NUMERO        PIC 9(08).
+               10  WRM-SECUENCIA     PIC 9(04).
+           05  WRM-CUENTA            PIC 9(06).
+           05  WRM-ARTICULO          PIC 9(06).
+           05  WRM-CANTIDAD          PIC S9(07)V99.
+           05  WRM-PRECIO            PIC S9(07)V99.
+           05  WRM-PRESU-ORIGEN      PIC 9(08).
+
+       FD  STOCKSUC.
+       01  REG-STOCKSUC.
+           05  WSS-CLAVE.
+               10  WSS-SUCURSAL      PIC 9(02).
+               10  WSS-ARTICULO      PIC 9(06).
+           05  WSS-CANT-ACTUAL       PIC S9(07)V99.
+
+       FD  NUMERO.
+       01  REG-NUMERO.
+           05  WNU-TIPO-COMP         PIC X(08).
+           05  WNU-ULTIMO-NUMERO     PIC 9(08).
+           05  WNU-ANCHO-CAMPO       PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77  WPS-STATUS                PIC X(02).
+       77  WRM-STATUS                PIC X(02).
+       77  WSS-STATUS                PIC X(02).
+       77  WNU-STATUS                PIC X(02).
+       77  WPR-NUMERO-PRESU-PARAM    PIC 9(08).
+       77  WPR-NUMERO-REMITO-NUEVO   PIC 9(08).
+       77  WPR-SUCURSAL-CABECERA     PIC 9(02).
+       77  EOF-PRESU                 PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-PRESU       VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       PRESU-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON PRESU.
+           DISPLAY "ERROR E/S PRESU: " WPS-STATUS.
+       REMDET-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON REMDET.
+           DISPLAY "ERROR E/S REMDET: " WRM-STATUS.
+       STOCKSUC-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON STOCKSUC.
+           DISPLAY "ERROR E/S STOCKSUC: " WSS-STATUS.
+       NUMERO-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON NUMERO.
+           DISPLAY "ERROR E/S NUMERO: " WNU-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-CONVERTIR THRU 2000-CONVERTIR-EXIT
+               UNTIL NO-HAY-MAS-PRESU.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           DISPLAY "NUMERO DE PRESUPUESTO : " LINE 10 POSITION 5.
+           ACCEPT WPR-NUMERO-PRESU-PARAM LINE 10 POSITION 29.
+           OPEN I-O PRESU.
+           OPEN I-O REMDET.
+           IF WRM-STATUS = "35"
+               CLOSE REMDET
+               OPEN OUTPUT REMDET
+               CLOSE REMDET
+               OPEN I-O REMDET
+           END-IF.
+           OPEN I-O STOCKSUC.
+           OPEN I-O NUMERO.
+
+           MOVE "REMITO  " TO WNU-TIPO-COMP.
+           READ NUMERO KEY IS WNU-TIPO-COMP
+               INVALID KEY
+                   MOVE "REMITO  "   TO WNU-TIPO-COMP
+                   MOVE 0            TO WNU-ULTIMO-NUMERO
+                   MOVE 8            TO WNU-ANCHO-CAMPO
+                   WRITE REG-NUMERO
+           END-READ.
+           ADD 1 TO WNU-ULTIMO-NUMERO.
+           MOVE WNU-ULTIMO-NUMERO TO WPR-NUMERO-REMITO-NUEVO.
+           REWRITE REG-NUMERO
+               INVALID KEY DISPLAY "NO PUDO ACTUALIZAR NUMERO"
+           END-REWRITE.
+
+           MOVE WPR-NUMERO-PRESU-PARAM TO WPS-NUMERO.
+           START PRESU KEY IS NOT LESS THAN WPS-NUMERO
+               INVALID KEY MOVE "S" TO EOF-PRESU
+           END-START.
+
+       2000-CONVERTIR.
+           READ PRESU NEXT RECORD
+               AT END MOVE "S" TO EOF-PRESU
+           END-READ.
+           IF NO-HAY-MAS-PRESU OR
+              WPS-NUMERO NOT = WPR-NUMERO-PRESU-PARAM
+               MOVE "S" TO EOF-PRESU
+               GO TO 2000-CONVERTIR-EXIT
+           END-IF.
+           IF WPS-YA-CONVERTIDO
+               GO TO 2000-CONVERTIR-SIG
+           END-IF.
+
+           MOVE WPR-NUMERO-REMITO-NUEVO TO WRM-NUMERO.
+           MOVE WPS-SECUENCIA            TO WRM-SECUENCIA.
+           MOVE WPS-CUENTA               TO WRM-CUENTA.
+           MOVE WPS-ARTICULO             TO WRM-ARTICULO.
+           MOVE WPS-CANTIDAD             TO WRM-CANTIDAD.
+           MOVE WPS-PRECIO               TO WRM-PRECIO.
+           MOVE WPS-NUMERO               TO WRM-PRESU-ORIGEN.
+           WRITE REG-REMDET
+               INVALID KEY DISPLAY "NO PUDO GRABAR REMDET"
+           END-WRITE.
+
+           MOVE WPS-SUCURSAL  TO WSS-SUCURSAL.
+           MOVE WPS-ARTICULO  TO WSS-ARTICULO.
+           READ STOCKSUC KEY IS WSS-CLAVE
+               INVALID KEY MOVE 0 TO WSS-CANT-ACTUAL
+           END-READ.
+           SUBTRACT WPS-CANTIDAD FROM WSS-CANT-ACTUAL.
+           REWRITE REG-STOCKSUC
+               INVALID KEY WRITE REG-STOCKSUC
+                   INVALID KEY DISPLAY "NO PUDO ACTUALIZAR STOCKSUC"
+           END-REWRITE.
+
+           MOVE "S" TO WPS-CONVERTIDO.
+           REWRITE REG-PRESU
+               INVALID KEY DISPLAY "NO PUDO ACTUALIZAR PRESU"
+           END-REWRITE.
+       2000-CONVERTIR-SIG.
+           CONTINUE.
+       2000-CONVERTIR-EXIT.
+           EXIT.
+
+       9999-FINAL.
+           DISPLAY "REMITO GENERADO NUMERO: "
+               WPR-NUMERO-REMITO-NUEVO.
+           CLOSE PRESU.
+           CLOSE REMDET.
+           CLOSE STOCKSUC.
+           CLOSE NUMERO.
+       9999-FINAL-EXIT.
+           EXIT.
