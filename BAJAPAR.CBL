@@ -120,6 +120,12 @@
              03 N-2-ART02       PIC 9(3).
        01 DATOS.
           02 DATO     PIC X(71) OCCURS 10 TIMES.
+       01 ELREG-PAR           PIC X(300).
+       01 WBP-PARAM-UNDOLOG.
+          02 WBP-ARCHIVO-ORIGEN PIC X(08) VALUE "PARTI".
+          02 WBP-OPERADOR       PIC X(08) VALUE SPACES.
+          02 WBP-PROGRAMA       PIC X(08) VALUE "CAMPAR".
+          02 WBP-IMAGEN         PIC X(300).
        COPY "VARIOS.WOR".
        COPY "CLAVES.WOR".
        PROCEDURE DIVISION.
@@ -354,6 +360,13 @@
            PERFORM MENSA-NO 100 TIMES.
            GO TO C-N-DESDE.
        GRABA.
+           MOVE REG-PARTI TO ELREG-PAR.
+           MOVE ELREG-PAR TO WBP-IMAGEN.
+           CALL "UNDOLOG" USING WBP-ARCHIVO-ORIGEN
+                                 WBP-OPERADOR
+                                 WBP-PROGRAMA
+                                 WBP-IMAGEN
+           END-CALL.
            CLOSE ART02 PARTI.
            OPEN I-O ART02 PARTI.
            REWRITE REG-ART02 INVALID KEY WRITE REG-ART02.
