@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       ALICHIST.
+       AUTHOR.           H-A-S.
+      *----------------------------------------------------------
+      * Historico de alicuotas de IVA con vigencia por fecha.
+      * Cada cambio de tasa para un codigo de alicuota se agrega
+      * como un nuevo registro con su fecha de vigencia desde, en
+      * vez de pisar el unico registro vigente de ALICUO, para que
+      * LIBIVA y la reimpresion de comprobantes de un periodo
+      * anterior puedan recalcular el IVA con la tasa que estaba
+      * realmente vigente en la fecha del movimiento.
+      *----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.        PC.
+       OBJECT-COMPUTER.        PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALIHIST   ASSIGN TO "ALIHIST"
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IS WAH-CLAVE
+                             ALTERNATE RECORD KEY IS WAH-CODIGO
+                                 WITH DUPLICATES
+                             FILE STATUS IS WAH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALIHIST.
+       01  REG-ALIHIST.
+           05  WAH-CLAVE.
+               10  WAH-CODIGO        PIC 9(02).
+               10  WAH-FEC-DESDE     PIC 9(08).
+           05  WAH-PORCENTAJE        PIC 9(03)V99.
+           05  WAH-USUARIO           PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       77  WAH-STATUS                PIC X(02).
+       77  WAH-FEC-CONSULTA          PIC 9(08).
+       77  WAH-CODIGO-CONSULTA       PIC 9(02).
+       77  WAH-PORC-VIGENTE          PIC 9(03)V99.
+       77  EOF-ALIHIST                PIC X(01) VALUE "N".
+           88  NO-HAY-MAS-ALIHIST     VALUE "S".
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       ALIHIST-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON ALIHIST.
+           DISPLAY "ERROR E/S ALIHIST: " WAH-STATUS.
+       END DECLARATIVES.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIAL.
+           PERFORM 2000-ALTA-VIGENCIA.
+           PERFORM 3000-BUSCAR-VIGENTE.
+           PERFORM 9999-FINAL.
+           STOP RUN.
+
+       1000-INICIAL.
+           OPEN I-O ALIHIST.
+           IF WAH-STATUS = "35"
+               CLOSE ALIHIST
+               OPEN OUTPUT ALIHIST
+               CLOSE ALIHIST
+               OPEN I-O ALIHIST
+           END-IF.
+
+      *    Alta de una nueva vigencia (la llamaria ALICUO cuando se
+      *    carga un cambio de tasa).
+       2000-ALTA-VIGENCIA.
+           WRITE REG-ALIHIST
+               INVALID KEY DISPLAY "YA EXISTE VIGENCIA PARA ESA FECHA"
+           END-WRITE.
+
+      *    Busca, para WAH-CODIGO-CONSULTA y WAH-FEC-CONSULTA, la
+      *    ultima vigencia cuya fecha-desde sea <= a la fecha de la
+      *    operacion. Las claves estan ordenadas CODIGO+FECHA, asi
+      *    que se recorre hacia atras desde la primera fecha mayor.
+       3000-BUSCAR-VIGENTE.
+           MOVE 0 TO WAH-PORC-VIGENTE.
+           MOVE WAH-CODIGO-CONSULTA TO WAH-CODIGO.
+           MOVE WAH-FEC-CONSULTA    TO WAH-FEC-DESDE.
+           START ALIHIST KEY IS NOT GREATER THAN WAH-CLAVE
+               INVALID KEY MOVE "S" TO EOF-ALIHIST
+           END-START.
+           IF NOT NO-HAY-MAS-ALIHIST
+               READ ALIHIST NEXT RECORD
+                   AT END MOVE "S" TO EOF-ALIHIST
+               END-READ
+               IF NOT NO-HAY-MAS-ALIHIST
+                   IF WAH-CODIGO = WAH-CODIGO-CONSULTA
+                       MOVE WAH-PORCENTAJE TO WAH-PORC-VIGENTE
+                   END-IF
+               END-IF
+           END-IF.
+
+       9999-FINAL.
+           CLOSE ALIHIST.
+       9999-FINAL-EXIT.
+           EXIT.
